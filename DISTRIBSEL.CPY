@@ -0,0 +1,19 @@
+      ******************************************************************
+      * FILE-CONTROL ENTRIES FOR THE SHOP-WIDE REPORT-DISTRIBUTION
+      * ROUTING TABLE AND THE GENERIC SOURCE/DESTINATION FILES USED TO
+      * COPY A FINISHED REPORT TO ITS ROUTED DESTINATION.
+      ******************************************************************
+       SELECT DISTRIB-ROUTING-FILE
+           ASSIGN TO "C:\Users\Bob\DISTRIB.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DISTRIB-ROUTING-STATUS.
+
+       SELECT DISTRIB-SOURCE-FILE
+           ASSIGN TO WS-DISTRIB-SOURCE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DISTRIB-SOURCE-STATUS.
+
+       SELECT DISTRIB-DEST-FILE
+           ASSIGN TO WS-DISTRIB-DEST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DISTRIB-DEST-STATUS.
