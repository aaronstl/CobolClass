@@ -1,59 +1,144 @@
-       program-id. "BottlesOfBeerAaronSeavers".
-
-       data division.
-
-       working-storage section.
-       01 WS-BEERS-INPUT PIC XXX.
-       01 WS-BEERS-INT REDEFINES
-           WS-BEERS-INPUT PIC 999.
-       01 WS-ONELESSBEER PIC 99 VALUE 0.
-
-       procedure division.
-       
-       perform 1005-INPUTCHECK.
-       
-       
-
-       1005-INPUTCHECK.
-           DISPLAY "HOW MANY BEERS ARE ON THE WALL? ENTER 00-099"
-           accept WS-BEERS-INPUT
-           IF WS-BEERS-INPUT IS NOT numeric
-               DISPLAY "THE VALUE ENTERED IS NOT NUMERIC"
-           PERFORM 1005-INPUTCHECK
-           ELSE IF WS-BEERS-INPUT IS GREATER THAN 099
-                    display "ENTER A 099 OR LOWER"
-           ELSE IF WS-BEERS-INPUT IS NUMERIC AND WS-BEERS-INPUT IS LESS THAN 100
-                    PERFORM 1010-SINGBEERSONG
-                END-IF
-           END-IF.
-           
-           
-
-       1010-SINGBEERSONG.
-           PERFORM VARYING WS-BEERS-INT FROM WS-BEERS-INT BY -1 UNTIL WS-BEERS-INT
-               equals 0
-
-               IF WS-BEERS-INT EQUALS 1
-                    DISPLAY WS-BEERS-INT " BOTTLE OF BEER ON THE WALL, "
-                   WS-BEERS-INT " BOTTLE OF BEER. TAKE ONE DOWN, PASS IT"
-                   DISPLAY " AROUND, NO MORE BOTTLES OF BEER ON THE"
-                   DISPLAY "WALL. NO MORE BOTTLES OF BEER ON THE WALL,"
-                   DISPLAY "NO MORE BOTTLES OF BEER. GET THE HAT"
-                   DISPLAY " AND PASS IT AROUND"
-             DISPLAY " TIME TO B DOUBLE EE DOUBLE R-U-N, BEER RUN."
-               goback
-               ELSE
-               display WS-BEERS-INT " BOTTLES OF BEER ON THE WALL, "
-               WS-BEERS-INT " BOTTLES OF BEER. TAKE ONE DOWN,"
-               DISPLAY " PASS IT AROUND"
-               MOVE WS-BEERS-INT TO WS-ONELESSBEER
-               subtract 1 FROM WS-ONELESSBEER
-               IF WS-ONELESSBEER IS GREATER THAN 1
-               display WS-ONELESSBEER " BOTTLES OF BEER ON THE WALL"
-               ELSE DISPLAY "ONE BOTTLE OF BEER ON THE WALL."
-                   
-                  
-            
-             
-           
-       end program BottlesOfBeerAaronSeavers.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BottlesOfBeerAaronSeavers".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * WHEN PRESENT, THE STARTING BOTTLE COUNT IS TAKEN FROM THIS
+      * FILE INSTEAD OF PROMPTING THE TRAINEE INTERACTIVELY.
+           SELECT StartCountFileIn
+             ASSIGN TO "C:\Users\Bob\BOTTLESTART.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-START-FILE-STATUS.
+
+      * EVERY VERSE SUNG IS ALSO WRITTEN HERE SO A TRAINEE CAN DIFF
+      * THEIR OWN RUN AGAINST A SAVED REFERENCE COPY.
+           SELECT LyricsFileOut
+             ASSIGN TO "C:\Users\Bob\BOTTLESLYRICS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-LYRICS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  StartCountFileIn
+           RECORDING MODE IS F
+           DATA RECORD IS START-COUNT-REC-IN.
+       01  START-COUNT-REC-IN         PIC X(03).
+
+       FD  LyricsFileOut
+           RECORDING MODE IS F
+           DATA RECORD IS LYRICS-REC.
+       01  LYRICS-REC                 PIC X(70).
+
+       working-storage section.
+       01 WS-BEERS-INPUT PIC XXX.
+       01 WS-BEERS-INT REDEFINES
+           WS-BEERS-INPUT PIC 999.
+       01 WS-ONELESSBEER PIC 99 VALUE 0.
+       01 WS-VERSE-LINE   PIC X(70).
+
+       01 WS-START-FILE-STATUS   PIC X(02).
+          88 StartFileOpenedOk      VALUE "00".
+       01 WS-LYRICS-FILE-STATUS  PIC X(02).
+
+       procedure division.
+
+           perform 1000-GET-STARTING-COUNT.
+           OPEN OUTPUT LyricsFileOut.
+           perform 1010-SINGBEERSONG.
+           CLOSE LyricsFileOut.
+           GOBACK.
+
+      * TAKES THE STARTING COUNT FROM StartCountFileIn WHEN IT'S
+      * PRESENT AND VALID, OTHERWISE FALLS BACK TO THE INTERACTIVE
+      * PROMPT.
+       1000-GET-STARTING-COUNT.
+           OPEN INPUT StartCountFileIn
+           IF StartFileOpenedOk
+              READ StartCountFileIn INTO WS-BEERS-INPUT
+                 AT END PERFORM 1005-INPUTCHECK
+              END-READ
+              CLOSE StartCountFileIn
+              IF WS-BEERS-INPUT IS NOT NUMERIC
+                 OR WS-BEERS-INT > 99
+                 PERFORM 1005-INPUTCHECK
+              END-IF
+           ELSE
+              PERFORM 1005-INPUTCHECK
+           END-IF.
+
+       1005-INPUTCHECK.
+           DISPLAY "HOW MANY BEERS ARE ON THE WALL? ENTER 00-099"
+           accept WS-BEERS-INPUT
+           EVALUATE TRUE
+              WHEN WS-BEERS-INPUT IS NOT NUMERIC
+                 DISPLAY "THE VALUE ENTERED IS NOT NUMERIC"
+                 PERFORM 1005-INPUTCHECK
+              WHEN WS-BEERS-INT > 99
+                 display "ENTER A 099 OR LOWER"
+                 PERFORM 1005-INPUTCHECK
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+      * SINGS ONE VERSE PER BOTTLE COUNT, COUNTING DOWN TO ZERO.
+       1010-SINGBEERSONG.
+           PERFORM UNTIL WS-BEERS-INT = 0
+               PERFORM 1020-SING-VERSE
+               SUBTRACT 1 FROM WS-BEERS-INT
+           END-PERFORM.
+
+       1020-SING-VERSE.
+           IF WS-BEERS-INT = 1
+              MOVE "1 BOTTLE OF BEER ON THE WALL, 1 BOTTLE OF BEER."
+                TO WS-VERSE-LINE
+              PERFORM 1030-SHOW-LINE
+              MOVE "TAKE ONE DOWN, PASS IT AROUND, NO MORE BOTTLES"
+                TO WS-VERSE-LINE
+              PERFORM 1030-SHOW-LINE
+              MOVE "OF BEER ON THE WALL. GET THE HAT AND PASS IT"
+                TO WS-VERSE-LINE
+              PERFORM 1030-SHOW-LINE
+              MOVE "AROUND, TIME TO B DOUBLE EE DOUBLE R-U-N,"
+                TO WS-VERSE-LINE
+              PERFORM 1030-SHOW-LINE
+              MOVE "BEER RUN."
+                TO WS-VERSE-LINE
+              PERFORM 1030-SHOW-LINE
+           ELSE
+              STRING WS-BEERS-INT          DELIMITED BY SIZE
+                     " BOTTLES OF BEER ON THE WALL, " DELIMITED BY SIZE
+                     WS-BEERS-INT          DELIMITED BY SIZE
+                     " BOTTLES OF BEER."   DELIMITED BY SIZE
+                INTO WS-VERSE-LINE
+              END-STRING
+              PERFORM 1030-SHOW-LINE
+              COMPUTE WS-ONELESSBEER = WS-BEERS-INT - 1
+              IF WS-ONELESSBEER > 1
+                 STRING "TAKE ONE DOWN, PASS IT AROUND, "
+                                            DELIMITED BY SIZE
+                        WS-ONELESSBEER      DELIMITED BY SIZE
+                        " BOTTLES OF BEER ON THE WALL."
+                                            DELIMITED BY SIZE
+                   INTO WS-VERSE-LINE
+                 END-STRING
+              ELSE
+                 MOVE
+                  "TAKE ONE DOWN, PASS IT AROUND, 1 BOTTLE OF BEER ON
+      -          "THE WALL."
+                  TO WS-VERSE-LINE
+              END-IF
+              PERFORM 1030-SHOW-LINE
+           END-IF
+           MOVE SPACES TO WS-VERSE-LINE
+           PERFORM 1030-SHOW-LINE.
+
+      * DISPLAYS WS-VERSE-LINE TO THE CONSOLE AND WRITES THE SAME
+      * TEXT TO LyricsFileOut.
+       1030-SHOW-LINE.
+           DISPLAY WS-VERSE-LINE.
+           WRITE LYRICS-REC FROM WS-VERSE-LINE.
+
+       end program "BottlesOfBeerAaronSeavers".
