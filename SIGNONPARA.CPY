@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SHARED OPERATOR SIGN-ON PROMPT. CAPTURES WHO IS RUNNING THIS
+      * SESSION INTO WS-OPERATOR-ID SO IT CAN BE TAGGED ONTO ANY LOG
+      * OUTPUT THE PROGRAM PRODUCES (SEE WS-IOERR-OPERATOR-ID IN
+      * IOERRWS.CPY). PERFORM THIS BEFORE ANY OTHER PROMPT.
+      ******************************************************************
+       9930-OPERATOR-SIGNON.
+           DISPLAY "ENTER YOUR OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR-ID.
