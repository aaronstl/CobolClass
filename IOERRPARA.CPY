@@ -0,0 +1,28 @@
+      ******************************************************************
+      * APPENDS ONE LINE (PROGRAM, FILE, STATUS, TIMESTAMP) TO THE
+      * SHOP-WIDE I/O ERROR LOG. CALLING PROGRAM MUST MOVE
+      * WS-IOERR-PROGRAM-ID, WS-IOERR-FILE-NAME AND WS-IOERR-FILE-STATUS
+      * BEFORE PERFORMING THIS PARAGRAPH.
+      ******************************************************************
+       9900-LOG-IO-ERROR.
+           ACCEPT WS-IOERR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-IOERR-TIME FROM TIME
+           MOVE SPACES TO WS-IOERR-LINE
+           STRING WS-IOERR-PROGRAM-ID  DELIMITED BY SPACE
+                  ","                  DELIMITED BY SIZE
+                  WS-IOERR-FILE-NAME   DELIMITED BY SPACE
+                  ","                  DELIMITED BY SIZE
+                  WS-IOERR-FILE-STATUS DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-IOERR-DATE        DELIMITED BY SIZE
+                  WS-IOERR-TIME        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-IOERR-OPERATOR-ID DELIMITED BY SPACE
+             INTO WS-IOERR-LINE
+           END-STRING
+           OPEN EXTEND IO-ERROR-LOG-FILE
+           IF WS-IOERR-LOG-STATUS NOT = "00"
+              OPEN OUTPUT IO-ERROR-LOG-FILE
+           END-IF
+           WRITE IO-ERROR-LOG-REC FROM WS-IOERR-LINE
+           CLOSE IO-ERROR-LOG-FILE.
