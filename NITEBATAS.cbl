@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NITEBATAS.
+       AUTHOR.     AARON SEAVERS.
+      * NIGHTLY BATCH-WINDOW DRIVER. RUNS CALCPYAS AND THEN REPORTSAS
+      * (PROGRAM-ID MATHSHPS) IN SEQUENCE SO THE TWO DON'T HAVE TO BE
+      * LAUNCHED AND WATCHED BY HAND. REPORTSAS ONLY RUNS IF CALCPYAS
+      * COMES BACK WITH RETURN-CODE 0, I.E. EVERY PAYROLL-OUT WRITE
+      * SUCCEEDED -- SEE CALCPYAS'S WS-PAYROLL-OUT-ERROR-SW.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-CALCPYAS-RC          PIC S9(04) VALUE 0.
+       01  WS-MATHSHPS-RC          PIC S9(04) VALUE 0.
+       01  WS-BATCH-ABORT-SW       PIC X(01) VALUE "N".
+           88 BATCH-WINDOW-ABORTED     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-RUN-CALCPYAS
+           IF NOT BATCH-WINDOW-ABORTED
+              PERFORM 1010-RUN-REPORTSAS
+           END-IF
+           PERFORM 1020-DISPLAY-BATCH-SUMMARY
+           GOBACK.
+
+      * KICKS OFF THE PAYROLL CALCULATION STEP AND CHECKS ITS
+      * RETURN-CODE FOR A CLEAN COMPLETION BEFORE LETTING THE BATCH
+      * WINDOW CONTINUE ON TO REPORTSAS.
+       1000-RUN-CALCPYAS.
+           DISPLAY "NITEBATAS: STARTING CALCPYAS".
+           CALL "CALCPYAS"
+           MOVE RETURN-CODE TO WS-CALCPYAS-RC
+           CANCEL "CALCPYAS"
+           IF WS-CALCPYAS-RC NOT = 0
+              DISPLAY "NITEBATAS: CALCPYAS ENDED WITH RETURN-CODE "
+                      WS-CALCPYAS-RC ", BATCH WINDOW ABORTED"
+              MOVE "Y" TO WS-BATCH-ABORT-SW
+           ELSE
+              DISPLAY "NITEBATAS: CALCPYAS COMPLETED CLEANLY"
+           END-IF.
+
+      * ONLY REACHED WHEN CALCPYAS CAME BACK CLEAN. RUNS THE RUG-ORDER
+      * REPORT STEP UNDER ITS ACTUAL PROGRAM-ID, MATHSHPS.
+       1010-RUN-REPORTSAS.
+           DISPLAY "NITEBATAS: STARTING REPORTSAS".
+           CALL "MATHSHPS"
+           MOVE RETURN-CODE TO WS-MATHSHPS-RC
+           CANCEL "MATHSHPS"
+           IF WS-MATHSHPS-RC NOT = 0
+              DISPLAY "NITEBATAS: REPORTSAS ENDED WITH RETURN-CODE "
+                      WS-MATHSHPS-RC
+           ELSE
+              DISPLAY "NITEBATAS: REPORTSAS COMPLETED CLEANLY"
+           END-IF.
+
+       1020-DISPLAY-BATCH-SUMMARY.
+           IF BATCH-WINDOW-ABORTED
+              DISPLAY "NITEBATAS: BATCH WINDOW DID NOT COMPLETE"
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              DISPLAY "NITEBATAS: BATCH WINDOW COMPLETE"
+              MOVE 0 TO RETURN-CODE
+           END-IF.
