@@ -2,12 +2,26 @@
        program-id. ASGN06AS.
        AUTHOR.     AARON SEAVERS.
       * ASSIGNMENT 6 - MATH CALCULATIONS
+      * RESULTS ARE NOW ALSO WRITTEN TO A PER-EMPLOYEE WELLNESS-INTAKE
+      * OUTPUT FILE, AND WEIGHT/HEIGHT CAN BE ENTERED IN EITHER
+      * IMPERIAL OR METRIC UNITS.
        environment division.
        configuration section.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-                   
+           SELECT WELLNESS-FILE-OUT
+             ASSIGN TO "C:\Users\Bob\ASGN06RESULTS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-WELLNESS-FILE-STATUS.
+
        data division.
+
+       FILE SECTION.
+       FD  WELLNESS-FILE-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS WELLNESS-REC-OUT.
+       01  WELLNESS-REC-OUT        PIC X(80).
+
        working-storage section.
           
            
@@ -23,7 +37,6 @@
            05 WS-AGE-IN            PIC 9(01)    VALUE 0.
            05 WS-WEIGHT-IN         PIC 9(04).
            05 WS-INCH-HGT-IN       PIC 9(03).
-           05 WS-LAST-LEAP-YEAR    PIC 9(04)    VALUE 2016.
            05 ws-bmi-imperial      pic 99v99 value 0.
            05 WS-FIRSTNAME         PIC X(10).
            05 WS-LASTNAME          PIC X(10).
@@ -33,12 +46,32 @@
            05 ws-years4            pic 9(02)  value 16.
            05 ws-NEXTLEAPYEAR      pic 9(04)  value 0.
            05 WS-CURRENT-YEAR      pic 9(04)  value 0.
+           05 WS-FIRST-LEAP-YEAR   pic 9(04)  value 0.
+           05 WS-TEST-YEAR         pic 9(04)  value 0.
+           05 WS-MOD-4             pic 9(04)  value 0.
+           05 WS-MOD-100           pic 9(04)  value 0.
+           05 WS-MOD-400           pic 9(04)  value 0.
+           05 WS-LEAP-YEAR-SW      pic X(01)  value "N".
+              88 YEAR-IS-LEAP-YEAR     VALUE "Y".
            05 ws-metric-height     pic 9(04)  value 0.
            05 ws-metric-height-conversion pic 9v99   value 2.54.
            05 ws-metric-weight     pic 999v99 value 0.
-           05 ws-metric-weight-conversion pic 9v99999999 value 0.45359237.
+           05 ws-metric-weight-conversion pic 9v99999999
+                                           value 0.45359237.
            05 ws-metric-bmi        pic 99v9999999 value 0.
-           
+           05 WS-UNIT-CHOICE       PIC X(01)    VALUE "I".
+              88 UNIT-IS-IMPERIAL      VALUE "I".
+              88 UNIT-IS-METRIC        VALUE "M".
+
+       01 WS-WELLNESS-FILE-STATUS  PIC X(02).
+       01 WS-OUTPUT-LINE           PIC X(80).
+
+      * EDITED FOR DISPLAY, SINCE NONE OF THESE FIGURES ARE DOLLAR
+      * AMOUNTS (SEE MONEYEDIT.CPY FOR THE SHOP'S SHARED MONEY
+      * PICTURE, WHICH DOESN'T APPLY HERE).
+       01 WS-AVG-EDIT              PIC ZZ9.99.
+       01 WS-BMI-EDIT              PIC Z9.99.
+       01 WS-METRIC-BMI-EDIT       PIC Z9.9999999.
 
        01 WS-USER-AGE              pic 9(03)  value 0.
        01 ws-years-old             pic 9(03) value 0.
@@ -80,32 +113,35 @@
            ACCEPT WS-INPUT-1
            ACCEPT WS-INPUT-2
            COMPUTE WS-AVG = (WS-INPUT-1 + WS-INPUT-2) /ws-denominator.
-           DISPLAY "The Average of " WS-INPUT-1 " and " WS-INPUT-2 
-                   " is " WS-AVG
-      
-           compute WS-AVG rounded = (ws-input-1 + ws-input-2)/ws-denominator.
-      *    COMPUTE WS-ROUNDAVG =(WS-INPUT-1 + WS-INPUT-2) / ws-denominator.
-           DISPLAY "The Rounded Average of " WS-INPUT-1 " and " WS-INPUT-2 
-                   " is " WS-AVG
-           
-           DISPLAY "2016 WAS A LEAP YEAR. CALCULATE AND DISPLAY EACH OF The NEXT 4 LEAP YEARS: ".
-           Compute WS-NextLeapyear = WS-LAST-LEAP-YEAR + ws-years1.
-           DISPLAY "NEXT LEAP YEAR: " WS-NextLeapyear.
-           COMPUTE WS-nextleapyear = ws-nextleapyear + ws-years1.
-           DISPLAY "2ND LEAP YEAR FROM NOW: " WS-nextleapyear
-      *    move 2016 to WS-LAST-LEAP-YEAR.
-           COMPUTE WS-nextleapyear = WS-nextleapyear + WS-years1.
-           DISPLAY "3RD LEAP YEAR FROM NOW: " WS-nextleapyear 
-      *    move 2016 to WS-LAST-LEAP-YEAR.
-           COMPUTE WS-nextleapyear = WS-nextleapyear +  ws-years1.
-           DISPLAY "4TH LEAP YEAR FROM NOW: " WS-nextleapyear
-          move 2016 to WS-LAST-LEAP-YEAR.
-           compute WS-LAST-LEAP-YEAR = WS-LAST-LEAP-YEAR + ws-years1.
+           MOVE WS-AVG TO WS-AVG-EDIT
+           DISPLAY "The Average of " WS-INPUT-1 " and " WS-INPUT-2
+                   " is " WS-AVG-EDIT
 
-           move WS-8-DATE-YEAR to WS-CURRENT-YEAR.
-           compute ws-NEXTLEAPYEAR = WS-LAST-LEAP-YEAR - WS-CURRENT-YEAR.
+           compute WS-AVG rounded = (ws-input-1 + ws-input-2)
+                   /ws-denominator.
+      *    COMPUTE WS-ROUNDAVG =(WS-INPUT-1 + WS-INPUT-2) / ws-denom.
+           MOVE WS-AVG TO WS-AVG-EDIT
+           DISPLAY "The Rounded Average of " WS-INPUT-1
+                   " and " WS-INPUT-2 " is " WS-AVG-EDIT
            
-          
+           move WS-8-DATE-YEAR to WS-CURRENT-YEAR.
+           DISPLAY "CALCULATE AND DISPLAY EACH OF THE NEXT 4 LEAP"
+                   " YEARS FROM " WS-CURRENT-YEAR ": ".
+           MOVE WS-CURRENT-YEAR TO WS-TEST-YEAR.
+           PERFORM FIND-NEXT-LEAP-YEAR.
+           MOVE WS-TEST-YEAR TO WS-FIRST-LEAP-YEAR.
+           DISPLAY "NEXT LEAP YEAR: " WS-FIRST-LEAP-YEAR.
+           PERFORM FIND-NEXT-LEAP-YEAR.
+           DISPLAY "2ND LEAP YEAR FROM NOW: " WS-TEST-YEAR
+           PERFORM FIND-NEXT-LEAP-YEAR.
+           DISPLAY "3RD LEAP YEAR FROM NOW: " WS-TEST-YEAR
+           PERFORM FIND-NEXT-LEAP-YEAR.
+           DISPLAY "4TH LEAP YEAR FROM NOW: " WS-TEST-YEAR
+
+           compute ws-NEXTLEAPYEAR =
+                   WS-FIRST-LEAP-YEAR - WS-CURRENT-YEAR.
+
+
        DISPLAY "It is " ws-NEXTLEAPYEAR " years to the next leap year".
            
            
@@ -120,30 +156,101 @@
            
         DISPLAY "HOW MANY YEARS UNTIL THEY TURN 100".
            compute ws-century-age = ws-century - ws-user-age.
-        display "It will be " ws-century-age " years until you turn 100".
+        display "It will be " ws-century-age
+                " years until you turn 100".
            
       * PROMPT THE USE FOR THEIR WEIGHT IN POUNDS AND HEIGHT IN INCHES.
       * CALCULATE AND DISPLAY THE USERS BMI TO TWO DECIMAL PLACES.
       * LOOK UP FORMULA ON WEB AND USE COBOL COMPUTE STATEMENT TO 
       * TO CALCULATE THE BMI.
-        Display "Please enter your weight;".
-           ACCEPT WS-WEIGHT-IN
-       Display "please enter your height in inches:".
-           ACCEPT WS-INCH-HGT-IN
-           COMPUTE ws-bmi-imperial = (WS-WEIGHT-IN *703)/ (WS-INCH-HGT-IN**2)
-           DISPLAY "YOUR BMI IS: " ws-bmi-imperial.
-           
-      * FOR 5 EXTRA POINTS, CONVERT THE INPUT WEIGHT & HEIGHT TO 
+        Display "Enter I for imperial (lbs/inches) or M for metric".
+           Display "(kg/cm) weight and height entry: ".
+           ACCEPT WS-UNIT-CHOICE.
+           IF UNIT-IS-METRIC
+              Display "Please enter your weight in kg;"
+              ACCEPT ws-metric-weight
+              Display "please enter your height in cm:"
+              ACCEPT ws-metric-height
+              compute WS-WEIGHT-IN =
+                 ws-metric-weight / ws-metric-weight-conversion
+              compute WS-INCH-HGT-IN =
+                 ws-metric-height / ws-metric-height-conversion
+           ELSE
+              Display "Please enter your weight;"
+              ACCEPT WS-WEIGHT-IN
+              Display "please enter your height in inches:"
+              ACCEPT WS-INCH-HGT-IN
+              compute ws-metric-height =
+                 ws-inch-hgt-in * ws-metric-height-conversion
+              compute ws-metric-weight =
+                 WS-WEIGHT-IN * ws-metric-weight-conversion
+           END-IF.
+           COMPUTE ws-bmi-imperial =
+                   (WS-WEIGHT-IN *703)/ (WS-INCH-HGT-IN**2)
+           MOVE ws-bmi-imperial TO WS-BMI-EDIT
+           DISPLAY "YOUR BMI IS: " WS-BMI-EDIT.
+
+      * FOR 5 EXTRA POINTS, CONVERT THE INPUT WEIGHT & HEIGHT TO
       * METRIC MEASUREMENTS, DISPLAY THEM AND METRIC BMI.
-       
-       compute ws-metric-height = ws-inch-hgt-in * ws-metric-height-conversion.
        Display "Your height in metric is:" ws-metric-height.
-       compute ws-metric-weight = WS-WEIGHT-IN * ws-metric-weight-conversion.
        Display "Your weight in metric is " ws-metric-weight.
-       compute ws-metric-bmi = ws-metric-weight / (ws-metric-height **2).
+       compute ws-metric-bmi =
+               ws-metric-weight / (ws-metric-height **2).
        compute ws-metric-bmi = ws-metric-bmi * 10000.
-           display "your metric bmi is " ws-metric-bmi.
-       
-           
+           MOVE ws-metric-bmi TO WS-METRIC-BMI-EDIT
+           display "your metric bmi is " WS-METRIC-BMI-EDIT.
+
+           PERFORM WRITE-WELLNESS-RECORD.
+
                DISPLAY "END OF ASSIGNMENT 06".
            GOBACK.
+
+      * ADVANCES WS-TEST-YEAR ONE YEAR AT A TIME UNTIL IT LANDS ON A
+      * LEAP YEAR, LEAVING THE RESULT IN WS-TEST-YEAR. REPLACES THE
+      * OLD FIXED "2016 + 4" ANCHOR SO THE ANSWER STAYS CORRECT
+      * WITHOUT EVER TOUCHING THIS PROGRAM AGAIN.
+       FIND-NEXT-LEAP-YEAR.
+           PERFORM ADVANCE-AND-CHECK-YEAR
+           PERFORM ADVANCE-AND-CHECK-YEAR UNTIL YEAR-IS-LEAP-YEAR.
+
+      * MOVES WS-TEST-YEAR FORWARD ONE YEAR AND RE-CHECKS IT.
+       ADVANCE-AND-CHECK-YEAR.
+           ADD 1 TO WS-TEST-YEAR
+           PERFORM CHECK-LEAP-YEAR.
+
+      * STANDARD CALENDAR LEAP YEAR RULE: DIVISIBLE BY 4, EXCEPT
+      * CENTURY YEARS, WHICH MUST ALSO BE DIVISIBLE BY 400.
+       CHECK-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-YEAR-SW
+           COMPUTE WS-MOD-4   = FUNCTION MOD(WS-TEST-YEAR, 4)
+           COMPUTE WS-MOD-100 = FUNCTION MOD(WS-TEST-YEAR, 100)
+           COMPUTE WS-MOD-400 = FUNCTION MOD(WS-TEST-YEAR, 400)
+           IF WS-MOD-4 = 0 AND (WS-MOD-100 NOT = 0 OR WS-MOD-400 = 0)
+              MOVE "Y" TO WS-LEAP-YEAR-SW
+           END-IF.
+
+      * WRITES ONE PER-EMPLOYEE RECORD TO WELLNESS-FILE-OUT SO HR HAS
+      * A REFERENCE COPY OF THIS INTAKE RUN'S RESULTS.
+       WRITE-WELLNESS-RECORD.
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           STRING WS-FIRSTNAME      DELIMITED BY SPACE
+                  ' '               DELIMITED BY SIZE
+                  WS-LASTNAME       DELIMITED BY SPACE
+                  ',WEIGHT='        DELIMITED BY SIZE
+                  WS-WEIGHT-IN      DELIMITED BY SIZE
+                  ',HEIGHT='        DELIMITED BY SIZE
+                  WS-INCH-HGT-IN    DELIMITED BY SIZE
+                  ',BMI='           DELIMITED BY SIZE
+                  WS-BMI-EDIT       DELIMITED BY SIZE
+                  ',METRICBMI='     DELIMITED BY SIZE
+                  WS-METRIC-BMI-EDIT DELIMITED BY SIZE
+                  ',NEXTLEAPYEAR='  DELIMITED BY SIZE
+                  ws-NEXTLEAPYEAR   DELIMITED BY SIZE
+             INTO WS-OUTPUT-LINE
+           END-STRING
+           OPEN EXTEND WELLNESS-FILE-OUT.
+           IF WS-WELLNESS-FILE-STATUS NOT = "00"
+              OPEN OUTPUT WELLNESS-FILE-OUT
+           END-IF
+           WRITE WELLNESS-REC-OUT FROM WS-OUTPUT-LINE.
+           CLOSE WELLNESS-FILE-OUT.
