@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE SECTION ENTRY FOR THE SHOP-WIDE I/O ERROR LOG.
+      ******************************************************************
+       FD  IO-ERROR-LOG-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS IO-ERROR-LOG-REC.
+       01  IO-ERROR-LOG-REC        PIC X(80).
