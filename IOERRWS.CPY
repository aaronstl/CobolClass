@@ -0,0 +1,17 @@
+      ******************************************************************
+      * WORKING-STORAGE FOR THE SHOP-WIDE I/O ERROR LOG. SET
+      * WS-IOERR-PROGRAM-ID, WS-IOERR-FILE-NAME AND WS-IOERR-FILE-STATUS
+      * BEFORE PERFORMING 9900-LOG-IO-ERROR (SEE IOERRPARA.CPY).
+      * WS-IOERR-OPERATOR-ID DEFAULTS TO SPACES FOR UNATTENDED BATCH
+      * PROGRAMS; INTERACTIVE PROGRAMS THAT SIGN ON AN OPERATOR (SEE
+      * SIGNONPARA.CPY) SHOULD MOVE WS-OPERATOR-ID INTO IT BEFORE
+      * PERFORMING 9900-LOG-IO-ERROR.
+      ******************************************************************
+       01  WS-IOERR-LOG-STATUS        PIC X(02).
+       01  WS-IOERR-PROGRAM-ID        PIC X(12).
+       01  WS-IOERR-FILE-NAME         PIC X(20).
+       01  WS-IOERR-FILE-STATUS       PIC X(02).
+       01  WS-IOERR-OPERATOR-ID       PIC X(08) VALUE SPACES.
+       01  WS-IOERR-DATE              PIC 9(08).
+       01  WS-IOERR-TIME              PIC 9(08).
+       01  WS-IOERR-LINE              PIC X(80).
