@@ -1,25 +1,53 @@
-       program-id. DOCALCAARONSEAVERS.
-
-       AUTHOR. AARON SEAVERS.
-
-       data division.
-       working-storage section.
-
-       01 FirstNum       PIC 9     VALUE ZEROS.
-       01 SecondNum      PIC 9     VALUE ZEROS.
-       01 CalcResult     PIC 99    VALUE 0.
-       01 UserPrompt     PIC X(38) VALUE
-                  "Please enter two single digit numbers".
-
-       PROCEDURE DIVISION.
-       CalculateResult.
-       DISPLAY UserPrompt
-       ACCEPT FirstNum
-       ACCEPT SecondNum
-       COMPUTE CalcResult = FirstNum * SecondNum
-       DISPLAY "Mulitiplication Result is: " CalcResult.
-
-
-           goback.
-           
-       end program DOCALCAARONSEAVERS.
+       program-id. DOCALCAARONSEAVERS.
+
+       AUTHOR. AARON SEAVERS.
+
+       data division.
+       working-storage section.
+
+       01 FirstNum       PIC 9     VALUE ZEROS.
+       01 SecondNum      PIC 9     VALUE ZEROS.
+       01 CalcResult     PIC S999V99 VALUE 0.
+       01 CalcResultEdit PIC -ZZZ9.99.
+       01 UserPrompt     PIC X(38) VALUE
+                  "Please enter two single digit numbers".
+       01 OperationChoice PIC X    VALUE "M".
+          88 OpAdd           VALUE "A" "a".
+          88 OpSubtract      VALUE "S" "s".
+          88 OpMultiply      VALUE "M" "m".
+          88 OpDivide        VALUE "D" "d".
+
+       PROCEDURE DIVISION.
+       CalculateResult.
+       DISPLAY "Choose operation: (A)dd (S)ubtract (M)ultiply (D)ivide"
+       ACCEPT OperationChoice
+       DISPLAY UserPrompt
+       ACCEPT FirstNum
+       ACCEPT SecondNum
+       EVALUATE TRUE
+           WHEN OpAdd
+               COMPUTE CalcResult = FirstNum + SecondNum
+               MOVE CalcResult TO CalcResultEdit
+               DISPLAY "Addition Result is: " CalcResultEdit
+           WHEN OpSubtract
+               COMPUTE CalcResult = FirstNum - SecondNum
+               MOVE CalcResult TO CalcResultEdit
+               DISPLAY "Subtraction Result is: " CalcResultEdit
+           WHEN OpDivide
+               IF SecondNum = 0
+                   DISPLAY "Cannot divide by zero."
+               ELSE
+                   COMPUTE CalcResult = FirstNum / SecondNum
+                   MOVE CalcResult TO CalcResultEdit
+                   DISPLAY "Division Result is: " CalcResultEdit
+               END-IF
+           WHEN OTHER
+               COMPUTE CalcResult = FirstNum * SecondNum
+               MOVE CalcResult TO CalcResultEdit
+               DISPLAY "Mulitiplication Result is: " CalcResultEdit
+       END-EVALUATE.
+
+
+           goback.
+
+       end program DOCALCAARONSEAVERS.
