@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTGENAS.
+       AUTHOR.     AARON SEAVERS.
+      * VOLUME TEST-DATA GENERATOR. WRITES A CONFIGURABLE NUMBER OF
+      * RANDOMIZED-BUT-VALID SHAPE RECORDS (REPORTSAS'S SHAPE-REC-IN
+      * LAYOUT) AND PAYROLL RECORDS (CALCPYAS'S PAYROLL-REC-IN LAYOUT)
+      * SO THE TWO PROGRAMS CAN BE LOAD-TESTED WITHOUT HAND-TYPING
+      * ROWS. EVERY FIELD IS KEPT WITHIN THE RANGES XXXX-VALIDATE-SHAPE
+      * AND 1006-VALIDATE-INPUT REQUIRE, SO NOTHING THIS PROGRAM WRITES
+      * SHOULD EVER LAND ON EITHER PROGRAM'S REJECT PATH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHAPE-TEST-FILE
+               ASSIGN TO WS-SHAPE-TEST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SHAPE-TEST-STATUS.
+
+           SELECT PAYROLL-TEST-FILE
+               ASSIGN TO WS-PAYROLL-TEST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-TEST-STATUS.
+
+      * SHARED SHOP-WIDE RUN-CONTROL PARAMETER FILE. SEE RUNCTLSEL.CPY.
+           COPY RUNCTLSEL.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG. SEE IOERRSEL.CPY.
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHAPE-TEST-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-TEST-REC-OUT.
+       01  SHAPE-TEST-REC-OUT         PIC X(24).
+
+       FD  PAYROLL-TEST-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-TEST-REC-OUT.
+       01  PAYROLL-TEST-REC-OUT       PIC X(53).
+
+      * SHARED SHOP-WIDE RUN-CONTROL PARAMETER FILE. SEE RUNCTLFD.CPY.
+           COPY RUNCTLFD.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG. SEE IOERRFD.CPY.
+           COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+
+      * THE TWO OUTPUT PATHS. SHAPE-TEST DEFAULTS TO REPORTSAS'S OWN
+      * "BIG" VOLUME CHOICE (SEE REPORTSAS'S WS-SHAPE-FILE-CHOICES);
+      * PAYROLL-TEST HAS NO EXISTING CONVENTION TO MATCH SO IT GETS A
+      * NEW DEFAULT NAME. BOTH CAN BE OVERRIDDEN THROUGH RUNCTL.DAT
+      * WITHOUT RECOMPILING, THE SAME AS EVERY OTHER SHOP FILE PATH.
+       01  WS-SHAPE-TEST-PATH         PIC X(40)
+           VALUE "C:\Users\bob\MATHSHPS-BIG.txt".
+       01  WS-SHAPE-TEST-STATUS       PIC X(02).
+           88 SHAPE-TEST-FILE-SUCCESSFUL  VALUE "00".
+
+       01  WS-PAYROLL-TEST-PATH       PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLL-TEST.txt".
+       01  WS-PAYROLL-TEST-STATUS     PIC X(02).
+           88 PAYROLL-TEST-FILE-SUCCESSFUL VALUE "00".
+
+      * SHARED SHOP-WIDE I/O ERROR LOG FIELDS. SEE IOERRWS.CPY.
+           COPY IOERRWS.
+
+      * SHARED SHOP-WIDE RUN-CONTROL LOOKUP FIELDS. SEE RUNCTLWS.CPY.
+           COPY RUNCTLWS.
+
+      * OPERATOR-SUPPLIED RECORD COUNTS.
+       01  WS-SHAPE-RECORD-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-PAYROLL-RECORD-COUNT    PIC 9(05) VALUE ZERO.
+       01  WS-GEN-SUB                 PIC 9(05) VALUE ZERO.
+
+      * SEEDS FUNCTION RANDOM OFF THE CLOCK SO REPEATED RUNS DON'T
+      * GENERATE THE SAME FILE TWICE.
+       01  WS-RANDOM-SEED             PIC 9(04) VALUE ZERO.
+       01  WS-RANDOM-RESULT           PIC 9V9(09) VALUE ZERO.
+
+      * OUTGOING SHAPE RECORD, LAID OUT THE SAME AS REPORTSAS'S OWN
+      * CALCULATED-SHAPES-RECORD SO A MOVE TO SHAPE-TEST-REC-OUT COMES
+      * OUT BYTE-FOR-BYTE COMPATIBLE.
+       01  WS-SHAPE-WORK-REC.
+           05 WS-SHAPE-TYPE-OUT       PIC X(10).
+           05 WS-SIZE-1-OUT           PIC 9(03).
+           05 WS-SIZE-2-OUT           PIC 9(03).
+           05 WS-SQ-FT-PRICE-OUT      PIC 9(03)V99.
+           05 WS-SIZE-3-OUT           PIC 9(03).
+
+       01  WS-SHAPE-TYPE-SUB          PIC 9(01).
+       01  WS-SHAPE-TYPE-TABLE.
+           05 FILLER                 PIC X(10) VALUE "RECTANGLE ".
+           05 FILLER                 PIC X(10) VALUE "CIRCLE    ".
+           05 FILLER                 PIC X(10) VALUE "TRIANGLE  ".
+       01  WS-SHAPE-TYPE-REDEF REDEFINES WS-SHAPE-TYPE-TABLE.
+           05 WS-SHAPE-TYPE-CHOICE   PIC X(10) OCCURS 3 TIMES.
+
+      * OUTGOING PAYROLL RECORD, LAID OUT THE SAME AS CALCPYAS'S OWN
+      * PAYROLL-REC-IN.
+       01  WS-PAYROLL-WORK-REC.
+           05  WS-PAY-DATE-OUT            PIC X(06).
+           05  WS-EMP-NUMBER-OUT          PIC X(06).
+           05  WS-EMP-HOURS-OUT           PIC 9(02)V99.
+           05  WS-EMP-RATE-OUT            PIC 9(02)V99.
+           05  WS-DEDUCTIONS-OUT          PIC X(01).
+           05  WS-UNION-CODE-OUT          PIC X(01).
+           05  WS-GARNISH-COUNT-OUT       PIC 9(01).
+           05  WS-GARNISH-ENTRY-OUT OCCURS 3 TIMES.
+               10 WS-GARNISH-CODE-OUT      PIC X(04).
+               10 WS-GARNISH-AMOUNT-OUT    PIC 9(04)V99.
+
+       01  WS-DEDUCTIONS-SUB          PIC 9(01).
+       01  WS-UNION-SUB               PIC 9(01).
+       01  WS-GARNISH-SUB             PIC 9(01).
+       01  WS-EMP-SEQUENCE            PIC 9(05) VALUE ZERO.
+
+       01  WS-TODAYS-DATE.
+           05 WS-TODAYS-YY            PIC X(02).
+           05 WS-TODAYS-MM            PIC X(02).
+           05 WS-TODAYS-DD            PIC X(02).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-RESOLVE-RUN-CONTROL-PATHS
+           PERFORM 1200-PROMPT-FOR-COUNTS
+           PERFORM 2000-GENERATE-SHAPE-FILE
+           PERFORM 3000-GENERATE-PAYROLL-FILE
+           DISPLAY "TESTGENAS: DONE"
+           GOBACK.
+
+      * SEEDS FUNCTION RANDOM FROM THE TIME OF DAY SO EACH RUN PRODUCES
+      * A DIFFERENT FILE, AND CAPTURES TODAY'S DATE FOR THE PAYROLL
+      * RECORDS' PAY-DATE FIELD (PAYROLL-PAY-DATE-IN IS NEVER
+      * DECOMPOSED OR VALIDATED BY CALCPYAS, SO TODAY'S DATE IN
+      * MMDDYY ORDER IS AS GOOD A VALUE AS ANY).
+       1000-INITIALIZE.
+           ACCEPT WS-RANDOM-SEED FROM TIME
+           MOVE FUNCTION RANDOM(WS-RANDOM-SEED) TO WS-RANDOM-RESULT
+           ACCEPT WS-TODAYS-DATE FROM DATE.
+
+      * OVERRIDES EACH COMPILED-IN DEFAULT PATH WITH WHATEVER
+      * RUNCTL.DAT HAS ON FILE FOR TESTGENAS, IF ANYTHING, SO THE
+      * PROGRAM DOESN'T HAVE TO BE RECOMPILED WHEN A PATH CHANGES.
+       1100-RESOLVE-RUN-CONTROL-PATHS.
+           MOVE "TESTGENAS" TO WS-RUNCTL-PROGRAM-ID
+           MOVE "SHAPE-TEST"   TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-SHAPE-TEST-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-SHAPE-TEST-PATH
+           MOVE "PAYROLL-TEST" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PAYROLL-TEST-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PAYROLL-TEST-PATH.
+
+       1200-PROMPT-FOR-COUNTS.
+           DISPLAY "TESTGENAS: HOW MANY SHAPE RECORDS? (00000-99999)"
+           ACCEPT WS-SHAPE-RECORD-COUNT
+           DISPLAY "TESTGENAS: HOW MANY PAYROLL RECORDS? (00000-99999)"
+           ACCEPT WS-PAYROLL-RECORD-COUNT.
+
+      * WRITES WS-SHAPE-RECORD-COUNT RANDOMIZED SHAPE ROWS. EVERY
+      * ROW GETS ALL FOUR SIZE/PRICE FIELDS FILLED WITH A NONZERO
+      * VALUE, WHICH SATISFIES XXXX-VALIDATE-SHAPE REGARDLESS OF
+      * WHICH SHAPE TYPE SIZE-2/SIZE-3 END UP UNUSED BY.
+       2000-GENERATE-SHAPE-FILE.
+           OPEN OUTPUT SHAPE-TEST-FILE
+           IF SHAPE-TEST-FILE-SUCCESSFUL
+              MOVE ZERO TO WS-GEN-SUB
+              PERFORM WS-SHAPE-RECORD-COUNT TIMES
+                 PERFORM 2010-BUILD-SHAPE-RECORD
+                 MOVE WS-SHAPE-WORK-REC TO SHAPE-TEST-REC-OUT
+                 WRITE SHAPE-TEST-REC-OUT
+              END-PERFORM
+              CLOSE SHAPE-TEST-FILE
+              DISPLAY "TESTGENAS: WROTE " WS-SHAPE-RECORD-COUNT
+                      " SHAPE RECORDS TO " WS-SHAPE-TEST-PATH
+           ELSE
+              MOVE "TESTGENAS"       TO WS-IOERR-PROGRAM-ID
+              MOVE "SHAPE-TEST-FILE" TO WS-IOERR-FILE-NAME
+              MOVE WS-SHAPE-TEST-STATUS TO WS-IOERR-FILE-STATUS
+              PERFORM 9900-LOG-IO-ERROR
+           END-IF.
+
+       2010-BUILD-SHAPE-RECORD.
+           COMPUTE WS-SHAPE-TYPE-SUB =
+               FUNCTION MOD(FUNCTION RANDOM(0) * 1000, 3) + 1
+           MOVE WS-SHAPE-TYPE-CHOICE(WS-SHAPE-TYPE-SUB)
+               TO WS-SHAPE-TYPE-OUT
+           COMPUTE WS-SIZE-1-OUT = FUNCTION RANDOM(0) * 998 + 1
+           COMPUTE WS-SIZE-2-OUT = FUNCTION RANDOM(0) * 998 + 1
+           COMPUTE WS-SIZE-3-OUT = FUNCTION RANDOM(0) * 998 + 1
+           COMPUTE WS-SQ-FT-PRICE-OUT =
+               FUNCTION RANDOM(0) * 998 + 1.
+
+      * WRITES WS-PAYROLL-RECORD-COUNT RANDOMIZED PAYROLL ROWS. HOURS
+      * AND RATE ARE NUMERIC BY PICTURE, DEDUCTIONS CYCLES THROUGH
+      * "0"-"4" (VALID-DEDUCTIONS-CODE), UNION-CODE ALTERNATES "U"
+      * AND "N" (UNION-SCHEDULE/NONUNION-SCHEDULE), AND GARNISH-COUNT
+      * NEVER EXCEEDS THE 3-ENTRY TABLE.
+       3000-GENERATE-PAYROLL-FILE.
+           OPEN OUTPUT PAYROLL-TEST-FILE
+           IF PAYROLL-TEST-FILE-SUCCESSFUL
+              MOVE ZERO TO WS-EMP-SEQUENCE
+              PERFORM WS-PAYROLL-RECORD-COUNT TIMES
+                 PERFORM 3010-BUILD-PAYROLL-RECORD
+                 MOVE WS-PAYROLL-WORK-REC TO PAYROLL-TEST-REC-OUT
+                 WRITE PAYROLL-TEST-REC-OUT
+              END-PERFORM
+              CLOSE PAYROLL-TEST-FILE
+              DISPLAY "TESTGENAS: WROTE " WS-PAYROLL-RECORD-COUNT
+                      " PAYROLL RECORDS TO " WS-PAYROLL-TEST-PATH
+           ELSE
+              MOVE "TESTGENAS"         TO WS-IOERR-PROGRAM-ID
+              MOVE "PAYROLL-TEST-FILE" TO WS-IOERR-FILE-NAME
+              MOVE WS-PAYROLL-TEST-STATUS TO WS-IOERR-FILE-STATUS
+              PERFORM 9900-LOG-IO-ERROR
+           END-IF.
+
+       3010-BUILD-PAYROLL-RECORD.
+           ADD 1 TO WS-EMP-SEQUENCE
+           IF WS-EMP-SEQUENCE > 99999
+              MOVE 1 TO WS-EMP-SEQUENCE
+           END-IF
+           MOVE WS-TODAYS-MM TO WS-PAY-DATE-OUT(1:2)
+           MOVE WS-TODAYS-DD TO WS-PAY-DATE-OUT(3:2)
+           MOVE WS-TODAYS-YY TO WS-PAY-DATE-OUT(5:2)
+           STRING "E" WS-EMP-SEQUENCE DELIMITED BY SIZE
+               INTO WS-EMP-NUMBER-OUT
+           COMPUTE WS-EMP-HOURS-OUT = FUNCTION RANDOM(0) * 80
+           COMPUTE WS-EMP-RATE-OUT = FUNCTION RANDOM(0) * 75 + 1
+           COMPUTE WS-DEDUCTIONS-SUB =
+               FUNCTION MOD(FUNCTION RANDOM(0) * 1000, 5)
+           MOVE WS-DEDUCTIONS-SUB TO WS-DEDUCTIONS-OUT
+           COMPUTE WS-UNION-SUB =
+               FUNCTION MOD(FUNCTION RANDOM(0) * 1000, 2)
+           IF WS-UNION-SUB = 0
+              MOVE "U" TO WS-UNION-CODE-OUT
+           ELSE
+              MOVE "N" TO WS-UNION-CODE-OUT
+           END-IF
+           COMPUTE WS-GARNISH-COUNT-OUT =
+               FUNCTION MOD(FUNCTION RANDOM(0) * 1000, 4)
+           MOVE ZERO TO WS-GARNISH-SUB
+           PERFORM 3 TIMES
+              ADD 1 TO WS-GARNISH-SUB
+              IF WS-GARNISH-SUB <= WS-GARNISH-COUNT-OUT
+                 STRING "GRN" WS-GARNISH-SUB DELIMITED BY SIZE
+                     INTO WS-GARNISH-CODE-OUT(WS-GARNISH-SUB)
+                 COMPUTE WS-GARNISH-AMOUNT-OUT(WS-GARNISH-SUB) =
+                     FUNCTION RANDOM(0) * 99 + 1
+              ELSE
+                 MOVE SPACES TO WS-GARNISH-CODE-OUT(WS-GARNISH-SUB)
+                 MOVE ZERO TO WS-GARNISH-AMOUNT-OUT(WS-GARNISH-SUB)
+              END-IF
+           END-PERFORM.
+
+      * SHARED SHOP-WIDE RUN-CONTROL LOOKUP PARAGRAPH. SEE
+      * RUNCTLPARA.CPY.
+           COPY RUNCTLPARA.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+           COPY IOERRPARA.
