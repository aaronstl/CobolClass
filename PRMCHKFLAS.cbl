@@ -1,48 +1,177 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.   PRMCHKFLAS.
-       AUTHOR.       AARON SEAVERS
-      * CONVERT THE IN-LINE PERFORMS INTO PARAGRAPHS.
-       DATE-WRITTEN. OCT 2017 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION.
-      
-       01 NUM-IN          PIC XXXX.
-          88 INTEGER-ENTERED       VALUE "0000" THRU "9999".
-          88 USER-WANTS-TO-QUIT    VALUE "x" "X" "XX" "xx".
-       01 NUM-IN-INT REDEFINES
-          NUM-IN          PIC 9999.
-       01 WS-QUOTIENT     PIC 9999
-                                   VALUE 0.
-       01 WS-REMAINDER    PIC 9999 VALUE 1.
-          88 NOT-PRIME-NUMBER      VALUE 0.
-       01 WS-DIVISOR      PIC 9999 VALUE 0.
-        
-       PROCEDURE DIVISION.
-       0000-DRIVER.
-           DISPLAY "Prime Number Checking Program".
-           PERFORM 1100-INPUT-CHECK
-           UNTIL NUM-IN IS NUMERIC.
-
-           PERFORM 1010-DIVISION-CALC
-               VARYING WS-DIVISOR FROM 2 BY 1 
-                   UNTIL WS-REMAINDER = 0 
-                       OR WS-DIVISOR = (NUM-IN-INT - 1).
-           perform 1020-PRIME-CHK.
-           display "EXIT".
-           GOBACK.
-
-       1100-INPUT-CHECK.
-             display "ENTER INTEGER 0000-9999 (WITH LEADING ZEROES)"
-             display "(OR ENTER X TO QUIT)."
-             ACCEPT NUM-IN.
-             
-       1010-DIVISION-CALC.
-           
-           divide NUM-IN-INT BY WS-DIVISOR
-             GIVING WS-QUOTIENT remainder WS-REMAINDER.
-
-       1020-PRIME-CHK.
-           IF NOT-PRIME-NUMBER OR NUM-IN-INT = 1
-             DISPLAY NUM-IN " IS NOT A PRIME"
-           ELSE  
-             display NUM-IN " IS A PRIME".
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PRMCHKFLAS.
+       AUTHOR.       AARON SEAVERS
+      * CONVERT THE IN-LINE PERFORMS INTO PARAGRAPHS.
+       DATE-WRITTEN. OCT 2017
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * WHEN PRESENT, A WHOLE FILE OF CANDIDATE NUMBERS IS CHECKED
+      * INSTEAD OF PROMPTING THE OPERATOR ONE NUMBER AT A TIME.
+           SELECT NumberFileIn
+             ASSIGN TO "C:\Users\Bob\PRMNUMS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-NUMBER-FILE-STATUS.
+
+           SELECT PrimeResultFileOut
+             ASSIGN TO "C:\Users\Bob\PRMRESULTS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  NumberFileIn
+           RECORDING MODE IS F
+           DATA RECORD IS NUM-IN-REC.
+       01  NUM-IN-REC         PIC X(04).
+
+       FD  PrimeResultFileOut
+           RECORDING MODE IS F
+           DATA RECORD IS PRIME-RESULT-REC.
+       01  PRIME-RESULT-REC   PIC X(20).
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+
+       01 NUM-IN          PIC XXXX.
+          88 INTEGER-ENTERED       VALUE "0000" THRU "9999".
+          88 USER-WANTS-TO-QUIT    VALUE "x" "X" "XX" "xx".
+       01 NUM-IN-INT REDEFINES
+           NUM-IN          PIC 9999.
+       01 WS-QUOTIENT     PIC 9999
+                                   VALUE 0.
+       01 WS-REMAINDER    PIC 9999 VALUE 1.
+          88 NOT-PRIME-NUMBER      VALUE 0.
+       01 WS-DIVISOR      PIC 9999 VALUE 0.
+       01 WS-SQRT-LIMIT   PIC 9999 VALUE 0.
+       01 WS-SMALLEST-FACTOR PIC 9999 VALUE 0.
+
+       01 WS-NUMBER-FILE-STATUS PIC X(02).
+          88 NumberFileOpenedOk    VALUE "00".
+          88 EndOfNumberFile       VALUE "10".
+       01 WS-RESULT-FILE-STATUS PIC X(02).
+          88 ResultFileOpenedOk    VALUE "00".
+
+       01 WS-RESULT-LINE  PIC X(20).
+
+       COPY IOERRWS.
+       COPY SIGNONWS.
+
+       PROCEDURE DIVISION.
+       0000-DRIVER.
+           DISPLAY "Prime Number Checking Program".
+           PERFORM 9930-OPERATOR-SIGNON.
+           OPEN INPUT NumberFileIn.
+           IF NumberFileOpenedOk
+              PERFORM 2000-BATCH-MODE
+           ELSE
+              PERFORM 3000-INTERACTIVE-MODE
+           END-IF
+           display "EXIT".
+           GOBACK.
+
+       3000-INTERACTIVE-MODE.
+           PERFORM 1100-INPUT-CHECK
+           UNTIL NUM-IN IS NUMERIC.
+
+           PERFORM 1010-DIVISION-CALC.
+           perform 1020-PRIME-CHK.
+
+       1100-INPUT-CHECK.
+             display "ENTER INTEGER 0000-9999 (WITH LEADING ZEROES)"
+             display "(OR ENTER X TO QUIT)."
+             ACCEPT NUM-IN.
+
+      * TRIAL DIVISION ONLY NEEDS TO GO UP TO THE SQUARE ROOT OF
+      * NUM-IN-INT, AND WE HOLD ONTO THE SMALLEST DIVISOR FOUND SO A
+      * NON-PRIME RESULT CAN REPORT A FACTOR INSTEAD OF JUST "NO".
+       1010-DIVISION-CALC.
+           MOVE 1 TO WS-REMAINDER
+           MOVE 0 TO WS-SMALLEST-FACTOR
+           IF NUM-IN-INT < 1
+      * 0 HAS NO PRIME FACTORS AND IS NOT PRIME. FORCE NOT-PRIME
+      * HERE SINCE THE SQRT-BOUNDED LOOP BELOW NEVER EXECUTES FOR
+      * ZERO AND WOULD OTHERWISE LEAVE WS-REMAINDER AT ITS INITIAL
+      * (PRIME-LOOKING) VALUE OF 1.
+              MOVE 0 TO WS-REMAINDER
+           ELSE
+              COMPUTE WS-SQRT-LIMIT = FUNCTION SQRT(NUM-IN-INT)
+              PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+                        UNTIL WS-REMAINDER = 0
+                           OR WS-DIVISOR > WS-SQRT-LIMIT
+                  DIVIDE NUM-IN-INT BY WS-DIVISOR
+                    GIVING WS-QUOTIENT REMAINDER WS-REMAINDER
+                  IF NOT-PRIME-NUMBER
+                     MOVE WS-DIVISOR TO WS-SMALLEST-FACTOR
+                  END-IF
+              END-PERFORM
+           END-IF.
+
+       1020-PRIME-CHK.
+           IF NOT-PRIME-NUMBER OR NUM-IN-INT = 1
+             DISPLAY NUM-IN " IS NOT A PRIME"
+             IF NOT-PRIME-NUMBER
+                DISPLAY "  SMALLEST FACTOR FOUND: " WS-SMALLEST-FACTOR
+             END-IF
+           ELSE
+             display NUM-IN " IS A PRIME".
+
+      * READS WHOLE NUMBER LIST FROM NumberFileIn AND WRITES ONE
+      * NUMBER,Y/N[,FACTOR] LINE PER INPUT NUMBER TO PrimeResultFileOut.
+       2000-BATCH-MODE.
+           OPEN OUTPUT PrimeResultFileOut.
+           IF ResultFileOpenedOk
+              PERFORM 2010-READ-NUMBER
+              PERFORM UNTIL EndOfNumberFile
+                  MOVE NUM-IN-REC TO NUM-IN
+                  PERFORM 1010-DIVISION-CALC
+                  PERFORM 2020-WRITE-RESULT
+                  PERFORM 2010-READ-NUMBER
+              END-PERFORM
+              CLOSE NumberFileIn
+                    PrimeResultFileOut
+           ELSE
+              MOVE "PRMCHKFLAS"        TO WS-IOERR-PROGRAM-ID
+              MOVE "PrimeResultFileOut" TO WS-IOERR-FILE-NAME
+              MOVE WS-RESULT-FILE-STATUS TO WS-IOERR-FILE-STATUS
+              MOVE WS-OPERATOR-ID      TO WS-IOERR-OPERATOR-ID
+              PERFORM 9900-LOG-IO-ERROR
+              CLOSE NumberFileIn
+           END-IF.
+
+       2010-READ-NUMBER.
+           READ NumberFileIn
+             AT END MOVE "10" TO WS-NUMBER-FILE-STATUS
+           END-READ.
+
+       2020-WRITE-RESULT.
+           EVALUATE TRUE
+              WHEN NUM-IN-INT = 1
+                 STRING NUM-IN DELIMITED BY SIZE
+                        ",N"   DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+                 END-STRING
+              WHEN NOT-PRIME-NUMBER
+                 STRING NUM-IN             DELIMITED BY SIZE
+                        ",N,"              DELIMITED BY SIZE
+                        WS-SMALLEST-FACTOR DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+                 END-STRING
+              WHEN OTHER
+                 STRING NUM-IN DELIMITED BY SIZE
+                        ",Y"   DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+                 END-STRING
+           END-EVALUATE
+           WRITE PRIME-RESULT-REC FROM WS-RESULT-LINE.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+       COPY IOERRPARA.
+
+      * SHARED OPERATOR SIGN-ON PARAGRAPH. SEE SIGNONPARA.CPY.
+       COPY SIGNONPARA.
