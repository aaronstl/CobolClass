@@ -0,0 +1,24 @@
+      ******************************************************************
+      * ONE ROW PER REPORT-NAME/DESTINATION-PATH PAIR. A SHOP-WIDE
+      * TABLE SO A NEW REPORT CAN BE ROUTED, OR AN EXISTING ONE
+      * RE-ROUTED, BY EDITING ONE TEXT FILE INSTEAD OF RECOMPILING THE
+      * PROGRAM THAT PRODUCES IT.
+      ******************************************************************
+       FD  DISTRIB-ROUTING-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS DISTRIB-ROUTING-REC-IN.
+       01  DISTRIB-ROUTING-REC-IN.
+           05 DISTRIB-REPORT-NAME-IN  PIC X(20).
+           05 DISTRIB-DEST-PATH-IN    PIC X(40).
+
+      * GENERIC COPY-FROM/COPY-TO FILES, WIDE ENOUGH FOR EVERY REPORT
+      * LINE THIS SHOP PRINTS. USED ONLY BY 9940-DISTRIBUTE-REPORT.
+       FD  DISTRIB-SOURCE-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS DISTRIB-SOURCE-REC.
+       01  DISTRIB-SOURCE-REC         PIC X(160).
+
+       FD  DISTRIB-DEST-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS DISTRIB-DEST-REC.
+       01  DISTRIB-DEST-REC           PIC X(160).
