@@ -0,0 +1,68 @@
+      ******************************************************************
+      * ROUTES ONE FINISHED REPORT TO ITS DESTINATION. CALLING PROGRAM
+      * MOVES ITS REPORT NAME INTO WS-DISTRIB-REPORT-NAME AND THE PATH
+      * IT JUST CLOSED INTO WS-DISTRIB-SOURCE-PATH, THEN PERFORMS THIS
+      * PARAGRAPH RIGHT AFTER CLOSING THE REPORT FILE. IF DISTRIB.DAT
+      * HAS NO ROW FOR THIS REPORT NAME, NOTHING IS DISTRIBUTED -- THE
+      * REPORT IS LEFT WHERE IT WAS WRITTEN, THE SAME AS TODAY. AS
+      * WITH EVERY OTHER CALLER OF 9900-LOG-IO-ERROR, WS-IOERR-
+      * PROGRAM-ID MUST ALREADY BE SET BEFORE PERFORMING THIS.
+      ******************************************************************
+       9940-DISTRIBUTE-REPORT.
+           PERFORM 9941-LOOKUP-DISTRIB-ROUTE
+           IF DISTRIB-ROUTE-FOUND
+              PERFORM 9942-COPY-REPORT-TO-DEST
+           END-IF.
+
+      * SEARCHES DISTRIB.DAT FOR WS-DISTRIB-REPORT-NAME. LEAVES THE
+      * MATCHING DESTINATION IN WS-DISTRIB-DEST-PATH WHEN FOUND.
+       9941-LOOKUP-DISTRIB-ROUTE.
+           SET DISTRIB-ROUTE-NOT-FOUND TO TRUE
+           OPEN INPUT DISTRIB-ROUTING-FILE
+           IF DISTRIB-ROUTING-FILE-OK
+              PERFORM UNTIL END-OF-DISTRIB-ROUTING-FILE
+                            OR DISTRIB-ROUTE-FOUND
+                 READ DISTRIB-ROUTING-FILE INTO DISTRIB-ROUTING-REC-IN
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF DISTRIB-REPORT-NAME-IN = WS-DISTRIB-REPORT-NAME
+                       MOVE DISTRIB-DEST-PATH-IN TO WS-DISTRIB-DEST-PATH
+                       SET DISTRIB-ROUTE-FOUND TO TRUE
+                    END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DISTRIB-ROUTING-FILE
+           END-IF.
+
+      * COPIES EVERY LINE OF WS-DISTRIB-SOURCE-PATH TO
+      * WS-DISTRIB-DEST-PATH. A FAILURE TO OPEN EITHER SIDE IS LOGGED
+      * THROUGH THE SHARED I/O ERROR LOG RATHER THAN ABORTING THE RUN,
+      * SINCE A DISTRIBUTION PROBLEM SHOULDN'T TAKE DOWN THE PROGRAM
+      * THAT JUST FINISHED WRITING THE REPORT.
+       9942-COPY-REPORT-TO-DEST.
+           OPEN INPUT DISTRIB-SOURCE-FILE
+           IF NOT DISTRIB-SOURCE-FILE-OK
+              MOVE "DISTRIB-SOURCE"  TO WS-IOERR-FILE-NAME
+              MOVE WS-DISTRIB-SOURCE-STATUS TO WS-IOERR-FILE-STATUS
+              PERFORM 9900-LOG-IO-ERROR
+           ELSE
+              OPEN OUTPUT DISTRIB-DEST-FILE
+              IF NOT DISTRIB-DEST-FILE-OK
+                 MOVE "DISTRIB-DEST"  TO WS-IOERR-FILE-NAME
+                 MOVE WS-DISTRIB-DEST-STATUS TO WS-IOERR-FILE-STATUS
+                 PERFORM 9900-LOG-IO-ERROR
+                 CLOSE DISTRIB-SOURCE-FILE
+              ELSE
+                 PERFORM UNTIL END-OF-DISTRIB-SOURCE-FILE
+                    READ DISTRIB-SOURCE-FILE INTO DISTRIB-DEST-REC
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       WRITE DISTRIB-DEST-REC
+                    END-READ
+                 END-PERFORM
+                 CLOSE DISTRIB-SOURCE-FILE
+                       DISTRIB-DEST-FILE
+              END-IF
+           END-IF.
