@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODSUMAS.
+       AUTHOR.     AARON SEAVERS.
+      * CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY. READS THE SHOP-
+      * WIDE AUDIT/TRANSACTION LOG (SEE AUDITPARA.CPY) THAT CALCPYAS
+      * AND REPORTSAS (PROGRAM-ID MATHSHPS) EACH APPEND ONE ROW TO ON
+      * EVERY RUN, AND LAYS THE TWO MOST RECENT RUNS SIDE BY SIDE IN
+      * ONE DAILY REPORT INSTEAD OF MAKING SOMEONE COMPARE TWO
+      * SEPARATE CONSOLE RUNS BY HAND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-SUMMARY-FILE
+               ASSIGN TO WS-EOD-SUMMARY-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-SUMMARY-STATUS.
+
+      * SHARED SHOP-WIDE AUDIT/TRANSACTION LOG. SEE AUDITSEL.CPY.
+           COPY AUDITSEL.
+
+      * SHARED SHOP-WIDE RUN-CONTROL PARAMETER FILE. SEE RUNCTLSEL.CPY.
+           COPY RUNCTLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EOD-SUMMARY-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS EOD-SUMMARY-REC-OUT.
+       01  EOD-SUMMARY-REC-OUT        PIC X(80).
+
+      * SHARED SHOP-WIDE AUDIT/TRANSACTION LOG. SEE AUDITFD.CPY.
+           COPY AUDITFD.
+
+      * SHARED SHOP-WIDE RUN-CONTROL PARAMETER FILE. SEE RUNCTLFD.CPY.
+           COPY RUNCTLFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOD-SUMMARY-PATH        PIC X(40)
+           VALUE "C:\Users\Bob\EODSUMMARY.rpt".
+       01  WS-EOD-SUMMARY-STATUS      PIC X(02).
+
+      * SHARED SHOP-WIDE AUDIT/TRANSACTION LOG FIELDS. SEE AUDITWS.CPY.
+           COPY AUDITWS.
+
+      * SHARED SHOP-WIDE RUN-CONTROL LOOKUP FIELDS. SEE RUNCTLWS.CPY.
+           COPY RUNCTLWS.
+
+      * EACH AUDIT-LOG-REC IS UNSTRUNG ON ITS COMMAS BACK INTO THE
+      * SAME PROGRAM-ID/DATE-TIME/READ/WRITTEN/TOTAL PIECES
+      * 9910-WRITE-AUDIT-RECORD BUILT IT FROM.
+       01  WS-AUDIT-TOKEN-PROGRAM     PIC X(12).
+       01  WS-AUDIT-TOKEN-DATETIME    PIC X(16).
+       01  WS-AUDIT-TOKEN-READ        PIC X(11).
+       01  WS-AUDIT-TOKEN-WRITTEN     PIC X(14).
+       01  WS-AUDIT-TOKEN-TOTAL       PIC X(17).
+
+       01  WS-LATEST-PAYROLL-SW       PIC X(01) VALUE "N".
+           88 LATEST-PAYROLL-FOUND        VALUE "Y".
+       01  WS-LATEST-PAYROLL-READ     PIC 9(06) VALUE 0.
+       01  WS-LATEST-PAYROLL-WRITTEN  PIC 9(06) VALUE 0.
+       01  WS-LATEST-PAYROLL-TOTAL    PIC 9(09)V99 VALUE 0.
+
+       01  WS-LATEST-SHAPE-SW         PIC X(01) VALUE "N".
+           88 LATEST-SHAPE-FOUND          VALUE "Y".
+       01  WS-LATEST-SHAPE-READ       PIC 9(06) VALUE 0.
+       01  WS-LATEST-SHAPE-WRITTEN    PIC 9(06) VALUE 0.
+       01  WS-LATEST-SHAPE-TOTAL      PIC 9(09)V99 VALUE 0.
+
+      * SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+           COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY
+                WS-LATEST-PAYROLL-TOTAL-EDIT.
+           COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY
+                WS-LATEST-SHAPE-TOTAL-EDIT.
+
+       01  WS-EOD-RUN-DATE            PIC 9(08).
+       01  WS-EOD-LINE                PIC X(80).
+
+      * HOLDS THE RAW 11-DIGIT TOTAL TOKEN AS A PLAIN INTEGER SO THE
+      * TWO IMPLIED DECIMAL PLACES CAN BE PUT BACK BY DIVIDING BY 100
+      * INSTEAD OF BY MOVING THE ALPHANUMERIC TOKEN STRAIGHT INTO A
+      * V99 FIELD, WHICH WOULD TREAT IT AS AN INTEGER AND LEAVE THE
+      * VALUE 100X TOO LARGE.
+       01  WS-AUDIT-TOKEN-TOTAL-NUM   PIC 9(11) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-RESOLVE-RUN-CONTROL-PATHS
+           PERFORM 2000-READ-AUDIT-LOG
+           PERFORM 3000-WRITE-EOD-SUMMARY
+           DISPLAY "EODSUMAS: DONE"
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-EOD-RUN-DATE FROM DATE YYYYMMDD.
+
+      * OVERRIDES THE COMPILED-IN DEFAULT PATH WITH WHATEVER
+      * RUNCTL.DAT HAS ON FILE FOR EODSUMAS, IF ANYTHING.
+       1100-RESOLVE-RUN-CONTROL-PATHS.
+           MOVE "EODSUMAS" TO WS-RUNCTL-PROGRAM-ID
+           MOVE "EOD-SUMMARY" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-EOD-SUMMARY-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-EOD-SUMMARY-PATH.
+
+      * READS EVERY ROW OF THE SHOP-WIDE AUDIT LOG AND KEEPS THE LAST
+      * CALCPYAS ROW AND THE LAST MATHSHPS (REPORTSAS) ROW SEEN, SINCE
+      * THE LOG IS APPEND-ONLY AND A PROGRAM MAY HAVE RUN MORE THAN
+      * ONCE TODAY. A MISSING LOG JUST MEANS NEITHER PROGRAM HAS RUN
+      * YET -- NOT AN I/O ERROR.
+       2000-READ-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS = "00"
+              PERFORM 2010-READ-ONE-AUDIT-RECORD
+              PERFORM UNTIL WS-AUDIT-LOG-STATUS = "10"
+                 PERFORM 2020-APPLY-AUDIT-RECORD
+                 PERFORM 2010-READ-ONE-AUDIT-RECORD
+              END-PERFORM
+              CLOSE AUDIT-LOG-FILE
+           ELSE
+              DISPLAY "EODSUMAS: NO AUDIT LOG FOUND -- "
+                      "NOTHING TO SUMMARIZE YET"
+           END-IF.
+
+       2010-READ-ONE-AUDIT-RECORD.
+           READ AUDIT-LOG-FILE INTO WS-EOD-LINE.
+
+      * SPLITS ONE AUDIT-LOG LINE BACK INTO ITS FIVE COMMA-SEPARATED
+      * PIECES AND UPDATES WHICHEVER PROGRAM'S LATEST TOTALS IT
+      * BELONGS TO. THE READ=/WRITTEN=/TOTAL= LABELS ARE FIXED WIDTH
+      * (SEE 9910-WRITE-AUDIT-RECORD), SO REFERENCE MODIFICATION PEELS
+      * THE LABEL OFF EACH TOKEN BEFORE THE DIGITS ARE MOVED INTO A
+      * NUMERIC FIELD OF THE SAME DIGIT WIDTH.
+       2020-APPLY-AUDIT-RECORD.
+           UNSTRING WS-EOD-LINE DELIMITED BY ","
+               INTO WS-AUDIT-TOKEN-PROGRAM
+                    WS-AUDIT-TOKEN-DATETIME
+                    WS-AUDIT-TOKEN-READ
+                    WS-AUDIT-TOKEN-WRITTEN
+                    WS-AUDIT-TOKEN-TOTAL
+           END-UNSTRING
+           EVALUATE WS-AUDIT-TOKEN-PROGRAM
+              WHEN "CALCPYAS"
+                 MOVE "Y" TO WS-LATEST-PAYROLL-SW
+                 MOVE WS-AUDIT-TOKEN-READ(6:6)    TO
+                      WS-LATEST-PAYROLL-READ
+                 MOVE WS-AUDIT-TOKEN-WRITTEN(9:6) TO
+                      WS-LATEST-PAYROLL-WRITTEN
+                 MOVE WS-AUDIT-TOKEN-TOTAL(7:11)  TO
+                      WS-AUDIT-TOKEN-TOTAL-NUM
+                 COMPUTE WS-LATEST-PAYROLL-TOTAL =
+                         WS-AUDIT-TOKEN-TOTAL-NUM / 100
+              WHEN "MATHSHPS"
+                 MOVE "Y" TO WS-LATEST-SHAPE-SW
+                 MOVE WS-AUDIT-TOKEN-READ(6:6)    TO
+                      WS-LATEST-SHAPE-READ
+                 MOVE WS-AUDIT-TOKEN-WRITTEN(9:6) TO
+                      WS-LATEST-SHAPE-WRITTEN
+                 MOVE WS-AUDIT-TOKEN-TOTAL(7:11)  TO
+                      WS-AUDIT-TOKEN-TOTAL-NUM
+                 COMPUTE WS-LATEST-SHAPE-TOTAL =
+                         WS-AUDIT-TOKEN-TOTAL-NUM / 100
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+      * WRITES THE COMBINED REPORT AND ALSO DISPLAYS IT ON THE
+      * CONSOLE, THE SAME AS EVERY OTHER SHOP REPORT PROGRAM.
+       3000-WRITE-EOD-SUMMARY.
+           OPEN OUTPUT EOD-SUMMARY-FILE
+           MOVE SPACES TO EOD-SUMMARY-REC-OUT
+           STRING "END-OF-DAY OPERATIONS SUMMARY FOR "
+                  WS-EOD-RUN-DATE DELIMITED BY SIZE
+             INTO EOD-SUMMARY-REC-OUT
+           END-STRING
+           WRITE EOD-SUMMARY-REC-OUT
+           DISPLAY EOD-SUMMARY-REC-OUT
+
+           IF LATEST-PAYROLL-FOUND
+              MOVE WS-LATEST-PAYROLL-TOTAL TO
+                   WS-LATEST-PAYROLL-TOTAL-EDIT
+              STRING "PAYROLL (CALCPYAS): RECORDS READ="
+                     WS-LATEST-PAYROLL-READ    DELIMITED BY SIZE
+                     " WRITTEN="               DELIMITED BY SIZE
+                     WS-LATEST-PAYROLL-WRITTEN DELIMITED BY SIZE
+                     " GROSS TOTAL="           DELIMITED BY SIZE
+                     WS-LATEST-PAYROLL-TOTAL-EDIT DELIMITED BY SIZE
+                INTO EOD-SUMMARY-REC-OUT
+              END-STRING
+           ELSE
+              MOVE "PAYROLL (CALCPYAS): NO RUN RECORDED TODAY"
+                TO EOD-SUMMARY-REC-OUT
+           END-IF
+           WRITE EOD-SUMMARY-REC-OUT
+           DISPLAY EOD-SUMMARY-REC-OUT
+
+           IF LATEST-SHAPE-FOUND
+              MOVE WS-LATEST-SHAPE-TOTAL TO WS-LATEST-SHAPE-TOTAL-EDIT
+              STRING "SHAPE ORDERS (REPORTSAS): RECORDS READ="
+                     WS-LATEST-SHAPE-READ    DELIMITED BY SIZE
+                     " WRITTEN="             DELIMITED BY SIZE
+                     WS-LATEST-SHAPE-WRITTEN DELIMITED BY SIZE
+                     " COST TOTAL="          DELIMITED BY SIZE
+                     WS-LATEST-SHAPE-TOTAL-EDIT DELIMITED BY SIZE
+                INTO EOD-SUMMARY-REC-OUT
+              END-STRING
+           ELSE
+              MOVE "SHAPE ORDERS (REPORTSAS): NO RUN RECORDED TODAY"
+                TO EOD-SUMMARY-REC-OUT
+           END-IF
+           WRITE EOD-SUMMARY-REC-OUT
+           DISPLAY EOD-SUMMARY-REC-OUT
+
+           CLOSE EOD-SUMMARY-FILE.
+
+      * SHARED SHOP-WIDE RUN-CONTROL LOOKUP PARAGRAPH. SEE
+      * RUNCTLPARA.CPY.
+           COPY RUNCTLPARA.
