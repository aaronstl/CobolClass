@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE-CONTROL ENTRY FOR THE SHOP-WIDE AUDIT/TRANSACTION LOG.
+      ******************************************************************
+       SELECT AUDIT-LOG-FILE
+           ASSIGN TO "C:\Users\Bob\AUDITLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-LOG-STATUS.
