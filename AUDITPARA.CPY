@@ -0,0 +1,29 @@
+      ******************************************************************
+      * APPENDS ONE RUN SUMMARY LINE (PROGRAM, TIMESTAMP, RECORDS READ/
+      * WRITTEN, KEY TOTAL) TO THE SHOP-WIDE AUDIT LOG. CALLING PROGRAM
+      * MUST MOVE WS-AUDIT-PROGRAM-ID, WS-AUDIT-RECORDS-READ,
+      * WS-AUDIT-RECORDS-WRITTEN AND WS-AUDIT-KEY-TOTAL BEFORE
+      * PERFORMING THIS PARAGRAPH.
+      ******************************************************************
+       9910-WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-AUDIT-PROGRAM-ID      DELIMITED BY SPACE
+                  ","                      DELIMITED BY SIZE
+                  WS-AUDIT-DATE            DELIMITED BY SIZE
+                  WS-AUDIT-TIME            DELIMITED BY SIZE
+                  ",READ="                 DELIMITED BY SIZE
+                  WS-AUDIT-RECORDS-READ    DELIMITED BY SIZE
+                  ",WRITTEN="              DELIMITED BY SIZE
+                  WS-AUDIT-RECORDS-WRITTEN DELIMITED BY SIZE
+                  ",TOTAL="                DELIMITED BY SIZE
+                  WS-AUDIT-KEY-TOTAL       DELIMITED BY SIZE
+             INTO WS-AUDIT-LINE
+           END-STRING
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-LOG-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-REC FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG-FILE.
