@@ -1,158 +1,219 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.   DATDIVAS.                                                  
-000300 AUTHOR.       AARON SEAVERS.                                                    
-000400 DATE-WRITTEN. SEPTEMBER 07 2017.                                           
-000500*-----------------------------------------------------------------        
-000600* CORRECT DATA DIVISION TO MATCH INPUT DATA                               
-000700*-----------------------------------------------------------------        
-000800 ENVIRONMENT DIVISION.                                                    
-000900 DATA DIVISION.                                                           
-001000                                                                          
-001100 WORKING-STORAGE SECTION.                                                 
-001200                                                                          
-001300 01  BEGIN-WORKING-STORAGE       PIC X(50)   VALUE                        
-001400      '** DATDIVFL BEGIN WORKING STORAGE **'.                             
-001500                                                                          
-001510 01 WS-DISPLAY-COUNT    PIC 99(01) VALUE 0.                                
-001600 01 CUSTOMER-REC.                                                         
-001700    05 CUST-ID          PIC X(13).                                        
-001800    05 CUST-NAME.                                                         
-001900       10 CUST-TITLE    PIC XXX.                                           
-001910       10 CUST-INIT     PIC XX.                                           
-002000       10 CUST-SURNAME  PIC X(09).                                        
-002100    05 CUST-GENDER      PIC X(06).                                        
-002200    05 CUST-PAYMENT     PIC 9(06)V9(3).                                     
-002300                                                                          
-002400 01  END-WORKING-STORAGE         PIC X(50)   VALUE                        
-002500      '** DATDEVBL **  END WORKING-STORAGE **'.                           
-002600                                                                          
-002700 PROCEDURE DIVISION.                                                      
-002800                                                                          
-002900     DISPLAY 'DATDIVFL EXECUTION BEGINS ON '                              
-003000       FUNCTION CURRENT-DATE (1:8) ' AT '                                 
-003100       FUNCTION CURRENT-DATE (9:8).                                       
-003200                                                                          
-003300     PERFORM 2000-INITIALIZE-RECORD.                                      
-003301                                   
-003600     MOVE '75842'   TO CUST-ID.                                           
-003700     MOVE 'MR'      TO CUST-TITLE.                                        
-003710     MOVE 'RD'      TO CUST-INIT.                                         
-003800     MOVE 'FITZROY' TO CUST-SURNAME.                                      
-003810     MOVE 'MALE'    TO CUST-GENDER.                                       
-003900     MOVE 34       TO CUST-PAYMENT.                                      
-003901     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004100                                                                          
-004110     MOVE 82014     TO CUST-ID.                                           
-004120     MOVE 'MRS'     TO CUST-TITLE                                         
-004130     MOVE 'NM'      TO CUST-INIT.                                         
-004140     MOVE 'BAK'     TO CUST-SURNAME.                                      
-004150     MOVE 'FEMALE'  TO CUST-GENDER.                                       
-004160     MOVE 400045    TO CUST-PAYMENT.                                      
-004170     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004180                                                                          
-004190     MOVE 'A2214'   TO CUST-ID.                                           
-004191     MOVE 'MRS'     TO CUST-TITLE.                                        
-004192     MOVE 'KA'      TO CUST-INIT.                                         
-004193     MOVE 'RICE'    TO CUST-SURNAME.                                      
-004194     MOVE 'FEMALE'  TO CUST-GENDER.                                       
-004195     MOVE .110    TO CUST-PAYMENT.                                      
-004196     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004197                                                                          
-004198     MOVE '225Z2'    TO CUST-ID.                                           
-004200     MOVE 'MRS'     TO CUST-TITLE.                                        
-004201     MOVE 'OB'      TO CUST-INIT.                                         
-004202     MOVE 'KWIAIT'  TO CUST-SURNAME.                                      
-004203     MOVE 'FEMALE'  TO CUST-GENDER.                                       
-004204     MOVE 2.25      TO CUST-PAYMENT.                                      
-004205     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004206                                                                          
-004207     MOVE '#15R5'   TO CUST-ID.                                           
-004208     MOVE 'MR '     TO CUST-TITLE.                                        
-004209     MOVE 'IM'      TO CUST-INIT.                                         
-004210     MOVE 'WRIGHT'  TO CUST-SURNAME.                                      
-004211     MOVE 'MALE  '  TO CUST-GENDER.                                       
-004212     MOVE 7734.34   TO CUST-PAYMENT.                                      
-004213     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004214                                                                          
-004216     MOVE '575T6'   TO CUST-ID.                                           
-004217     MOVE 'MR '     TO CUST-TITLE.                                        
-004218     MOVE 'UR'      TO CUST-INIT.                                         
-004219     MOVE 'WONG  '  TO CUST-SURNAME.                                      
-004220     MOVE 'MALE  '  TO CUST-GENDER.                                       
-004221     MOVE 321      TO CUST-PAYMENT.                                      
-004222     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004223                                                                          
-004224     MOVE '78978'   TO CUST-ID.                                           
-004225     MOVE 'MR '     TO CUST-TITLE.                                        
-004226     MOVE 'IO'      TO CUST-INIT.                                         
-004227     MOVE 'SILVER'  TO CUST-SURNAME.                                      
-004228     MOVE 'MALE  '  TO CUST-GENDER.                                       
-004229     MOVE .321      TO CUST-PAYMENT.                                      
-004230     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004231                                                                          
-004232     MOVE '2241A'   TO CUST-ID.                                           
-004233     MOVE 'MR '     TO CUST-TITLE.                                        
-004234     MOVE 'OH'      TO CUST-INIT.                                         
-004235     MOVE 'TAKASHAYAWA'  TO CUST-SURNAME.                                 
-004236     MOVE 'MALE  '  TO CUST-GENDER.                                       
-004237     MOVE 99.88     TO CUST-PAYMENT.                                      
-004238     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004239                                                                          
-004240     MOVE 'A1DD3'   TO CUST-ID.                                           
-004241     MOVE 'MR '     TO CUST-TITLE.                                        
-004242     MOVE 'CF'      TO CUST-INIT.                                         
-004243     MOVE 'EYECAIR' TO CUST-SURNAME.                                      
-004244     MOVE 'MALE  '  TO CUST-GENDER.                                       
-004245     MOVE 11000.1   TO CUST-PAYMENT.                                      
-004246     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004247                                                                          
-004248     MOVE 'FG134'   TO CUST-ID.                                           
-004249     MOVE 'MR '     TO CUST-TITLE.                                        
-004250     MOVE 'UB'      TO CUST-INIT.                                         
-004251     MOVE 'WALKEN ' TO CUST-SURNAME.                                      
-004252     MOVE 'MALE  '  TO CUST-GENDER.                                       
-004253     MOVE 8.8       TO CUST-PAYMENT.                                      
-004254     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004255                                                                          
-004256     MOVE 'FRCDA'   TO CUST-ID.                                           
-004257     MOVE 'MRS'     TO CUST-TITLE.                                        
-004258     MOVE 'IC'      TO CUST-INIT.                                         
-004259     MOVE 'LONDON ' TO CUST-SURNAME.                                      
-004260     MOVE 'FEMALE'  TO CUST-GENDER.                                       
-004261     MOVE 3.157     TO CUST-PAYMENT.                                      
-004262                                                                          
-004263     MOVE 'DF111'   TO CUST-ID.                                           
-004264     MOVE 'MRS'     TO CUST-TITLE.                                        
-004265     MOVE 'IC'      TO CUST-INIT.                                         
-004266     MOVE 'FRANCE ' TO CUST-SURNAME.                                      
-004267     MOVE 'FEMALE'  TO CUST-GENDER.                                       
-004268     MOVE 333       TO CUST-PAYMENT.                                      
-004269     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004270                                                                          
-004271     MOVE '56321'   TO CUST-ID.                                           
-004272     MOVE 'MR '     TO CUST-TITLE.                                        
-004273     MOVE 'ES'      TO CUST-INIT.                                         
-004274     MOVE 'KIMOPIE' TO CUST-SURNAME.                                      
-004275     MOVE 'MALE'    TO CUST-GENDER.                                       
-004276     MOVE 3.14      TO CUST-PAYMENT.                                      
-004277     PERFORM 1000-DISPLAY-RECORD-FIELDS.                                  
-004278                                                                          
-004280     DISPLAY 'DATDIVFL EXECUTION CONCLUDES ON '                           
-004300       FUNCTION CURRENT-DATE (1:8) ' AT '                                 
-004400       FUNCTION CURRENT-DATE (9:8).                                       
-004500     GOBACK.                                                              
-004510 1000-DISPLAY-RECORD-FIELDS.                                              
-004520                                                                          
-004521     ADD 1 TO WS-DISPLAY-COUNT.                                           
-004530     DISPLAY '--'.                                                        
-004540     DISPLAY 'CUSTOMER NUMBER ' WS-DISPLAY-COUNT ':'.                     
-004600     DISPLAY 'CUST-ID:        ' CUST-ID.                                  
-004610     DISPLAY 'CUST-TITLE:     ' CUST-TITLE.                               
-004611     DISPLAY 'CUST-NAME:      ' CUST-NAME.                                
-004620     DISPLAY 'CUST-INIT:      ' CUST-INIT.                                
-004630     DISPLAY 'CUST-SURNAME:   ' CUST-SURNAME.                             
-004640     DISPLAY 'CUST-GENDER:    ' CUST-GENDER.                              
-004650     DISPLAY 'CUST-PAYMENT:   ' CUST-PAYMENT.                             
-004651                                                                          
-004660 2000-INITIALIZE-RECORD.                                                  
-004670     MOVE SPACES TO CUSTOMER-REC.                                         
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.   DATDIVAS.
+000300 AUTHOR.       AARON SEAVERS.
+000400 DATE-WRITTEN. SEPTEMBER 07 2017.
+000500*-----------------------------------------------------------------
+000600* CORRECT DATA DIVISION TO MATCH INPUT DATA
+000700*-----------------------------------------------------------------
+000710*-----------------------------------------------------------------
+000720* CUSTOMER-REC IS NOW READ FROM CUSTOMER-FILE-IN INSTEAD OF BEING
+000730* HARD-CODED, VALIDATED BEFORE DISPLAY, AND PRINTED TO A
+000740* PER-CUSTOMER STATEMENT FILE IN ADDITION TO THE CONSOLE.
+000750*-----------------------------------------------------------------
+000800 ENVIRONMENT DIVISION.
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830     SELECT CUSTOMER-FILE-IN
+000840       ASSIGN TO "C:\Users\Bob\DATDIVCUST.DAT"
+000850       ORGANIZATION IS LINE SEQUENTIAL
+000860       FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+000870
+000880     SELECT STATEMENT-FILE-OUT
+000890       ASSIGN TO "C:\Users\Bob\DATDIVSTMTS.DAT"
+000900       ORGANIZATION IS LINE SEQUENTIAL
+000910       FILE STATUS IS WS-STATEMENT-FILE-STATUS.
+000920
+000925     COPY AUDITSEL.
+000930 DATA DIVISION.
+000940
+000950 FILE SECTION.
+000960 FD  CUSTOMER-FILE-IN
+000970     RECORDING MODE IS F
+000980     DATA RECORD IS CUSTOMER-REC-IN.
+000990 01  CUSTOMER-REC-IN.
+001000     05 CUST-ID-IN          PIC X(13).
+001010     05 CUST-TITLE-IN       PIC XXX.
+001020     05 CUST-INIT-IN        PIC XX.
+001030     05 CUST-SURNAME-IN     PIC X(09).
+001040     05 CUST-GENDER-IN      PIC X(06).
+001050     05 CUST-PAYMENT-IN     PIC 9(06)V9(3).
+001060     05 CUST-STREET-IN      PIC X(25).
+001070     05 CUST-CITY-IN        PIC X(15).
+001080     05 CUST-STATE-IN       PIC X(02).
+001090     05 CUST-ZIP-IN         PIC X(09).
+001100
+001110 FD  STATEMENT-FILE-OUT
+001120     RECORDING MODE IS F
+001130     DATA RECORD IS STATEMENT-RECORD.
+001140 01  STATEMENT-RECORD       PIC X(80).
+001150
+001175     COPY AUDITFD.
+001200 WORKING-STORAGE SECTION.
+001300
+001400 01  BEGIN-WORKING-STORAGE       PIC X(50)   VALUE
+001500      '** DATDIVFL BEGIN WORKING STORAGE **'.
+001600
+001610 01 WS-DISPLAY-COUNT    PIC 99(01) VALUE 0.
+001700 01 CUSTOMER-REC.
+001800    05 CUST-ID          PIC X(13).
+001900    05 CUST-NAME.
+002000       10 CUST-TITLE    PIC XXX.
+002010       10 CUST-INIT     PIC XX.
+002100       10 CUST-SURNAME  PIC X(09).
+002110    05 CUST-FULL-NAME   PIC X(30).
+002200    05 CUST-GENDER      PIC X(06).
+002300    05 CUST-PAYMENT     PIC 9(06)V9(3).
+002310    05 CUST-ADDRESS.
+002320       10 CUST-STREET   PIC X(25).
+002330       10 CUST-CITY     PIC X(15).
+002340       10 CUST-STATE    PIC X(02).
+002350       10 CUST-ZIP      PIC X(09).
+002400
+002410 01 WS-CUSTOMER-FILE-STATUS   PIC X(02).
+002420    88 END-OF-CUSTOMER-FILE       VALUE "10".
+002430 01 WS-STATEMENT-FILE-STATUS  PIC X(02).
+002440
+002450 01 WS-VALID-SW             PIC X(01) VALUE "Y".
+002460    88 CUSTOMER-IS-VALID        VALUE "Y".
+002470* SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+002475     COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY WS-PAYMENT-EDIT.
+002480 01 WS-STATEMENT-LINE       PIC X(80).
+002481 01 WS-RECORDS-READ-COUNT   PIC 9(06) VALUE 0.
+002485 01 WS-TOTAL-FILE-PAYMENT  PIC 9(09)V9(03) VALUE 0.
+002490
+002495     COPY AUDITWS.
+002500 01  END-WORKING-STORAGE         PIC X(50)   VALUE
+002600      '** DATDEVBL **  END WORKING-STORAGE **'.
+002700
+002800 PROCEDURE DIVISION.
+002900
+003000     DISPLAY 'DATDIVFL EXECUTION BEGINS ON '
+003100       FUNCTION CURRENT-DATE (1:8) ' AT '
+003200       FUNCTION CURRENT-DATE (9:8).
+003300
+003400     PERFORM 2000-INITIALIZE-RECORD.
+003410     OPEN INPUT CUSTOMER-FILE-IN.
+003420     OPEN OUTPUT STATEMENT-FILE-OUT.
+003430     PERFORM 3010-READ-CUSTOMER.
+003440     PERFORM UNTIL END-OF-CUSTOMER-FILE
+003450        PERFORM 3020-MOVE-CUSTOMER-FIELDS
+003460        PERFORM 2500-BUILD-FULL-NAME
+003470        PERFORM 1050-VALIDATE-CUSTOMER
+003480        IF CUSTOMER-IS-VALID
+003490           PERFORM 1000-DISPLAY-RECORD-FIELDS
+003500           PERFORM 1060-WRITE-STATEMENT-LINE
+003510        ELSE
+003520           PERFORM 1055-DISPLAY-VALIDATION-ERRORS
+003530        END-IF
+003540        PERFORM 3010-READ-CUSTOMER
+003550     END-PERFORM.
+003560     CLOSE CUSTOMER-FILE-IN
+003570           STATEMENT-FILE-OUT.
+004280
+004281     DISPLAY 'DATDIVFL EXECUTION CONCLUDES ON '
+004300       FUNCTION CURRENT-DATE (1:8) ' AT '
+004400       FUNCTION CURRENT-DATE (9:8).
+004410     MOVE "DATDIVAS" TO WS-AUDIT-PROGRAM-ID.
+004420     MOVE WS-RECORDS-READ-COUNT TO WS-AUDIT-RECORDS-READ.
+004430     MOVE WS-DISPLAY-COUNT TO WS-AUDIT-RECORDS-WRITTEN.
+004440     MOVE WS-TOTAL-FILE-PAYMENT TO WS-AUDIT-KEY-TOTAL.
+004450     PERFORM 9910-WRITE-AUDIT-RECORD.
+004500     GOBACK.
+004501
+004502* READS ONE CUSTOMER RECORD FROM CUSTOMER-FILE-IN.
+004503 3010-READ-CUSTOMER.
+004504     READ CUSTOMER-FILE-IN
+004505       AT END MOVE "10" TO WS-CUSTOMER-FILE-STATUS
+004506     END-READ.
+004507
+004508* COPIES THE FILE RECORD INTO WORKING-STORAGE CUSTOMER-REC.
+004509 3020-MOVE-CUSTOMER-FIELDS.
+           ADD 1 TO WS-RECORDS-READ-COUNT.
+004510     MOVE CUST-ID-IN      TO CUST-ID.
+004511     MOVE CUST-TITLE-IN   TO CUST-TITLE.
+004512     MOVE CUST-INIT-IN    TO CUST-INIT.
+004513     MOVE CUST-SURNAME-IN TO CUST-SURNAME.
+004514     MOVE CUST-GENDER-IN  TO CUST-GENDER.
+004515     MOVE CUST-PAYMENT-IN TO CUST-PAYMENT.
+           MOVE CUST-PAYMENT    TO WS-PAYMENT-EDIT.
+004516     MOVE CUST-STREET-IN  TO CUST-STREET.
+004517     MOVE CUST-CITY-IN    TO CUST-CITY.
+004518     MOVE CUST-STATE-IN   TO CUST-STATE.
+004519     MOVE CUST-ZIP-IN     TO CUST-ZIP.
+004520
+004521* BUILDS A SINGLE DISPLAYABLE NAME OUT OF THE TITLE/INITIALS/
+004522* SURNAME PARTS ALREADY CARRIED SEPARATELY IN CUST-NAME.
+004523 2500-BUILD-FULL-NAME.
+004524     MOVE SPACES TO CUST-FULL-NAME.
+004525     STRING CUST-TITLE   DELIMITED BY SPACE
+004526            ' '          DELIMITED BY SIZE
+004527            CUST-INIT    DELIMITED BY SPACE
+004528            ' '          DELIMITED BY SIZE
+004529            CUST-SURNAME DELIMITED BY SPACE
+004530       INTO CUST-FULL-NAME
+004531     END-STRING.
+004532
+004533* FLAGS NON-NUMERIC/ZERO CUST-PAYMENT AND A MALFORMED CUST-ID SO
+004534* BAD DATA IS CAUGHT BEFORE IT'S DISPLAYED OR PRINTED.
+004535 1050-VALIDATE-CUSTOMER.
+004536     MOVE "Y" TO WS-VALID-SW.
+004537     IF CUST-ID = SPACES
+004538        MOVE "N" TO WS-VALID-SW
+004539     END-IF
+004540     IF CUST-ID(1:1) = '#'
+004541        MOVE "N" TO WS-VALID-SW
+004542     END-IF
+004543     IF CUST-PAYMENT IS NOT NUMERIC
+004544        MOVE "N" TO WS-VALID-SW
+004545     ELSE
+004546        IF CUST-PAYMENT = 0
+004547           MOVE "N" TO WS-VALID-SW
+004548        END-IF
+004549     END-IF.
+004550
+004551 1055-DISPLAY-VALIDATION-ERRORS.
+004552     DISPLAY '--'.
+004553     DISPLAY 'CUSTOMER REJECTED, CUST-ID: ' CUST-ID.
+004554     IF CUST-ID = SPACES OR CUST-ID(1:1) = '#'
+004555        DISPLAY '  REASON: CUST-ID IS MISSING OR MALFORMED.'
+004556     END-IF
+004557     IF CUST-PAYMENT IS NOT NUMERIC OR CUST-PAYMENT = 0
+004558        DISPLAY '  REASON: CUST-PAYMENT IS NOT A VALID AMOUNT.'
+004559     END-IF.
+004560
+004561* WRITES A MAILING-LABEL-STYLE STATEMENT LINE FOR ONE CUSTOMER,
+004562* THE SAME WAY REPORTSAS WRITES SHAPE-REPORT-RECORD.
+004563 1060-WRITE-STATEMENT-LINE.
+004565     MOVE SPACES TO WS-STATEMENT-LINE.
+004566     STRING CUST-FULL-NAME  DELIMITED BY SIZE
+004567            '  BALANCE DUE: ' DELIMITED BY SIZE
+004568            WS-PAYMENT-EDIT DELIMITED BY SIZE
+004569       INTO WS-STATEMENT-LINE
+004570     END-STRING
+004571     WRITE STATEMENT-RECORD FROM WS-STATEMENT-LINE.
+004572
+004573 1000-DISPLAY-RECORD-FIELDS.
+004580
+004590     ADD 1 TO WS-DISPLAY-COUNT.
+           ADD CUST-PAYMENT TO WS-TOTAL-FILE-PAYMENT.
+004600     DISPLAY '--'.
+004610     DISPLAY 'CUSTOMER NUMBER ' WS-DISPLAY-COUNT ':'.
+004620     DISPLAY 'CUST-ID:        ' CUST-ID.
+004630     DISPLAY 'CUST-TITLE:     ' CUST-TITLE.
+004640     DISPLAY 'CUST-NAME:      ' CUST-NAME.
+004650     DISPLAY 'CUST-INIT:      ' CUST-INIT.
+004660     DISPLAY 'CUST-SURNAME:   ' CUST-SURNAME.
+004670     DISPLAY 'CUST-FULL-NAME: ' CUST-FULL-NAME.
+004680     DISPLAY 'CUST-GENDER:    ' CUST-GENDER.
+004690     DISPLAY 'CUST-PAYMENT:   ' WS-PAYMENT-EDIT.
+004700     DISPLAY 'CUST-STREET:    ' CUST-STREET.
+004710     DISPLAY 'CUST-CITY:      ' CUST-CITY.
+004720     DISPLAY 'CUST-STATE:     ' CUST-STATE.
+004730     DISPLAY 'CUST-ZIP:       ' CUST-ZIP.
+004740
+004750 2000-INITIALIZE-RECORD.
+004760     MOVE SPACES TO CUSTOMER-REC.
+
+004770* SHARED SHOP-WIDE AUDIT/TRANSACTION LOG PARAGRAPH. SEE
+004780* AUDITPARA.CPY.
+004790     COPY AUDITPARA.
