@@ -1,50 +1,141 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CARCHKAS.
-       AUTHOR.  AARON SEAVERS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  MakeOfCar        PIC X(10).
-       88 Domestic  VALUE "encore", "renegade",
-                         "ecosport", "trax". 
-       88 Foreign  VALUE "hrv", "500X",
-                         "x1", "countryman",
-                         "juke". 
-       88 OneThousandPoundTowing VALUE "encore", "ecosport","trax".
-       88 TwoThousandPoundTowing Value "renegade", "x1".
-
-       PROCEDURE DIVISION.
-       Begin.
-       DISPLAY "Choose a top Subcompact Crossover from this list:" WITH NO ADVANCING
-       display "encore, renegade, ecosport, hrv, 500x, CX7, x1, countryman, juke, trax"
-       
-       ACCEPT MakeOfCar
-       IF Domestic AND OneThousandPoundTowing then
-       DISPLAY MakeofCar "is a Top 10 Domestic model with over 1000 lbs towing capacity."
-       end-if
-
-       if Domestic AND TwoThousandPoundTowing 
-           display MakeOfCar "is a Top 10 Domestic model with 2000 lbs towing capacity"
-           else
-               if domestic then
-           display MakeOfCar "is a top 10 domestic model with no towing capacity"
-       end-if
-
-
-       if Foreign and OneThousandPoundTowing
-         DISPLAY MakeOfCar "is a Top 10 import model with 1000 pound towing capacity."
-       end-if
-
-       IF Foreign and TwoThousandPoundTowing
-         DISPLAY MakeOfCar "is a top 10 import model with 2000 lbs  towing capacity"
-       else
-           if Foreign
-           Display MakeOfCar "is a top 10 import model with no towing capacity"
-       end-if
-
-       if Foreign or Domestic
-       else
-           display MakeOfCar "is not on the top 10 domestic or import list"
-       end-if
-       END-IF
-
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARCHKAS.
+       AUTHOR.  AARON SEAVERS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * TOP-10 VEHICLE LIST, READ ONCE AT STARTUP, SO THE LINE-UP CAN
+      * BE REFRESHED EACH MODEL YEAR WITHOUT A RECOMPILE.
+           SELECT VehicleFileIn
+             ASSIGN TO "C:\Users\Bob\CARINFO.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-VehicleFileStatus.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  VehicleFileIn
+           RECORDING MODE IS F
+           DATA RECORD IS VehicleRecIn.
+       01  VehicleRecIn.
+           05 VehicleNameIn          PIC X(10).
+           05 VehicleOriginIn        PIC X(01).
+           05 VehicleTowingIn        PIC 9(05).
+           05 VehicleMsrpIn          PIC 9(06)V99.
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  MakeOfCar                 PIC X(10).
+
+       01  VehicleTable.
+           05 VehicleEntry OCCURS 20 TIMES.
+              10 VehicleName         PIC X(10).
+              10 VehicleOrigin       PIC X(01).
+                 88 VehicleIsDomestic     VALUE "D".
+                 88 VehicleIsForeign      VALUE "F".
+              10 VehicleTowing       PIC 9(05).
+              10 VehicleMsrp         PIC 9(06)V99.
+       01  WS-VehicleCount           PIC 9(02) VALUE 0.
+       01  WS-VehicleSub             PIC 9(02).
+       01  WS-VehicleFoundSub        PIC 9(02) VALUE 0.
+       01  WS-VehicleFoundSw         PIC X(01) VALUE "N".
+           88 VehicleFound               VALUE "Y".
+
+       01  WS-VehicleFileStatus      PIC X(02).
+           88 VehicleFileOpenedOk        VALUE "00".
+           88 EndOfVehicleFile           VALUE "10".
+
+       COPY IOERRWS.
+       COPY SIGNONWS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM 9930-OPERATOR-SIGNON.
+           PERFORM 1000-LOAD-VEHICLE-TABLE.
+           PERFORM 1010-DISPLAY-VEHICLE-LIST.
+           ACCEPT MakeOfCar
+           PERFORM 1020-FIND-VEHICLE.
+           PERFORM 1030-DISPLAY-RESULT.
+           GOBACK.
+
+      * LOADS THE TOP-10 VEHICLE LIST FROM CARINFO.DAT.
+       1000-LOAD-VEHICLE-TABLE.
+           OPEN INPUT VehicleFileIn.
+           IF VehicleFileOpenedOk
+              PERFORM 1001-READ-VEHICLE-RECORD
+              PERFORM UNTIL EndOfVehicleFile OR WS-VehicleCount = 20
+                  ADD 1 TO WS-VehicleCount
+                  MOVE VehicleNameIn   TO VehicleName(WS-VehicleCount)
+                  MOVE VehicleOriginIn TO VehicleOrigin(WS-VehicleCount)
+                  MOVE VehicleTowingIn TO VehicleTowing(WS-VehicleCount)
+                  MOVE VehicleMsrpIn   TO VehicleMsrp(WS-VehicleCount)
+                  PERFORM 1001-READ-VEHICLE-RECORD
+              END-PERFORM
+              CLOSE VehicleFileIn
+              DISPLAY "VEHICLES LOADED: " WS-VehicleCount
+           ELSE
+              MOVE "CARCHKAS"     TO WS-IOERR-PROGRAM-ID
+              MOVE "VehicleFileIn" TO WS-IOERR-FILE-NAME
+              MOVE WS-VehicleFileStatus TO WS-IOERR-FILE-STATUS
+              MOVE WS-OPERATOR-ID TO WS-IOERR-OPERATOR-ID
+              PERFORM 9900-LOG-IO-ERROR
+           END-IF.
+
+       1001-READ-VEHICLE-RECORD.
+           READ VehicleFileIn INTO VehicleRecIn
+             AT END MOVE "10" TO WS-VehicleFileStatus
+           END-READ.
+
+       1010-DISPLAY-VEHICLE-LIST.
+           DISPLAY "Choose a top Subcompact Crossover from this list:"
+           PERFORM VARYING WS-VehicleSub FROM 1 BY 1
+                     UNTIL WS-VehicleSub > WS-VehicleCount
+               DISPLAY VehicleName(WS-VehicleSub) WITH NO ADVANCING
+               DISPLAY " " WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY " ".
+
+      * FINDS THE FIRST TABLE ENTRY MATCHING MakeOfCar.
+       1020-FIND-VEHICLE.
+           MOVE "N" TO WS-VehicleFoundSw
+           MOVE 0   TO WS-VehicleFoundSub
+           PERFORM VARYING WS-VehicleSub FROM 1 BY 1
+                     UNTIL WS-VehicleSub > WS-VehicleCount
+                     OR VehicleFound
+               IF MakeOfCar = VehicleName(WS-VehicleSub)
+                  MOVE "Y" TO WS-VehicleFoundSw
+                  MOVE WS-VehicleSub TO WS-VehicleFoundSub
+               END-IF
+           END-PERFORM.
+
+      * SHOWS THE ACTUAL TOWING CAPACITY AND MSRP FOR THE MATCHED
+      * VEHICLE, PLUS WHETHER IT'S A DOMESTIC OR IMPORT MODEL.
+       1030-DISPLAY-RESULT.
+           EVALUATE TRUE
+              WHEN VehicleFound
+                 DISPLAY MakeOfCar " has a towing capacity of "
+                         VehicleTowing(WS-VehicleFoundSub)
+                         " lbs and an MSRP of $"
+                         VehicleMsrp(WS-VehicleFoundSub)
+                 IF VehicleIsDomestic(WS-VehicleFoundSub)
+                    DISPLAY MakeOfCar " is a Top 10 Domestic model."
+                 ELSE
+                    IF VehicleIsForeign(WS-VehicleFoundSub)
+                       DISPLAY MakeOfCar " is a Top 10 import model."
+                    END-IF
+                 END-IF
+              WHEN OTHER
+                 DISPLAY MakeOfCar
+                   " is not on the top 10 domestic or import list"
+           END-EVALUATE.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+       COPY IOERRPARA.
+
+      * SHARED OPERATOR SIGN-ON PARAGRAPH. SEE SIGNONPARA.CPY.
+       COPY SIGNONPARA.
