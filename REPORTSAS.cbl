@@ -9,51 +9,117 @@
        configuration section.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * ASSIGNED TO A WORKING-STORAGE NAME SO THE OPERATOR CAN PICK
+      * ONE OF THE THREE INPUT FILES AT XXXX-SELECT-INPUT-FILE
+      * WITHOUT A RECOMPILE.
        select SHAPE-FILE-IN
-         assign to "C:\Users\bob\MATHSHPS.txt"
-      *  assign to "C:\Users\bob\MATHSHPS-BIG.txt" 
-      *  assign to "C:\Users\bob\MATHSHPS-BIGGER.txt"          
+         assign to WS-SHAPE-FILE-IN-NAME
          organization is line sequential
          file status is WS-SHAPE-FILE-IN-STATUS.
          
        SELECT SHAPE-FILE-OUT
-         ASSIGN To "C:\Users\bob\MATHSHPSOUT.dat"
+         ASSIGN To WS-SHAPE-FILE-OUT-PATH
          organization is line sequential
          file status is WS-SHAPE-FILE-OUT-STATUS.
-         
+
        SELECT SHAPE-REPORT
-         ASSIGN To "C:\Users\bob\SHAPERPT1.rpt"
+         ASSIGN To WS-SHAPE-REPORT-PATH
          organization is LINE sequential
-         file status is WS-SHAPE-REPORT-STATUS.         
+         file status is WS-SHAPE-REPORT-STATUS.
+
+      * COMMA-DELIMITED SIDE FILE CARRYING THE SAME DETAIL-LINE DATA
+      * AS SHAPE-REPORT FOR THE DASHBOARDING TOOL TO INGEST.
+       SELECT SHAPE-REPORT-CSV
+         ASSIGN To WS-SHAPE-REPORT-CSV-PATH
+         organization is line sequential
+         file status is WS-SHAPE-REPORT-CSV-STATUS.
+
+      * ABBREVIATED CUSTOMER-FACING COPY FOR BILLING, BUILT FROM THE
+      * SAME CALCULATED-SHAPES-RECORD DATA AS SHAPE-REPORT BUT
+      * LEAVING OFF THE RAW SIZE-1/SIZE-2 DIMENSION COLUMNS.
+       SELECT SHAPE-REPORT-BILLING
+         ASSIGN To WS-SHAPE-REPORT-BILL-PATH
+         organization is line sequential
+         file status is WS-SHAPE-REPORT-BILL-STATUS.
+
+      * WORK FILE THE REPORT IS SORTED THROUGH SO DETAIL LINES AND
+      * SUBTOTALS CAN BREAK BY SHAPE-TYPE INSTEAD OF INPUT ORDER.
+       SELECT SHAPE-SORT-WORK
+         ASSIGN TO "C:\Users\bob\SHAPESORT.tmp".
+
+       COPY IOERRSEL.
+       COPY AUDITSEL.
+       COPY RUNCTLSEL.
+       COPY DISTRIBSEL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  SHAPE-FILE-IN                                    
-           RECORDING MODE IS F  
-           DATA RECORD IS SHAPE-REC-IN.                  
-       01 SHAPE-REC-IN               PIC X(21).
+       FD  SHAPE-FILE-IN
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-REC-IN.
+       01 SHAPE-REC-IN               PIC X(24).
        
        FD  SHAPE-FILE-OUT                                   
            RECORDING MODE IS F  
            DATA RECORD IS SHAPE-REC-OUT.                  
-       01 SHAPE-REC-OUT              PIC X(39).
+       01 SHAPE-REC-OUT              PIC X(56).
        
        FD  SHAPE-REPORT
            RECORDING MODE IS F
-           DATA RECORD IS SHAPE-REPORT-RECORD.                  
-       01 SHAPE-REPORT-RECORD        PIC X(133).
-       
+           DATA RECORD IS SHAPE-REPORT-RECORD.
+       01 SHAPE-REPORT-RECORD        PIC X(160).
+
+       FD  SHAPE-REPORT-CSV
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-REPORT-CSV-RECORD.
+       01 SHAPE-REPORT-CSV-RECORD    PIC X(80).
+
+       FD  SHAPE-REPORT-BILLING
+           RECORDING MODE IS F
+           DATA RECORD IS SHAPE-REPORT-BILL-RECORD.
+       01 SHAPE-REPORT-BILL-RECORD   PIC X(160).
+
+       SD  SHAPE-SORT-WORK.
+       01  SORT-SHAPE-REC.
+           05 SORT-SHAPE-TYPE         PIC X(10).
+           05 FILLER                  PIC X(14).
+
+       COPY IOERRFD.
+       COPY AUDITFD.
+       COPY RUNCTLFD.
+       COPY DISTRIBFD.
+
        working-storage section.
        01  CALCULATED-SHAPES-RECORD.
            05 SHAPE-TYPE             PIC X(10).
+               88 SHAPE-IS-RECTANGLE     VALUE "RECTANGLE ".
+               88 SHAPE-IS-CIRCLE        VALUE "CIRCLE    ".
+               88 SHAPE-IS-TRIANGLE      VALUE "TRIANGLE  ".
            05 SIZE-1                 PIC 9(03).
            05 SIZE-2                 PIC 9(03).
            05 SQ-FT-PRICE            PIC 9(03)V99.
+           05 SIZE-3                 PIC 9(03).
            05 CALCULATED-FIELDS-OUT.
               10 AREA-OUT            PIC 9(06)V99.
               10 PERIMETER-OUT       PIC 9(04).
+              10 PRICE-BEFORE-DISCOUNT-OUT PIC 9(06)V99.
+              10 DISCOUNT-PERCENT-OUT      PIC 9(02)V99.
               10 PRICE-OUT           PIC 9(06)V99.
-           
+
+      * ALPHANUMERIC VIEW OF THE RAW INPUT PORTION OF THE RECORD SO A
+      * RECORD THAT FAILS XXXX-VALIDATE-SHAPE CAN STILL BE SHOWN
+      * AS-READ ON THE REJECT LISTING.
+       01  WS-RAW-SHAPE-INPUT REDEFINES CALCULATED-SHAPES-RECORD
+                                 PIC X(24).
+
+       01  WS-VALID-SHAPE-SW        PIC X(01) VALUE "Y".
+           88 VALID-SHAPE               VALUE "Y".
+
+       01  WS-REJECT-TABLE.
+           05 WS-REJECT-ENTRY OCCURS 50 TIMES PIC X(24).
+       01  WS-REJECT-SHAPE-COUNT     PIC 9(02) VALUE 0.
+       01  WS-REJECT-SUB             PIC 9(02).
+
        01  WS-CALCULATION-FIELDS.
            05 WS-RECORD-COUNT-IN      PIC 9(02).
            05 WS-RECORD-COUNT-OUT     PIC 9(02).
@@ -94,8 +160,12 @@
            05 FILLER                 PIC X(13) VALUE SPACES.
            05 FILLER                 PIC X(05) VALUE "PRICE".
            05 FILLER                 PIC X(05) VALUE SPACES.
-           05 FILLER                 PIC X(21) VALUE "PRICE PER SQ FOOT".
-           05 FILLER                 PIC X(10) VALUE SPACES.           
+           05 FILLER                PIC X(21) VALUE "PRICE PER SQ FOOT".
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "DISCOUNT".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE "PRICE BEFORE".
+           05 FILLER                 PIC X(05) VALUE SPACES.
            
        01  DETAIL-LINE-SHAPE.
            05 DTL-CC                 PIC X(01).
@@ -113,14 +183,100 @@
            05 DTL-SHAPE-PRICE        PIC Z,ZZZ,ZZZ.99.
            05 FILLER                 PIC X(10) VALUE SPACES.
            05 DTL-SHAPE-PPSF         PIC ZZZ.99.
-           
-       01  DETAIL-LINE-LINE. 
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-SHAPE-DISCOUNT-PCT PIC Z9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-SHAPE-PRE-DISCOUNT-PRICE PIC Z,ZZZ,ZZZ.99.
+
+      * BILLING'S HEADING AND DETAIL LINE LEAVE OFF THE RAW
+      * SIZE-1/SIZE-2 DIMENSION COLUMNS FOR CUSTOMER-FACING USE.
+       01  BILLING-HDG-LINE.
+           05 BILLING-HDG-CC         PIC X(01).
+           05 FILLER                 PIC X(19) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "SHAPE".
+           05 FILLER                 PIC X(13) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE "AREA".
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(09) VALUE "PERIMETER".
+           05 FILLER                 PIC X(13) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "PRICE".
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "DISCOUNT".
+
+       01  BILLING-DETAIL-LINE.
+           05 BILLING-DTL-CC         PIC X(01).
+           05 FILLER                 PIC X(19) VALUE SPACES.
+           05 BILLING-DTL-SHAPE      PIC X(10).
+           05 FILLER                 PIC X(17) VALUE SPACES.
+           05 BILLING-DTL-AREA       PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 BILLING-DTL-PERIMETER  PIC ZZZ,ZZ9.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 BILLING-DTL-PRICE      PIC Z,ZZZ,ZZZ.99.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 BILLING-DTL-DISCOUNT-PCT PIC Z9.99.
+
+      * COMMA-DELIMITED DETAIL ROW FOR SHAPE-REPORT-CSV, HOLDING THE
+      * SAME DATA AS DETAIL-LINE-SHAPE.
+       01  WS-CSV-LINE                PIC X(80).
+       01  WS-CSV-HEADER              PIC X(80)
+           VALUE "SHAPE,SIZE-1,SIZE-2,SIZE-3,AREA,PERIM,PRICE,PPSF".
+
+      * EDITED, DECIMAL-POINT-PRESERVING COPIES OF AREA-OUT/PRICE-OUT/
+      * SQ-FT-PRICE FOR THE CSV LINE. NO COMMAS, SINCE A THOUSANDS
+      * SEPARATOR WOULD LOOK LIKE AN EXTRA CSV FIELD.
+       01  WS-CSV-AREA-OUT            PIC ZZZZZ9.99.
+       01  WS-CSV-PRICE-OUT           PIC ZZZZZ9.99.
+       01  WS-CSV-SQ-FT-PRICE         PIC ZZ9.99.
+
+       01  DETAIL-LINE-LINE.
            05 FILLER                 PIC X(20) VALUE SPACES.
            05 FILLER                 PIC X(113) VALUE ALL "_".
       * 05 FILLER                 PIC X(21) VALUE SPACES.
            
-       01  WS-COST-OUT               PIC $ZZZ,ZZZ.99.
+      * SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+       COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY WS-COST-OUT.
        
+       01  WS-PREV-SHAPE-TYPE        PIC X(10) VALUE SPACES.
+       01  WS-SHAPE-SUBTOTAL.
+           05 WS-SHAPE-SUB-COUNT      PIC 9(04).
+           05 WS-SHAPE-SUB-AREA       PIC 9(08)V99.
+           05 WS-SHAPE-SUB-PRICE      PIC 9(08)V99.
+
+       01  SUBTOTAL-LINE-SHAPE.
+           05 SUBTOTAL-LINE-CC        PIC X(01).
+           05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(07) VALUE SPACES.
+           05 SUBTOTAL-LINE-TYPE      PIC X(10).
+           05 FILLER                  PIC X(04) VALUE SPACES.
+           05 FILLER                  PIC X(14) VALUE "RECORD COUNT: ".
+           05 SUBTOTAL-LINE-COUNT     PIC Z,ZZ9.
+           05 FILLER                  PIC X(07) VALUE SPACES.
+           05 SUBTOTAL-LINE-AREA      PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(07) VALUE "PRICE: ".
+      * SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+           COPY MONEYEDIT REPLACING 01 BY 05
+                MONEY-EDIT-NAME BY SUBTOTAL-LINE-PRICE.
+
+      * REJECT LISTING. ANY RECORD THAT FAILS XXXX-VALIDATE-SHAPE IS
+      * HELD IN WS-REJECT-TABLE AND PRINTED HERE INSTEAD OF BEING
+      * PRICED AND CARRIED INTO THE FILE TOTALS.
+       01  REJECT-HDG-LINE.
+           05 REJECT-HDG-CC           PIC X(01).
+           05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(23)
+             VALUE "REJECTED SHAPE RECORDS".
+
+       01  REJECT-DETAIL-LINE.
+           05 REJECT-DTL-CC           PIC X(01).
+           05 FILLER                  PIC X(19) VALUE SPACES.
+           05 FILLER                  PIC X(11) VALUE "RAW INPUT: ".
+           05 REJECT-DTL-RAW          PIC X(24).
+           05 FILLER                  PIC X(10) VALUE SPACES.
+           05 FILLER                  PIC X(19)
+             VALUE "FAILED VALIDATION".
+
        01  TOTALS-LINE.
            05 TOTAL-LINE-CC          PIC X(01).
            05 FILLER                 PIC X(19) VALUE SPACES.
@@ -133,20 +289,63 @@
            05 FILLER                 PIC X(10) VALUE SPACES.
            05 TOTAL-LINE-PERIMETER   PIC ZZZ,ZZ9.
            05 FILLER                 PIC X(08) VALUE SPACES.
-           05 TOTAL-LINE-PRICE       PIC $$$,ZZZ,ZZ9.99.
+      * SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+           COPY MONEYEDIT REPLACING 01 BY 05
+                MONEY-EDIT-NAME BY TOTAL-LINE-PRICE.
                                                                         
        
+      * THE THREE FILES THE OPERATOR MAY CHOOSE AMONG AT
+      * XXXX-SELECT-INPUT-FILE, PLUS THE NAME THAT GETS MOVED INTO
+      * SHAPE-FILE-IN'S ASSIGN BEFORE THE SORT OPENS IT.
+       01  WS-SHAPE-FILE-IN-NAME      PIC X(40).
+       01  WS-SHAPE-FILE-CHOICES.
+           05 FILLER PIC X(40) VALUE "C:\Users\bob\MATHSHPS.txt".
+           05 FILLER PIC X(40) VALUE "C:\Users\bob\MATHSHPS-BIG.txt".
+           05 FILLER PIC X(40) VALUE "C:\Users\bob\MATHSHPS-BIGGER.txt".
+       01  WS-SHAPE-FILE-CHOICE-TABLE REDEFINES WS-SHAPE-FILE-CHOICES.
+           05 WS-SHAPE-FILE-CHOICE PIC X(40) OCCURS 3 TIMES.
+       01  WS-SHAPE-FILE-SELECTION    PIC 9(01) VALUE 1.
+           88 SHAPE-FILE-SELECTION-VALID VALUE 1 THRU 3.
+       01  WS-SHAPE-FILE-SELECTION-CHAR PIC X(01).
+           88 SHAPE-FILE-SELECTION-CHAR-NUMERIC VALUE "1" THRU "9".
+
        01  WS-SHAPE-FILE-IN-STATUS   pic X(02).
            88 SHAPE-FILE-IN-SUCCESSFUL         VALUE "00".
            88 END-OF-SHAPE-FILE                VALUE "10".
            88 INVALID-SHAPE-IN-FILE            VALUE "11" THRU "99".
            88 SHAPE-FILE-NOT-READY             VALUE "01" THRU "99".
            
+       01  WS-SHAPE-FILE-OUT-PATH    PIC X(40)
+           VALUE "C:\Users\bob\MATHSHPSOUT.dat".
        01  WS-SHAPE-FILE-OUT-STATUS  pic X(02).
-           88 GOOD-SHAPE-FILE-WRITE            VALUE "00".
+           COPY FILESTAT.
+      * SET WHEN A SHAPE-FILE-OUT WRITE FAILS SO THE PROGRAM CAN COME
+      * BACK WITH A NONZERO RETURN-CODE INSTEAD OF REPORTING CLEANLY
+      * TO NITEBATAS WHEN IT WASN'T.
+       01  WS-SHAPE-FILE-OUT-ERROR-SW PIC X(01) VALUE "N".
+           88 SHAPE-FILE-OUT-HAD-ERROR         VALUE "Y".
+       01  WS-SHAPE-REPORT-PATH      PIC X(40)
+           VALUE "C:\Users\bob\SHAPERPT1.rpt".
        01  WS-SHAPE-REPORT-STATUS    pic X(02).
-           88 GOOD-SHAPE-REPORT                VALUE "00".           
-       
+           88 GOOD-SHAPE-REPORT                VALUE "00".
+       01  WS-SHAPE-REPORT-CSV-PATH  PIC X(40)
+           VALUE "C:\Users\bob\SHAPERPT1.csv".
+       01  WS-SHAPE-REPORT-CSV-STATUS pic X(02).
+           88 GOOD-SHAPE-REPORT-CSV             VALUE "00".
+       01  WS-SHAPE-REPORT-BILL-PATH PIC X(40)
+           VALUE "C:\Users\bob\SHAPERPT1-BILLING.rpt".
+       01  WS-SHAPE-REPORT-BILL-STATUS pic X(02).
+           88 GOOD-SHAPE-REPORT-BILL             VALUE "00".
+       COPY RUNCTLWS.
+
+       COPY IOERRWS.
+       COPY AUDITWS.
+       COPY DISTRIBWS.
+
+
+       01 WS-PI                      PIC 9(01)V9(05) VALUE 3.14159.
+       01 WS-SEMI-PERIMETER          PIC 9(06)V99.
+
        01 WS-RUN-DATE                PIC X(08).
        01 WS-RULER                   PIC X(39)
           VALUE "----+----1----+----2----+----3----+----".
@@ -163,17 +362,18 @@
            DISPLAY "START SHAPERPT".
            
            PERFORM XXXX-INITIALIZE.
-           PERFORM XXXX-READ-SHAPES.
-           
-           perform until END-OF-SHAPE-FILE
-             perform XXXX-CALCULATE-FIELDS
-             perform XXXX-WRITE-SHAPES-RECORD
-             perform XXXX-CREATE-DETAIL-LINE
-             perform XXXX-READ-SHAPES
-           END-PERFORM.
-           
+
+      * SORTING ON SHAPE-TYPE LETS THE DETAIL LINES AND SUBTOTAL
+      * BREAKS IN XXXX-PROCESS-SORTED-SHAPES RUN IN SHAPE-TYPE ORDER
+      * REGARDLESS OF THE ORDER THE RUG ORDERS ARRIVED IN.
+           SORT SHAPE-SORT-WORK
+             ON ASCENDING KEY SORT-SHAPE-TYPE
+             USING SHAPE-FILE-IN
+             OUTPUT PROCEDURE IS XXXX-PROCESS-SORTED-SHAPES.
+
            write SHAPE-REC-OUT from WS-RULER.
            perform XXXX-CREATE-REPORT-TOTAL-LINE.
+           perform XXXX-WRITE-REJECT-SECTION.
            move WS-TOTAL-FILE-COST to WS-COST-OUT.
            
            display " FILE COST      : " WS-COST-OUT.
@@ -181,38 +381,200 @@
            display " RECORDS WRITTEN: " WS-RECORD-COUNT-OUT.
            display "END OF SHAPERPT".
            
-           close SHAPE-FILE-IN
-                 SHAPE-FILE-OUT
-                 SHAPE-REPORT.
+           close SHAPE-FILE-OUT
+                 SHAPE-REPORT
+                 SHAPE-REPORT-CSV
+                 SHAPE-REPORT-BILLING.
+
+      * ROUTES THE FINISHED REPORT TO WHATEVER DESTINATION DISTRIB.DAT
+      * HAS ON FILE FOR IT (CUTTING FLOOR, BILLING, ETC.), IF ANY. SEE
+      * DISTRIBPARA.CPY.
+           MOVE "MATHSHPS" TO WS-IOERR-PROGRAM-ID
+           MOVE "SHAPERPT1"            TO WS-DISTRIB-REPORT-NAME
+           MOVE WS-SHAPE-REPORT-PATH   TO WS-DISTRIB-SOURCE-PATH
+           PERFORM 9940-DISTRIBUTE-REPORT
+
+           MOVE "MATHSHPS" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RECORD-COUNT-IN TO WS-AUDIT-RECORDS-READ
+           MOVE WS-RECORD-COUNT-OUT TO WS-AUDIT-RECORDS-WRITTEN
+           MOVE WS-TOTAL-FILE-COST TO WS-AUDIT-KEY-TOTAL
+           PERFORM 9910-WRITE-AUDIT-RECORD
+
+           IF SHAPE-FILE-OUT-HAD-ERROR
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+
          goback.
              
        XXXX-CALCULATE-FIELDS.
-           COMPUTE AREA-OUT      = SIZE-1 * SIZE-2.
-           COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2).
-           COMPUTE PRICE-OUT     = AREA-OUT * SQ-FT-PRICE.
+           EVALUATE TRUE
+              WHEN SHAPE-IS-CIRCLE
+                 PERFORM XXXX-CALC-CIRCLE
+              WHEN SHAPE-IS-TRIANGLE
+                 PERFORM XXXX-CALC-TRIANGLE
+              WHEN OTHER
+                 PERFORM XXXX-CALC-RECTANGLE
+           END-EVALUATE
+           COMPUTE PRICE-BEFORE-DISCOUNT-OUT = AREA-OUT * SQ-FT-PRICE
+           PERFORM XXXX-APPLY-DISCOUNT-TIER
+           COMPUTE PRICE-OUT = PRICE-BEFORE-DISCOUNT-OUT -
+                   (PRICE-BEFORE-DISCOUNT-OUT
+                      * DISCOUNT-PERCENT-OUT / 100)
            compute WS-TOTAL-FILE-COST
                                  = WS-TOTAL-FILE-COST + PRICE-OUT.
            compute WS-TOTAL-FILE-AREA
                                  = WS-TOTAL-FILE-AREA + AREA-OUT.
            compute WS-TOTAL-FILE-PERIMETER
                                  = WS-TOTAL-FILE-PERIMETER +
-                                   PERIMETER-OUT. 
+                                   PERIMETER-OUT.
+
+      * SALES' VOLUME-DISCOUNT SCHEDULE: 15% OFF ORDERS OVER 500 SQ
+      * FT, 10% OFF ORDERS OVER 200 SQ FT, NO DISCOUNT BELOW THAT.
+       XXXX-APPLY-DISCOUNT-TIER.
+           EVALUATE TRUE
+              WHEN AREA-OUT > 500
+                 MOVE 15.00 TO DISCOUNT-PERCENT-OUT
+              WHEN AREA-OUT > 200
+                 MOVE 10.00 TO DISCOUNT-PERCENT-OUT
+              WHEN OTHER
+                 MOVE 0.00 TO DISCOUNT-PERCENT-OUT
+           END-EVALUATE.
+
+      * RECTANGLE: SIZE-1/SIZE-2 ARE THE TWO SIDES.
+       XXXX-CALC-RECTANGLE.
+           COMPUTE AREA-OUT      = SIZE-1 * SIZE-2.
+           COMPUTE PERIMETER-OUT = (SIZE-1 * 2) + (SIZE-2 * 2).
+
+      * CIRCLE: RADIUS IS CARRIED IN SIZE-1. PERIMETER-OUT HOLDS THE
+      * CIRCUMFERENCE.
+       XXXX-CALC-CIRCLE.
+           COMPUTE AREA-OUT      = WS-PI * SIZE-1 * SIZE-1.
+           COMPUTE PERIMETER-OUT = 2 * WS-PI * SIZE-1.
+
+      * TRIANGLE: SIZE-1/SIZE-2/SIZE-3 ARE THE THREE SIDES. AREA IS
+      * COMPUTED WITH HERON'S FORMULA.
+       XXXX-CALC-TRIANGLE.
+           COMPUTE WS-SEMI-PERIMETER = (SIZE-1 + SIZE-2 + SIZE-3) / 2
+           COMPUTE AREA-OUT = FUNCTION SQRT(
+                 WS-SEMI-PERIMETER
+               * (WS-SEMI-PERIMETER - SIZE-1)
+               * (WS-SEMI-PERIMETER - SIZE-2)
+               * (WS-SEMI-PERIMETER - SIZE-3))
+           COMPUTE PERIMETER-OUT = SIZE-1 + SIZE-2 + SIZE-3.
            
-       XXXX-READ-SHAPES.
-           read SHAPE-FILE-IN into CALCULATED-SHAPES-RECORD
-             at end
+      * DRIVES THE SORTED SHAPE RECORDS THROUGH CALCULATION, OUTPUT,
+      * AND REPORTING -- REPLACES THE OLD STRAIGHT READ OF
+      * SHAPE-FILE-IN NOW THAT THE SORT OWNS THAT FILE.
+       XXXX-PROCESS-SORTED-SHAPES.
+           PERFORM XXXX-RETURN-SORTED-SHAPE
+           perform until END-OF-SHAPE-FILE
+             perform XXXX-VALIDATE-SHAPE
+             IF VALID-SHAPE
+                perform XXXX-CALCULATE-FIELDS
+                perform XXXX-WRITE-SHAPES-RECORD
+                perform XXXX-CHECK-SHAPE-BREAK
+                perform XXXX-CREATE-DETAIL-LINE
+             ELSE
+                perform XXXX-HOLD-REJECT-SHAPE
+             END-IF
+             perform XXXX-RETURN-SORTED-SHAPE
+           END-PERFORM.
+           IF WS-PREV-SHAPE-TYPE NOT = SPACES
+              PERFORM XXXX-CREATE-SHAPE-SUBTOTAL-LINE
+           END-IF.
+
+      * A ZERO OR NON-NUMERIC SIZE WOULD OTHERWISE PRICE OUT TO A
+      * LEGITIMATE-LOOKING $0 DETAIL LINE, SO THESE ARE CAUGHT BEFORE
+      * XXXX-CALCULATE-FIELDS RUNS THE AREA/PERIMETER/PRICE MATH.
+      * SIZE-2 ISN'T USED FOR CIRCLES (RADIUS IS SIZE-1 ONLY) AND
+      * SIZE-3 ONLY APPLIES TO TRIANGLES.
+       XXXX-VALIDATE-SHAPE.
+           MOVE "Y" TO WS-VALID-SHAPE-SW
+           IF SIZE-1 NOT NUMERIC OR SIZE-1 = ZERO
+              OR SQ-FT-PRICE NOT NUMERIC OR SQ-FT-PRICE = ZERO
+              MOVE "N" TO WS-VALID-SHAPE-SW
+           END-IF
+           EVALUATE TRUE
+              WHEN SHAPE-IS-CIRCLE
+                 CONTINUE
+              WHEN SHAPE-IS-TRIANGLE
+                 IF SIZE-2 NOT NUMERIC OR SIZE-2 = ZERO
+                    OR SIZE-3 NOT NUMERIC OR SIZE-3 = ZERO
+                    MOVE "N" TO WS-VALID-SHAPE-SW
+                 END-IF
+              WHEN OTHER
+                 IF SIZE-2 NOT NUMERIC OR SIZE-2 = ZERO
+                    MOVE "N" TO WS-VALID-SHAPE-SW
+                 END-IF
+           END-EVALUATE.
+
+      * HOLDS A REJECTED RECORD'S RAW INPUT FOR THE REJECT LISTING
+      * PRINTED AT XXXX-WRITE-REJECT-SECTION, INSTEAD OF PRICING IT
+      * AND CARRYING IT INTO THE FILE TOTALS.
+       XXXX-HOLD-REJECT-SHAPE.
+           IF WS-REJECT-SHAPE-COUNT < 50
+              ADD 1 TO WS-REJECT-SHAPE-COUNT
+              MOVE WS-RAW-SHAPE-INPUT
+                TO WS-REJECT-ENTRY(WS-REJECT-SHAPE-COUNT)
+           END-IF.
+
+      * PRINTS THE REJECT LISTING SECTION AFTER THE FILE GRAND TOTAL.
+       XXXX-WRITE-REJECT-SECTION.
+           IF WS-REJECT-SHAPE-COUNT > 0
+              write SHAPE-REPORT-RECORD from REJECT-HDG-LINE
+                after advancing 02 lines
+              PERFORM VARYING WS-REJECT-SUB FROM 1 BY 1
+                        UNTIL WS-REJECT-SUB > WS-REJECT-SHAPE-COUNT
+                 MOVE WS-REJECT-ENTRY(WS-REJECT-SUB) TO REJECT-DTL-RAW
+                 write SHAPE-REPORT-RECORD from REJECT-DETAIL-LINE
+                   after advancing 01 lines
+              END-PERFORM
+           END-IF.
+
+       XXXX-RETURN-SORTED-SHAPE.
+           RETURN SHAPE-SORT-WORK INTO CALCULATED-SHAPES-RECORD
+             AT END
+               MOVE "10" TO WS-SHAPE-FILE-IN-STATUS
                display "END OF SHAPE FILE"
-             not AT end
+             NOT AT END
                add 1 to WS-RECORD-COUNT-IN.
-               
+
+      * PRINTS A SUBTOTAL LINE AND RESETS THE ACCUMULATORS EVERY TIME
+      * SHAPE-TYPE CHANGES FROM THE PRIOR RECORD.
+       XXXX-CHECK-SHAPE-BREAK.
+           IF WS-PREV-SHAPE-TYPE NOT = SPACES
+              AND WS-PREV-SHAPE-TYPE NOT = SHAPE-TYPE
+              PERFORM XXXX-CREATE-SHAPE-SUBTOTAL-LINE
+              MOVE ZEROES TO WS-SHAPE-SUBTOTAL
+           END-IF
+           MOVE SHAPE-TYPE TO WS-PREV-SHAPE-TYPE
+           ADD 1          TO WS-SHAPE-SUB-COUNT
+           ADD AREA-OUT   TO WS-SHAPE-SUB-AREA
+           ADD PRICE-OUT  TO WS-SHAPE-SUB-PRICE.
+
+       XXXX-CREATE-SHAPE-SUBTOTAL-LINE.
+           MOVE WS-PREV-SHAPE-TYPE TO SUBTOTAL-LINE-TYPE
+           MOVE WS-SHAPE-SUB-COUNT TO SUBTOTAL-LINE-COUNT
+           MOVE WS-SHAPE-SUB-AREA  TO SUBTOTAL-LINE-AREA
+           MOVE WS-SHAPE-SUB-PRICE TO SUBTOTAL-LINE-PRICE
+           write SHAPE-REPORT-RECORD from SUBTOTAL-LINE-SHAPE
+             after advancing 01 lines
+           add 1 to WS-LINE-COUNT.
+
+
        XXXX-WRITE-SHAPES-RECORD.
            WRITE SHAPE-REC-OUT FROM CALCULATED-SHAPES-RECORD
              after advancing 01 LINES.
-           if GOOD-SHAPE-FILE-WRITE 
+           if IO-STATUS-OK
               add 1 to WS-RECORD-COUNT-OUT
-           else  
-              display "BAD WRITE - FILE STATUS: " 
-                WS-SHAPE-FILE-OUT-STATUS.
+           else
+              MOVE "MATHSHPS"      TO WS-IOERR-PROGRAM-ID
+              MOVE "SHAPE-FILE-OUT" TO WS-IOERR-FILE-NAME
+              MOVE WS-SHAPE-FILE-OUT-STATUS TO WS-IOERR-FILE-STATUS
+              PERFORM 9900-LOG-IO-ERROR
+              MOVE "Y" TO WS-SHAPE-FILE-OUT-ERROR-SW.
                 
        XXXX-CREATE-DETAIL-LINE.
            move SHAPE-TYPE    to DTL-SHAPE.
@@ -222,6 +584,9 @@
            move PERIMETER-OUT to DTL-SHAPE-PERIMETER.
            move PRICE-OUT     to DTL-SHAPE-PRICE.
            MOVE SQ-FT-PRICE   TO DTL-SHAPE-PPSF.
+           MOVE DISCOUNT-PERCENT-OUT      TO DTL-SHAPE-DISCOUNT-PCT.
+           MOVE PRICE-BEFORE-DISCOUNT-OUT
+             TO DTL-SHAPE-PRE-DISCOUNT-PRICE.
            
            add 1 to WS-LINE-COUNT.
            if WS-LINE-COUNT > 50
@@ -229,8 +594,47 @@
            
            write SHAPE-REPORT-RECORD from DETAIL-LINE-SHAPE
              after advancing 01 lines.
-          
-           
+
+           PERFORM XXXX-WRITE-CSV-DETAIL-LINE.
+           PERFORM XXXX-WRITE-BILLING-DETAIL-LINE.
+
+      * THE BILLING COPY OF THE DETAIL LINE, LEAVING OFF THE RAW
+      * SIZE-1/SIZE-2 DIMENSION COLUMNS.
+       XXXX-WRITE-BILLING-DETAIL-LINE.
+           MOVE SHAPE-TYPE          TO BILLING-DTL-SHAPE.
+           MOVE AREA-OUT            TO BILLING-DTL-AREA.
+           MOVE PERIMETER-OUT       TO BILLING-DTL-PERIMETER.
+           MOVE PRICE-OUT           TO BILLING-DTL-PRICE.
+           MOVE DISCOUNT-PERCENT-OUT TO BILLING-DTL-DISCOUNT-PCT.
+           WRITE SHAPE-REPORT-BILL-RECORD FROM BILLING-DETAIL-LINE
+             AFTER ADVANCING 01 LINES.
+
+      * SAME DETAIL DATA AS THE PRINT-IMAGE DETAIL LINE ABOVE, WRITTEN
+      * TO SHAPE-REPORT-CSV IN COMMA-DELIMITED FORM FOR THE
+      * DASHBOARDING TOOL.
+       XXXX-WRITE-CSV-DETAIL-LINE.
+           MOVE AREA-OUT      TO WS-CSV-AREA-OUT
+           MOVE PRICE-OUT     TO WS-CSV-PRICE-OUT
+           MOVE SQ-FT-PRICE   TO WS-CSV-SQ-FT-PRICE
+           STRING SHAPE-TYPE    DELIMITED BY SPACE
+                  ","           DELIMITED BY SIZE
+                  SIZE-1        DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SIZE-2        DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  SIZE-3        DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-CSV-AREA-OUT DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  PERIMETER-OUT DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-CSV-PRICE-OUT DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-CSV-SQ-FT-PRICE DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+           END-STRING
+           WRITE SHAPE-REPORT-CSV-RECORD FROM WS-CSV-LINE.
+
        XXXX-CREATE-REPORT-TOTAL-LINE.
            MOVE WS-RECORD-COUNT-OUT TO TOTAL-LINE-COUNT.
            MOVE WS-TOTAL-FILE-AREA  TO TOTAL-LINE-AREA.
@@ -245,16 +649,71 @@
              after advancing 01 LINES.                                                                          
        
        XXXX-INITIALIZE.
+           PERFORM XXXX-RESOLVE-RUN-CONTROL-PATHS.
            ACCEPT WS-RUN-DATE FROM DATE.
            MOVE   WS-RUN-DATE TO   PAGE-HDG-02-DATE.
-           OPEN INPUT  SHAPE-FILE-IN.
+           PERFORM XXXX-SELECT-INPUT-FILE.
            OPEN OUTPUT SHAPE-FILE-OUT
-                       SHAPE-REPORT.
-           MOVE ZEROES to WS-CALCULATION-FIELDS 
+                       SHAPE-REPORT
+                       SHAPE-REPORT-CSV
+                       SHAPE-REPORT-BILLING.
+           MOVE ZEROES to WS-CALCULATION-FIELDS
                           CALCULATED-FIELDS-OUT.
            WRITE SHAPE-REC-OUT FROM WS-RULER.
+           WRITE SHAPE-REPORT-CSV-RECORD FROM WS-CSV-HEADER.
+           WRITE SHAPE-REPORT-BILL-RECORD FROM BILLING-HDG-LINE
+             AFTER ADVANCING PAGE.
            PERFORM XXXX-WRITE-HEADINGS.
-       
+
+      * PICKS WHICH OF THE THREE RUG-ORDER FILES TO RUN WITHOUT
+      * RECOMPILING. THE CHOICE COMES FROM RUNCTL.DAT'S
+      * RUG-ORDER-SIZE ENTRY FOR MATHSHPS, IF ONE HAS BEEN SET UP,
+      * THE SAME WAY EVERY OTHER OVERRIDABLE VALUE IN THIS PROGRAM
+      * IS RESOLVED. THIS KEEPS NITEBATAS'S UNATTENDED NIGHTLY CALL
+      * FROM EVER BLOCKING ON OPERATOR INPUT; WHEN NO OVERRIDE IS ON
+      * FILE THE STANDARD (CHOICE 1) FILE IS USED SILENTLY, THE SAME
+      * WAY THE COMPILED-IN DEFAULTS ARE KEPT WHEN TAXRATES.DAT OR
+      * PAYROLLYTD.DAT AREN'T THERE. THE CHOSEN PATH IS MOVED INTO
+      * WS-SHAPE-FILE-IN-NAME, WHICH SHAPE-FILE-IN IS ASSIGNED TO, SO
+      * IT TAKES EFFECT WHEN SORT OPENS THE FILE FOR INPUT.
+       XXXX-SELECT-INPUT-FILE.
+           MOVE "MATHSHPS"       TO WS-RUNCTL-PROGRAM-ID
+           MOVE "RUG-ORDER-SIZE" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE "1"              TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH(1:1)
+             TO WS-SHAPE-FILE-SELECTION-CHAR
+           IF SHAPE-FILE-SELECTION-CHAR-NUMERIC
+              MOVE WS-RUNCTL-RESULT-PATH(1:1) TO WS-SHAPE-FILE-SELECTION
+           END-IF
+           IF NOT SHAPE-FILE-SELECTION-VALID
+              MOVE 1 TO WS-SHAPE-FILE-SELECTION
+           END-IF
+           MOVE WS-SHAPE-FILE-CHOICE(WS-SHAPE-FILE-SELECTION)
+             TO WS-SHAPE-FILE-IN-NAME.
+
+      * OVERRIDES EACH COMPILED-IN DEFAULT PATH WITH WHATEVER
+      * RUNCTL.DAT HAS ON FILE FOR MATHSHPS, IF ANYTHING, SO THE
+      * PROGRAM DOESN'T HAVE TO BE RECOMPILED WHEN A PATH CHANGES.
+       XXXX-RESOLVE-RUN-CONTROL-PATHS.
+           MOVE "MATHSHPS" TO WS-RUNCTL-PROGRAM-ID
+           MOVE "SHAPE-FILE-OUT" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-SHAPE-FILE-OUT-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-SHAPE-FILE-OUT-PATH
+           MOVE "SHAPE-REPORT" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-SHAPE-REPORT-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-SHAPE-REPORT-PATH
+           MOVE "SHAPE-REPORT-CSV" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-SHAPE-REPORT-CSV-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-SHAPE-REPORT-CSV-PATH
+           MOVE "SHAPE-REPORT-BILLING" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-SHAPE-REPORT-BILL-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-SHAPE-REPORT-BILL-PATH.
+
        XXXX-WRITE-HEADINGS.
            add 1 to WS-PAGE-COUNT.
            move WS-PAGE-COUNT TO PAGE-HDG-01-PAGE.
@@ -266,4 +725,17 @@
             FROM PAGE-HDG-02 after advancing 01 LINES.
            WRITE SHAPE-REPORT-RECORD FROM PAGE-HDG-03
             AFTER ADVANCING 02 LINES.
-           MOVE 4 TO WS-LINE-COUNT.
\ No newline at end of file
+           MOVE 4 TO WS-LINE-COUNT.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+       COPY IOERRPARA.
+
+      * SHARED SHOP-WIDE AUDIT/TRANSACTION LOG PARAGRAPH. SEE
+      * AUDITPARA.CPY.
+       COPY AUDITPARA.
+
+       COPY RUNCTLPARA.
+
+      * SHARED SHOP-WIDE REPORT-DISTRIBUTION PARAGRAPHS. SEE
+      * DISTRIBPARA.CPY.
+       COPY DISTRIBPARA.
\ No newline at end of file
