@@ -0,0 +1,9 @@
+       01 WS-RUNCTL-FILE-STATUS       PIC X(02).
+           88 RUNCTL-FILE-SUCCESSFUL      VALUE "00".
+           88 END-OF-RUNCTL-FILE          VALUE "10".
+       01 WS-RUNCTL-PROGRAM-ID        PIC X(08).
+       01 WS-RUNCTL-LOGICAL-NAME      PIC X(20).
+       01 WS-RUNCTL-RESULT-PATH       PIC X(40).
+       01 WS-RUNCTL-FOUND-SWITCH      PIC X(01).
+           88 RUNCTL-PATH-FOUND           VALUE "Y".
+           88 RUNCTL-PATH-NOT-FOUND       VALUE "N".
