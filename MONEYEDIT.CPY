@@ -0,0 +1,11 @@
+      ******************************************************************
+      * SHARED DOLLAR-DISPLAY PICTURE FOR CONSOLE DISPLAYS, REPORTS,
+      * AND PRINTED STATEMENTS. COPY THIS REPLACING MONEY-EDIT-NAME BY
+      * THE FIELD'S OWN DATA NAME SO EVERY DOLLAR FIGURE THIS SHOP
+      * DISPLAYS USES THE SAME FLOATING-$/COMMA/CENTS FORMAT. FOR A
+      * FIELD NESTED UNDER A GROUP ITEM, ALSO REPLACE THE LEVEL NUMBER,
+      * E.G.:
+      *     COPY MONEYEDIT REPLACING 01 BY 05
+      *                    MONEY-EDIT-NAME BY TOTAL-LINE-PRICE.
+      ******************************************************************
+       01  MONEY-EDIT-NAME            PIC $$$,$$$,$$9.99.
