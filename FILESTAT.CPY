@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SHARED FILE-STATUS 88-LEVEL INTERPRETATIONS.
+      * COPY THIS DIRECTLY UNDER ANY PIC X(02) FILE-STATUS ITEM TO GET
+      * THE SHOP-STANDARD SUCCESS/END-OF-FILE/ERROR CONDITION NAMES
+      * INSTEAD OF EACH PROGRAM WRITING ITS OWN.
+      ******************************************************************
+          88 IO-STATUS-OK            VALUE "00".
+          88 IO-STATUS-EOF           VALUE "10".
+          88 IO-STATUS-ERROR         VALUE "20" THRU "99".
