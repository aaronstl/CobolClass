@@ -1,33 +1,85 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  EVALUEAARONSEAVERS.
-       AUTHOR.  Aaron Seavers.
-       DATE-WRITTEN. 09-07-2017.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CharIn             PIC X.
-       88 Vowel           VALUE "a", "e", "i", "o", "u".
-       88 Consonant       VALUE "b", "c", "d", "f", "g", "h"
-                             "j" THRU "n", "p" THRU "t", "v" THRU "z".
-       88 Digit           VALUE "0" THRU "9".
-       88 ValidCharacter  VALUE "a" THRU "z", "0" THRU "9".
-       
-
-
-       PROCEDURE DIVISION.
-       0000-MAIN.
-       DISPLAY "Enter lower case character or digit. Invalid char ends."
-       ACCEPT CharIn
-       PERFORM UNTIL NOT ValidCharacter
-           evaluate true
-
-      
-        WHEN Vowel     DISPLAY "The letter " CharIn " is a vowel."
-        WHEN Consonant DISPLAY "The letter " CharIn " is a consonant."
-        WHEN Digit     DISPLAY CharIn " is a digit."
-       end-evaluate
-
-       accept CharIn
-       end-perform
-       goback.
-   
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EVALUEAARONSEAVERS.
+       AUTHOR.  Aaron Seavers.
+       DATE-WRITTEN. 09-07-2017.
+      * ADDED A WHOLE-LINE HISTOGRAM MODE SO A FREE-TEXT FIELD (LIKE
+      * CUST-SURNAME OR PRES-NAME-IN) CAN BE RUN THROUGH THIS DATA-
+      * QUALITY CHECK IN ONE SHOT INSTEAD OF ONE KEYSTROKE AT A TIME.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CharIn             PIC X.
+       88 Vowel           VALUE "a", "e", "i", "o", "u",
+                                 "A", "E", "I", "O", "U".
+       88 Consonant       VALUE "b", "c", "d", "f", "g", "h"
+                             "j" THRU "n", "p" THRU "t", "v" THRU "z"
+                             "B", "C", "D", "F", "G", "H"
+                             "J" THRU "N", "P" THRU "T", "V" THRU "Z".
+       88 Digit           VALUE "0" THRU "9".
+       88 ValidCharacter  VALUE "a" THRU "z", "A" THRU "Z",
+                                 "0" THRU "9".
+
+       01  WS-MODE-CHOICE     PIC X.
+       01  WS-LINE-IN         PIC X(50).
+       01  WS-SUB             PIC 99.
+       01  WS-VOWEL-COUNT     PIC 9(03) VALUE 0.
+       01  WS-CONSONANT-COUNT PIC 9(03) VALUE 0.
+       01  WS-DIGIT-COUNT     PIC 9(03) VALUE 0.
+       01  WS-INVALID-COUNT   PIC 9(03) VALUE 0.
+
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+       DISPLAY "1 = Classify one character at a time"
+       DISPLAY "2 = Classify a whole line and tally a histogram"
+       ACCEPT WS-MODE-CHOICE
+       EVALUATE WS-MODE-CHOICE
+           WHEN "2" PERFORM 1000-CLASSIFY-LINE
+           WHEN OTHER PERFORM 2000-CLASSIFY-CHARACTERS
+       END-EVALUATE
+       goback.
+
+       2000-CLASSIFY-CHARACTERS.
+       DISPLAY "Enter lower case character or digit. Invalid char ends."
+       ACCEPT CharIn
+       PERFORM UNTIL NOT ValidCharacter
+           evaluate true
+
+
+        WHEN Vowel     DISPLAY "The letter " CharIn " is a vowel."
+        WHEN Consonant DISPLAY "The letter " CharIn " is a consonant."
+        WHEN Digit     DISPLAY CharIn " is a digit."
+       end-evaluate
+
+       accept CharIn
+       end-perform.
+
+      * CLASSIFIES EVERY CHARACTER OF WS-LINE-IN AND TALLIES THE
+      * RESULTS INTO A SIMPLE HISTOGRAM INSTEAD OF DISPLAYING ONE
+      * RESULT PER CHARACTER.
+       1000-CLASSIFY-LINE.
+       DISPLAY "Enter a line of text to classify (up to 50 chars):"
+       ACCEPT WS-LINE-IN
+       MOVE 0 TO WS-VOWEL-COUNT WS-CONSONANT-COUNT WS-DIGIT-COUNT
+                 WS-INVALID-COUNT
+       PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 50
+           MOVE WS-LINE-IN(WS-SUB:1) TO CharIn
+           EVALUATE TRUE
+              WHEN Vowel     ADD 1 TO WS-VOWEL-COUNT
+              WHEN Consonant ADD 1 TO WS-CONSONANT-COUNT
+              WHEN Digit     ADD 1 TO WS-DIGIT-COUNT
+              WHEN OTHER
+                 IF CharIn NOT = SPACE
+                    ADD 1 TO WS-INVALID-COUNT
+                 END-IF
+           END-EVALUATE
+       END-PERFORM
+       PERFORM 1010-DISPLAY-HISTOGRAM.
+
+       1010-DISPLAY-HISTOGRAM.
+       DISPLAY "--- CHARACTER HISTOGRAM ---"
+       DISPLAY "VOWELS:     " WS-VOWEL-COUNT
+       DISPLAY "CONSONANTS: " WS-CONSONANT-COUNT
+       DISPLAY "DIGITS:     " WS-DIGIT-COUNT
+       DISPLAY "INVALID:    " WS-INVALID-COUNT.
+
