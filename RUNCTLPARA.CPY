@@ -0,0 +1,30 @@
+      ******************************************************************
+      * LOOKS UP THE PATH FOR WS-RUNCTL-PROGRAM-ID/WS-RUNCTL-LOGICAL-
+      * NAME IN THE SHOP-WIDE RUN-CONTROL FILE. IF A MATCHING RECORD
+      * IS FOUND, WS-RUNCTL-RESULT-PATH IS OVERWRITTEN WITH IT.
+      * CALLING PROGRAM MUST MOVE ITS OWN COMPILED-IN DEFAULT PATH
+      * INTO WS-RUNCTL-RESULT-PATH, AND ITS OWN PROGRAM-ID AND THE
+      * LOGICAL FILE NAME BEING LOOKED UP INTO WS-RUNCTL-PROGRAM-ID
+      * AND WS-RUNCTL-LOGICAL-NAME, BEFORE PERFORMING THIS PARAGRAPH.
+      * IF RUNCTL.DAT ISN'T PRESENT, OR NO MATCH IS FOUND, THE
+      * DEFAULT PATH ALREADY IN WS-RUNCTL-RESULT-PATH IS LEFT AS IS.
+      ******************************************************************
+       9920-LOOKUP-RUNCTL-PATH.
+           SET RUNCTL-PATH-NOT-FOUND TO TRUE
+           OPEN INPUT RUN-CONTROL-FILE
+           IF RUNCTL-FILE-SUCCESSFUL
+              PERFORM UNTIL END-OF-RUNCTL-FILE OR RUNCTL-PATH-FOUND
+                 READ RUN-CONTROL-FILE INTO RUN-CTL-REC-IN
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF RUNCTL-PROGRAM-ID-IN = WS-RUNCTL-PROGRAM-ID
+                       AND RUNCTL-LOGICAL-NAME-IN =
+                           WS-RUNCTL-LOGICAL-NAME
+                       MOVE RUNCTL-PATH-IN TO WS-RUNCTL-RESULT-PATH
+                       SET RUNCTL-PATH-FOUND TO TRUE
+                    END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE RUN-CONTROL-FILE
+           END-IF.
