@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE SECTION ENTRY FOR THE SHOP-WIDE AUDIT/TRANSACTION LOG.
+      ******************************************************************
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-LOG-REC.
+       01  AUDIT-LOG-REC           PIC X(80).
