@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ONE ROW PER PROGRAM/LOGICAL-FILE-NAME OVERRIDE. A SHOP-WIDE
+      * FILE SO EVERY PROGRAM'S PATHS CAN BE CHANGED BY EDITING ONE
+      * TEXT FILE INSTEAD OF RECOMPILING EACH PROGRAM.
+      ******************************************************************
+       FD  RUN-CONTROL-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS RUN-CTL-REC-IN.
+       01  RUN-CTL-REC-IN.
+           05 RUNCTL-PROGRAM-ID-IN    PIC X(08).
+           05 RUNCTL-LOGICAL-NAME-IN  PIC X(20).
+           05 RUNCTL-PATH-IN          PIC X(40).
