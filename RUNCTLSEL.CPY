@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FILE-CONTROL ENTRY FOR THE SHOP-WIDE RUN-CONTROL PARAMETER
+      * FILE. HOLDS THE ACTUAL PATH TO USE FOR EACH PROGRAM/LOGICAL-
+      * FILE-NAME PAIR SO A PROGRAM DOESN'T HAVE TO BE RECOMPILED
+      * WHEN A PATH CHANGES. IF THE FILE ISN'T PRESENT, OR HAS NO
+      * MATCHING ROW, THE CALLING PROGRAM'S OWN COMPILED-IN DEFAULT
+      * PATH IS USED INSTEAD.
+      ******************************************************************
+       SELECT RUN-CONTROL-FILE
+           ASSIGN TO "C:\Users\Bob\RUNCTL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUNCTL-FILE-STATUS.
