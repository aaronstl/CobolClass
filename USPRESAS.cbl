@@ -1,78 +1,285 @@
-       program-id. PAYRDFAS.
-      
-       
-       ENVIRONMENT DIVISION.                                                    
-       CONFIGURATION SECTION.                                                   
-       INPUT-OUTPUT SECTION.                                                    
-       FILE-CONTROL.  
-           SELECT PRESIDENT-FILE-IN                                                 
-             ASSIGN TO "C:\Users\Bob\USPRES.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL
-             FILE STATUS IS WS-PRES-FILE-STATUS.
-       
-       data division.
-       FILE SECTION.                                                            
-       FD  PRESIDENT-FILE-IN                                                      
-           RECORDING MODE IS F                                                  
-           DATA RECORD IS PRES-INFO.
-     
-           01 PRES-INFO-IN. 
-              05 PRES-NUM-IN    PIC X(02).
-              05 PRES-NAME-IN   PIC X(27).
-              
-
-           
-
-          
-          
-
-       working-storage section.
-
-        01 PRES-RECORD-TABLE.
-             05 PRES-NAME PIC X(27) OCCURS 45 TIMES.
-             
-
-       01 WS-PRES-FILE-STATUS PIC X(02).
-           88 END-OF-PRES-FILE VALUE "10".
-
-      \01 WS-PRES-SUB          PIC 9(02) VALUE 1.
-       01 WS-PRES-SEARCH-INPUT    PIC X(02).
-       01 WS-PRES-SEARCH-INPUT-NO REDEFINES WS-PRES-SEARCH-INPUT PIC 9(02).
-      
-      
-       procedure division.
-
-           PERFORM 1000-LOAD-TABLE.
-           PERFORM 1100-PROMPT-USER.
-           
-       1000-LOAD-TABLE.
-           OPEN INPUT PRESIDENT-FILE-IN.
-           PERFORM UNTIL WS-PRES-SUB EQUALS 46
-             READ PRESIDENT-FILE-IN INTO PRES-INFO-IN
-              MOVE PRES-NAME-IN TO PRES-NAME(WS-PRES-SUB)
-              ADD 1 TO WS-PRES-SUB.
-
-       1100-PROMPT-USER.
-           DISPLAY "CHOOSE A PRESIDENT BY ENTERING THEIR NUMBER (01-45).".
-           DISPLAY "LIST ALL PRESIDENTS BY ENTERING 'LA'. ".
-           DISPLAY "PRESS X TO EXIT THE PROGRAM".
-           ACCEPT WS-PRES-SEARCH-INPUT
-           IF WS-PRES-SEARCH-INPUT IS NOT NUMERIC 
-            IF WS-PRES-SEARCH-INPUT equals "X"
-                goback
-            ELSE IF WS-PRES-SEARCH-INPUT EQUALS "LA"
-                PERFORM 1111-DISPLAY-ALL-PRESIDENTS
-                PERFORM 1100-PROMPT-USER
-            END-IF
-           else
-               PERFORM 1110-DISPLAY-USER-INPUT
-               PERFORM 1100-PROMPT-USER
-            end-if.
-       
-       1110-DISPLAY-USER-INPUT.
-           DISPLAY "YOU CHOSE: " PRES-NAME(WS-PRES-SEARCH-INPUT-NO).
-
-       1111-DISPLAY-ALL-PRESIDENTS.
-           MOVE 01 TO WS-PRES-SUB.
-           PERFORM VARYING WS-PRES-SUB FROM 1 BY 1 UNTIL WS-PRES-SUB EQUALS 46
-               DISPLAY PRES-NAME(WS-PRES-SUB).
+       program-id. PAYRDFAS.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRESIDENT-FILE-IN
+             ASSIGN TO WS-PRES-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PRES-FILE-STATUS.
+
+      * COMPANION FILE FOR THE VICE-PRESIDENTS CROSS-REFERENCE,
+      * KEYED BY THE SAME PRES-NUM-IN AS PRESIDENT-FILE-IN. SOME
+      * PRESIDENTS HAD MORE THAN ONE VP SO THIS IS NOT A 1-FOR-1
+      * TABLE WITH PRES-RECORD-TABLE.
+           SELECT VP-FILE-IN
+             ASSIGN TO WS-VP-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-VP-FILE-STATUS.
+
+           COPY IOERRSEL.
+           COPY RUNCTLSEL.
+
+       data division.
+       FILE SECTION.
+       FD  PRESIDENT-FILE-IN
+           RECORDING MODE IS F
+           DATA RECORD IS PRES-INFO.
+
+           01 PRES-INFO-IN.
+              05 PRES-NUM-IN        PIC X(02).
+              05 PRES-NAME-IN       PIC X(27).
+              05 PRES-TERM-START-IN PIC X(04).
+              05 PRES-TERM-END-IN   PIC X(04).
+              05 PRES-PARTY-IN      PIC X(15).
+
+       FD  VP-FILE-IN
+           RECORDING MODE IS F
+           DATA RECORD IS VP-INFO-IN.
+
+           01 VP-INFO-IN.
+              05 VP-PRES-NUM-IN     PIC X(02).
+              05 VP-NAME-IN         PIC X(27).
+
+       COPY IOERRFD.
+       COPY RUNCTLFD.
+
+       working-storage section.
+
+        01 PRES-RECORD-TABLE.
+             05 PRES-ENTRY OCCURS 45 TIMES.
+                10 PRES-NAME        PIC X(27).
+                10 PRES-TERM-START  PIC X(04).
+                10 PRES-TERM-END    PIC X(04).
+                10 PRES-PARTY       PIC X(15).
+
+       01 WS-PRES-FILE-PATH       PIC X(40)
+           VALUE "C:\Users\Bob\USPRES.DAT".
+       01 WS-PRES-FILE-STATUS PIC X(02).
+           88 END-OF-PRES-FILE VALUE "10".
+           COPY FILESTAT.
+
+       01 WS-PRES-SUB             PIC 9(02) VALUE 1.
+       01 WS-PRES-LOAD-COUNT      PIC 9(02) VALUE 0.
+       01 WS-PRES-SEARCH-INPUT    PIC X(02).
+       01 WS-PRES-SEARCH-INPUT-NO REDEFINES WS-PRES-SEARCH-INPUT
+                                    PIC 9(02).
+
+       01 WS-PRES-NAME-SEARCH     PIC X(27).
+       01 WS-PRES-NAME-SEARCH-TRIM PIC X(27).
+       01 WS-PRES-NAME-SEARCH-LEN PIC 9(02).
+       01 WS-NAME-SCAN-POS        PIC 9(02).
+       01 WS-NAME-SCAN-LIMIT      PIC 9(02).
+       01 WS-NAME-MATCH-SW        PIC X(01) VALUE "N".
+           88 NAME-MATCHES            VALUE "Y".
+       01 WS-PRES-MATCH-COUNT     PIC 9(02) VALUE 0.
+
+       01 VP-RECORD-TABLE.
+           05 VP-ENTRY OCCURS 50 TIMES.
+              10 VP-PRES-NUM       PIC X(02).
+              10 VP-NAME           PIC X(27).
+
+       01 WS-VP-FILE-PATH         PIC X(40)
+           VALUE "C:\Users\Bob\USVPS.DAT".
+       01 WS-VP-FILE-STATUS PIC X(02).
+           88 END-OF-VP-FILE VALUE "10".
+           COPY FILESTAT.
+
+       01 WS-VP-SUB               PIC 9(02) VALUE 1.
+       01 WS-VP-LOAD-COUNT        PIC 9(02) VALUE 0.
+       01 WS-VP-LOOKUP-NUM        PIC X(02).
+       01 WS-VP-MATCH-COUNT       PIC 9(02) VALUE 0.
+
+       COPY IOERRWS.
+       COPY RUNCTLWS.
+       COPY SIGNONWS.
+
+       procedure division.
+
+           PERFORM 9930-OPERATOR-SIGNON.
+           PERFORM 1200-RESOLVE-RUN-CONTROL-PATHS.
+           PERFORM 1000-LOAD-TABLE.
+           PERFORM 1050-LOAD-VP-TABLE.
+           PERFORM 1100-PROMPT-USER.
+
+      * OVERRIDES EACH COMPILED-IN DEFAULT PATH WITH WHATEVER
+      * RUNCTL.DAT HAS ON FILE FOR PAYRDFAS, IF ANYTHING, SO THE
+      * PROGRAM DOESN'T HAVE TO BE RECOMPILED WHEN A PATH CHANGES.
+       1200-RESOLVE-RUN-CONTROL-PATHS.
+           MOVE "PAYRDFAS" TO WS-RUNCTL-PROGRAM-ID
+           MOVE "PRESIDENT-FILE-IN" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PRES-FILE-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PRES-FILE-PATH
+           MOVE "VP-FILE-IN" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-VP-FILE-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-VP-FILE-PATH.
+
+       1000-LOAD-TABLE.
+           OPEN INPUT PRESIDENT-FILE-IN.
+           IF NOT IO-STATUS-OK OF WS-PRES-FILE-STATUS
+              MOVE "PAYRDFAS"          TO WS-IOERR-PROGRAM-ID
+              MOVE "PRESIDENT-FILE-IN" TO WS-IOERR-FILE-NAME
+              MOVE WS-PRES-FILE-STATUS TO WS-IOERR-FILE-STATUS
+              MOVE WS-OPERATOR-ID      TO WS-IOERR-OPERATOR-ID
+              PERFORM 9900-LOG-IO-ERROR
+           ELSE
+              PERFORM 1001-READ-PRES-RECORD
+              PERFORM UNTIL END-OF-PRES-FILE OR WS-PRES-LOAD-COUNT = 45
+                ADD 1 TO WS-PRES-LOAD-COUNT
+                MOVE WS-PRES-LOAD-COUNT TO WS-PRES-SUB
+                MOVE PRES-NAME-IN       TO PRES-NAME(WS-PRES-SUB)
+                MOVE PRES-TERM-START-IN TO PRES-TERM-START(WS-PRES-SUB)
+                MOVE PRES-TERM-END-IN   TO PRES-TERM-END(WS-PRES-SUB)
+                MOVE PRES-PARTY-IN      TO PRES-PARTY(WS-PRES-SUB)
+                PERFORM 1001-READ-PRES-RECORD
+              END-PERFORM
+              CLOSE PRESIDENT-FILE-IN
+              DISPLAY "PRESIDENT RECORDS LOADED: " WS-PRES-LOAD-COUNT
+                      " OF 45 EXPECTED"
+              IF WS-PRES-LOAD-COUNT = 45 AND NOT END-OF-PRES-FILE
+                 DISPLAY "INPUT FILE HAS MORE THAN 45 RECORDS -- "
+                         "SOME WERE NOT LOADED"
+              END-IF
+           END-IF.
+
+       1001-READ-PRES-RECORD.
+           READ PRESIDENT-FILE-IN INTO PRES-INFO-IN
+             AT END MOVE "10" TO WS-PRES-FILE-STATUS
+           END-READ.
+
+       1050-LOAD-VP-TABLE.
+           OPEN INPUT VP-FILE-IN.
+           IF NOT IO-STATUS-OK OF WS-VP-FILE-STATUS
+              MOVE "PAYRDFAS" TO WS-IOERR-PROGRAM-ID
+              MOVE "VP-FILE-IN" TO WS-IOERR-FILE-NAME
+              MOVE WS-VP-FILE-STATUS TO WS-IOERR-FILE-STATUS
+              MOVE WS-OPERATOR-ID TO WS-IOERR-OPERATOR-ID
+              PERFORM 9900-LOG-IO-ERROR
+           ELSE
+              PERFORM 1051-READ-VP-RECORD
+              PERFORM UNTIL END-OF-VP-FILE OR WS-VP-LOAD-COUNT = 50
+                ADD 1 TO WS-VP-LOAD-COUNT
+                MOVE WS-VP-LOAD-COUNT TO WS-VP-SUB
+                MOVE VP-PRES-NUM-IN   TO VP-PRES-NUM(WS-VP-SUB)
+                MOVE VP-NAME-IN       TO VP-NAME(WS-VP-SUB)
+                PERFORM 1051-READ-VP-RECORD
+              END-PERFORM
+              CLOSE VP-FILE-IN
+              DISPLAY "VP RECORDS LOADED: " WS-VP-LOAD-COUNT
+           END-IF.
+
+       1051-READ-VP-RECORD.
+           READ VP-FILE-IN INTO VP-INFO-IN
+             AT END MOVE "10" TO WS-VP-FILE-STATUS
+           END-READ.
+
+       1100-PROMPT-USER.
+           DISPLAY "CHOOSE A PRESIDENT BY THEIR NUMBER (01-45).".
+           DISPLAY "LIST ALL PRESIDENTS BY ENTERING 'LA'. ".
+           DISPLAY "SEARCH BY NAME BY ENTERING 'SN'. ".
+           DISPLAY "LOOK UP A PRESIDENT'S VP(S) BY ENTERING 'VP'. ".
+           DISPLAY "PRESS X TO EXIT THE PROGRAM".
+           ACCEPT WS-PRES-SEARCH-INPUT
+           IF WS-PRES-SEARCH-INPUT IS NOT NUMERIC
+            IF WS-PRES-SEARCH-INPUT = "X"
+                goback
+            ELSE IF WS-PRES-SEARCH-INPUT = "LA"
+                PERFORM 1111-DISPLAY-ALL-PRESIDENTS
+                PERFORM 1100-PROMPT-USER
+            ELSE IF WS-PRES-SEARCH-INPUT = "SN"
+                PERFORM 1120-SEARCH-BY-NAME
+                PERFORM 1100-PROMPT-USER
+            ELSE IF WS-PRES-SEARCH-INPUT = "VP"
+                PERFORM 1130-DISPLAY-VP-LOOKUP
+                PERFORM 1100-PROMPT-USER
+            END-IF
+           else
+               PERFORM 1110-DISPLAY-USER-INPUT
+               PERFORM 1100-PROMPT-USER
+            end-if.
+
+       1110-DISPLAY-USER-INPUT.
+           IF WS-PRES-SEARCH-INPUT-NO > 0
+              AND WS-PRES-SEARCH-INPUT-NO <= WS-PRES-LOAD-COUNT
+              DISPLAY "YOU CHOSE: " PRES-NAME(WS-PRES-SEARCH-INPUT-NO)
+              DISPLAY "  TERM: "
+                      PRES-TERM-START(WS-PRES-SEARCH-INPUT-NO)
+                      "-" PRES-TERM-END(WS-PRES-SEARCH-INPUT-NO)
+              DISPLAY "  PARTY: " PRES-PARTY(WS-PRES-SEARCH-INPUT-NO)
+           ELSE
+              DISPLAY "NO PRESIDENT LOADED FOR THAT NUMBER."
+           END-IF.
+
+       1111-DISPLAY-ALL-PRESIDENTS.
+           PERFORM VARYING WS-PRES-SUB FROM 1 BY 1
+                     UNTIL WS-PRES-SUB > WS-PRES-LOAD-COUNT
+               DISPLAY PRES-NAME(WS-PRES-SUB) " "
+                       PRES-TERM-START(WS-PRES-SUB) "-"
+                       PRES-TERM-END(WS-PRES-SUB) " "
+                       PRES-PARTY(WS-PRES-SUB)
+           END-PERFORM.
+
+       1120-SEARCH-BY-NAME.
+           DISPLAY "ENTER ALL OR PART OF THE PRESIDENT'S NAME: ".
+           ACCEPT WS-PRES-NAME-SEARCH.
+           MOVE FUNCTION TRIM(WS-PRES-NAME-SEARCH)
+             TO WS-PRES-NAME-SEARCH-TRIM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PRES-NAME-SEARCH))
+             TO WS-PRES-NAME-SEARCH-LEN
+           MOVE 0 TO WS-PRES-MATCH-COUNT
+           IF WS-PRES-NAME-SEARCH-LEN > 0
+              PERFORM VARYING WS-PRES-SUB FROM 1 BY 1
+                        UNTIL WS-PRES-SUB > WS-PRES-LOAD-COUNT
+                  PERFORM 1121-CHECK-NAME-MATCH
+                  IF NAME-MATCHES
+                     DISPLAY WS-PRES-SUB " - " PRES-NAME(WS-PRES-SUB)
+                     ADD 1 TO WS-PRES-MATCH-COUNT
+                  END-IF
+              END-PERFORM
+           END-IF
+           IF WS-PRES-MATCH-COUNT = 0
+              DISPLAY "NO MATCHES FOUND FOR: " WS-PRES-NAME-SEARCH-TRIM
+           END-IF.
+
+      * SUBSTRING SEARCH: TRUE IF WS-PRES-NAME-SEARCH-TRIM APPEARS
+      * ANYWHERE IN PRES-NAME(WS-PRES-SUB), NOT JUST AT THE START.
+       1121-CHECK-NAME-MATCH.
+           MOVE "N" TO WS-NAME-MATCH-SW
+           COMPUTE WS-NAME-SCAN-LIMIT = 28 - WS-PRES-NAME-SEARCH-LEN
+           PERFORM VARYING WS-NAME-SCAN-POS FROM 1 BY 1
+                     UNTIL WS-NAME-SCAN-POS > WS-NAME-SCAN-LIMIT
+                     OR NAME-MATCHES
+               IF PRES-NAME(WS-PRES-SUB)
+                    (WS-NAME-SCAN-POS:WS-PRES-NAME-SEARCH-LEN)
+                  = WS-PRES-NAME-SEARCH-TRIM(1:WS-PRES-NAME-SEARCH-LEN)
+                  MOVE "Y" TO WS-NAME-MATCH-SW
+               END-IF
+           END-PERFORM.
+
+       1130-DISPLAY-VP-LOOKUP.
+           DISPLAY "ENTER THE PRESIDENT'S NUMBER (01-45): ".
+           ACCEPT WS-VP-LOOKUP-NUM.
+           MOVE 0 TO WS-VP-MATCH-COUNT.
+           PERFORM VARYING WS-VP-SUB FROM 1 BY 1
+                     UNTIL WS-VP-SUB > WS-VP-LOAD-COUNT
+               IF VP-PRES-NUM(WS-VP-SUB) = WS-VP-LOOKUP-NUM
+                  DISPLAY VP-NAME(WS-VP-SUB)
+                  ADD 1 TO WS-VP-MATCH-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-VP-MATCH-COUNT = 0
+              DISPLAY "NO VPS FOUND FOR PRESIDENT NUMBER: "
+                      WS-VP-LOOKUP-NUM
+           END-IF.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+       COPY IOERRPARA.
+
+       COPY RUNCTLPARA.
+
+      * SHARED OPERATOR SIGN-ON PARAGRAPH. SEE SIGNONPARA.CPY.
+       COPY SIGNONPARA.
