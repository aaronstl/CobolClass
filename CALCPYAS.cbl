@@ -25,18 +25,53 @@
       *	*   FILE TOTAL NET AMOUNT (FORAMATTED WITH $ SIGNS)
       *	*   FILE TOTAL WITHHELD (FORMATTED WITH $ SIGNS, (EQUALS GROSS - NET))                             
       *	*************************************************************************          
-       ENVIRONMENT DIVISION.                                                            
-       CONFIGURATION SECTION.                                                           
-       INPUT-OUTPUT SECTION.                                                            
-       FILE-CONTROL.                                                                    
-             SELECT PAYROLL-IN  ASSIGN TO "C:\Users\Bob\PAYROLL1.txt"
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT PAYROLL-IN  ASSIGN TO WS-PAYROLL-IN-PATH
                organization is line sequential
                file status is WS-PAYROLL-IN-STATUS.
-             SELECT PAYROLL-OUT ASSIGN TO "C:\Users\Bob\PAYROLL2.txt"
+             SELECT PAYROLL-OUT ASSIGN TO WS-PAYROLL-OUT-PATH
                organization is line sequential
-               file status is WS-PAYROLL-OUT-STATUS.             
-                                                                                        
-       DATA DIVISION.                                                                   
+               file status is WS-PAYROLL-OUT-STATUS.
+             SELECT TAX-RATE-FILE ASSIGN TO WS-TAX-RATE-FILE-PATH
+               organization is line sequential
+               file status is WS-TAX-RATE-FILE-STATUS.
+             SELECT YTD-MASTER-IN
+               ASSIGN TO WS-YTD-MASTER-IN-PATH
+               organization is line sequential
+               file status is WS-YTD-IN-STATUS.
+             SELECT YTD-MASTER-OUT
+               ASSIGN TO WS-YTD-MASTER-OUT-PATH
+               organization is line sequential
+               file status is WS-YTD-OUT-STATUS.
+             SELECT PAYROLL-REPORT
+               ASSIGN TO WS-PAYROLL-REPORT-PATH
+               organization is line sequential
+               file status is WS-PAYROLL-REPORT-STATUS.
+             SELECT PAYROLL-REJECTS
+               ASSIGN TO WS-PAYROLL-REJECTS-PATH
+               organization is line sequential
+               file status is WS-PAYROLL-REJECTS-STATUS.
+             SELECT GL-CONTROL-FILE
+               ASSIGN TO WS-GL-CONTROL-PATH
+               organization is line sequential
+               file status is WS-GL-CONTROL-STATUS.
+             SELECT PAY-STUB-FILE
+               ASSIGN TO WS-PAY-STUB-PATH
+               organization is line sequential
+               file status is WS-PAY-STUB-STATUS.
+             SELECT CHECKPOINT-FILE
+               ASSIGN TO WS-CHECKPOINT-PATH
+               organization is line sequential
+               file status is WS-CHECKPOINT-STATUS.
+             COPY IOERRSEL.
+             COPY AUDITSEL.
+             COPY RUNCTLSEL.
+             COPY DISTRIBSEL.
+
+       DATA DIVISION.
         FILE SECTION.                                                                   
                                                                                         
        FD  PAYROLL-IN                                                                   
@@ -47,9 +82,17 @@
            05  PAYROLL-EMP-NUMBER-IN       PIC X(06).                                    
            05  PAYROLL-EMP-HOURS-IN        PIC 9(02)V99.                                 
            05  PAYROLL-EMP-RATE-IN         PIC 9(02)V99.                                 
-           05  PAYROLL-EMP-DEDUCTIONS-IN   PIC X(01).                                    
-                                                                                        
-       FD  PAYROLL-OUT                                                                  
+           05  PAYROLL-EMP-DEDUCTIONS-IN   PIC X(01).
+               88 VALID-DEDUCTIONS-CODE VALUES "0" "1" "2" "3" "4".
+           05  PAYROLL-UNION-CODE-IN       PIC X(01).
+               88 UNION-SCHEDULE VALUE "U".
+               88 NONUNION-SCHEDULE VALUE "N".
+           05  PAYROLL-GARNISH-COUNT-IN    PIC 9(01).
+           05  PAYROLL-GARNISH-ENTRY-IN OCCURS 3 TIMES.
+               10 PAYROLL-GARNISH-CODE-IN   PIC X(04).
+               10 PAYROLL-GARNISH-AMOUNT-IN PIC 9(04)V99.
+
+       FD  PAYROLL-OUT
            RECORDING MODE IS F                                                        
            DATA RECORD IS PAYROLL-REC-OUT.                                                  
        01  PAYROLL-REC-OUT.                                                                
@@ -58,25 +101,142 @@
            05  PAYROLL-EMP-HOURS-OUT    PIC 9(02)V99.                                 
            05  PAYROLL-EMP-RATE-OUT         PIC 9(02)V99.                                 
            05  PAYROLL-EMP-DEDUCTIONS-OUT   PIC X(01).
+           05  PAYROLL-UNION-CODE-OUT       PIC X(01).
+           05  PAYROLL-GARNISH-COUNT-OUT    PIC 9(01).
+           05  PAYROLL-GARNISH-ENTRY-OUT OCCURS 3 TIMES.
+               10 PAYROLL-GARNISH-CODE-OUT   PIC X(04).
+               10 PAYROLL-GARNISH-AMOUNT-OUT PIC 9(04)V99.
            05  PAYROLL-EMP-CALCULATIONS.
                10 PAYROLL-BASE-PAY-OUT      PIC 9(04)V99.
-               10 PAYROLL-EMP-GROSS-OUT     PIC 9(04)V99.                           
-               10 PAYROLL-EMP-SSN-MED-OUT   PIC 9(03)V99.                            
-               10 PAYROLL-EMP-STATE-OUT     PIC 9(03)V99.                            
-               10 PAYROLL-EMP-LOCAL-OUT     PIC 9(03)V99.                            
-               10 PAYROLL-EMP-FED-OUT       PIC 9(03)V99.                            
+               10 PAYROLL-EMP-GROSS-OUT     PIC 9(04)V99.
+               10 PAYROLL-EMP-SSN-MED-OUT   PIC 9(03)V99.
+               10 PAYROLL-EMP-STATE-OUT     PIC 9(03)V99.
+               10 PAYROLL-EMP-LOCAL-OUT     PIC 9(03)V99.
+               10 PAYROLL-EMP-FED-OUT       PIC 9(03)V99.
                10 PAYROLL-EMP-NET-OUT       PIC 9(04)V99.
                10 PAYROLL-DEDUCT-NET-OUT    PIC 9(04)V99.
                10 PAYROLL-OVERTIME-OUT      PIC 9(04)V99.
-                                                                                        
-       WORKING-STORAGE SECTION.                                                         
-       01 WS-RECORDS-READ PIC 99.
-       01 WS-RECORDS-WRITTEN PIC 9(02).
+               10 PAYROLL-TOTAL-GARNISH-OUT PIC 9(04)V99.
+               10 PAYROLL-YTD-GROSS-OUT     PIC 9(09)V99.
+               10 PAYROLL-YTD-WH-OUT        PIC 9(09)V99.
+               10 PAYROLL-YTD-NET-OUT       PIC 9(09)V99.
+
+      * YEAR-TO-DATE MASTER FILE, KEYED BY EMPLOYEE NUMBER. READ
+      * ENTIRELY INTO WS-YTD-TABLE AT 1000-INITIALIZE, UPDATED IN
+      * MEMORY AS EACH PAYROLL RECORD IS CALCULATED, AND REWRITTEN
+      * IN FULL AS PAYROLLYTD.NEW AT END OF RUN FOR NEXT PERIOD.
+       FD  YTD-MASTER-IN
+           RECORDING MODE IS F
+           DATA RECORD IS YTD-REC-IN.
+       01  YTD-REC-IN.
+           05  YTD-EMP-NUMBER-IN        PIC X(06).
+           05  YTD-GROSS-IN             PIC 9(09)V99.
+           05  YTD-WH-IN                PIC 9(09)V99.
+           05  YTD-NET-IN               PIC 9(09)V99.
+
+       FD  YTD-MASTER-OUT
+           RECORDING MODE IS F
+           DATA RECORD IS YTD-REC-OUT.
+       01  YTD-REC-OUT.
+           05  YTD-EMP-NUMBER-OUT       PIC X(06).
+           05  YTD-GROSS-OUT            PIC 9(09)V99.
+           05  YTD-WH-OUT               PIC 9(09)V99.
+           05  YTD-NET-OUT              PIC 9(09)V99.
+
+      * TAX-RATE REFERENCE FILE: ONE "S"/"M"/"L" RATE RECORD FOR
+      * STATE/MEDICARE/LOCAL, PLUS ONE "F" RECORD PER WITHHOLDING
+      * BRACKET (DEDUCTIONS CODE 0-4). MAINTAINED BY FINANCE WITHOUT
+      * A PROGRAM RECOMPILE.
+       FD  TAX-RATE-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS TAX-RATE-REC-IN.
+       01  TAX-RATE-REC-IN.
+           05  TAX-RATE-TYPE-IN        PIC X(01).
+               88 TAX-RATE-IS-STATE        VALUE "S".
+               88 TAX-RATE-IS-MEDICARE     VALUE "M".
+               88 TAX-RATE-IS-LOCAL        VALUE "L".
+               88 TAX-RATE-IS-FEDERAL      VALUE "F".
+           05  TAX-RATE-DEDUCTIONS-IN   PIC 9(01).
+           05  TAX-RATE-PERCENT-IN      PIC V9(04).
+
+      * PAYROLL REGISTER REPORT. STD PAGES ARE 133 CHARACTERS.
+       FD  PAYROLL-REPORT
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REPORT-RECORD.
+       01  PAYROLL-REPORT-RECORD        PIC X(133).
+
+      * RECORDS FAILING 1006-VALIDATE-INPUT ARE WRITTEN HERE WITH A
+      * REASON INSTEAD OF BEING CARRIED INTO 1011-CALCULATIONS.
+       FD  PAYROLL-REJECTS
+           RECORDING MODE IS F
+           DATA RECORD IS PAYROLL-REJECT-RECORD.
+       01  PAYROLL-REJECT-RECORD.
+           05  REJECT-PAY-DATE-OUT      PIC X(06).
+           05  REJECT-EMP-NUMBER-OUT    PIC X(06).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REJECT-REASON-OUT        PIC X(40).
+
+      * GL CONTROL-TOTAL RECORD. ONE LINE WRITTEN AT END OF RUN SO
+      * THE GENERAL LEDGER UPLOAD PROCESS CAN MATCH ITS OWN POSTED
+      * TOTALS AGAINST WHAT CALCPYAS ACTUALLY PRODUCED BEFORE THE
+      * PAYROLL-OUT FILE IS ACCEPTED.
+       FD  GL-CONTROL-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS GL-CONTROL-REC.
+       01  GL-CONTROL-REC.
+           05  GL-CONTROL-RUN-DATE.
+               10  GL-CONTROL-RUN-YYYY  PIC 9(04).
+               10  GL-CONTROL-RUN-MM    PIC 9(02).
+               10  GL-CONTROL-RUN-DD    PIC 9(02).
+           05  GL-CONTROL-RECORD-COUNT  PIC 9(06).
+           05  GL-CONTROL-TOTAL-GROSS   PIC 9(09)V9(02).
+           05  GL-CONTROL-TOTAL-WH      PIC 9(09)V9(02).
+           05  GL-CONTROL-TOTAL-NET     PIC 9(09)V9(02).
+
+      * INDIVIDUAL EMPLOYEE PAY STUB, ONE PER EMPLOYEE PER RUN, SO
+      * STUBS CAN BE PRINTED OR EMAILED WITHOUT A SECOND PROGRAM
+      * RE-READING AND RE-FORMATTING PAYROLL-OUT.
+       FD  PAY-STUB-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS PAY-STUB-RECORD.
+       01  PAY-STUB-RECORD                PIC X(80).
+
+      * RESTART/CHECKPOINT FILE. HOLDS THE LAST SUCCESSFULLY PROCESSED
+      * EMPLOYEE NUMBER, RECORD COUNT, AND THE RUNNING TOTALS/COUNTS
+      * THE REPORT/GL-CONTROL/AUDIT RECORDS ARE BUILT FROM, REWRITTEN
+      * EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN AFTER AN
+      * ABEND CAN SKIP PAST WORK ALREADY COMMITTED TO PAYROLL-OUT
+      * WITHOUT LOSING TRACK OF THE FULL RUN'S FIGURES.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CHECKPOINT-EMP-NUMBER    PIC X(06).
+           05  CHECKPOINT-RECORDS-READ  PIC 9(06).
+           05  CHECKPOINT-RECORDS-WRITTEN PIC 9(06).
+           05  CHECKPOINT-REJECT-COUNT  PIC 9(02).
+           05  CHECKPOINT-TOTAL-GROSS   PIC 9(09)V9(02).
+           05  CHECKPOINT-TOTAL-NET     PIC 9(09)V9(02).
+           05  CHECKPOINT-TOTAL-WH      PIC 9(09)V9(02).
+           05  CHECKPOINT-TOTAL-GARNISH PIC 9(09)V9(02).
+
+       COPY IOERRFD.
+       COPY AUDITFD.
+       COPY RUNCTLFD.
+       COPY DISTRIBFD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RECORDS-READ PIC 9(06).
+       01 WS-RECORDS-WRITTEN PIC 9(06).
        01 WS-TOTAL-NET PIC 9(09)V9(02).
        01 WS-TOTAL-GROSS PIC 9(09)V9(02).
        01 WS-TOTAL-WITHHELD PIC 9(09)V9(02).
        01 WS-OVERTIME-HOURS PIC 9(02).
        01 WS-OVERTIME-GROSS PIC 9(09)V9(02).
+       01 WS-OT-1X5-HOURS PIC 9(02).
+       01 WS-OT-1X5-GROSS PIC 9(09)V9(02).
+       01 WS-OT-DBL-HOURS PIC 9(02).
+       01 WS-OT-DBL-GROSS PIC 9(09)V9(02).
        01 WS-NORMAL-PAY-GROSS PIC 9(09)V9(02).
        01 WS-STATE-TAX-WH PIC 9(09)V9(02).
        01 WS-MEDICARE-TAX-WH PIC 9(09)V9(02).
@@ -85,7 +245,12 @@
        01 WS-TOTAL-FILE-GROSS PIC 9(09)V9(02).
        01 WS-TOTAL-FILE-NET PIC 9(09)V9(02).
        01 WS-TOTAL-FILE-WH PIC 9(09)V9(02).
+       01 WS-TOTAL-GARNISH PIC 9(04)V99.
+       01 WS-GARNISH-SUB PIC 9(01).
+       01 WS-TOTAL-FILE-GARNISH PIC 9(09)V9(02).
      
+       01 WS-PAYROLL-IN-PATH       PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLL1.txt".
        01 WS-PAYROLL-IN-STATUS PIC X(02).
            88 PAYROLL-IN-FILE-SUCCESSFUL VALUE "00".
            88 END-OF-PAYROLL-FILE VALUE "10".
@@ -93,12 +258,223 @@
            88 PAYROLL-FILE-NOT-READY VALUE "01"THRU "99".
 
        01 WS-PAYROLL-OUT-STATUS PIC X(02).
-           88 GOOD-PAYROLL-FILE-WRITE VALUE "00".
+           COPY FILESTAT.
 
-       01 WS-TOTAL-FILE-GROSS-EDIT PIC $ZZZZZZZZ9.99.
-       01 WS-TOTAL-FILE-NET-EDIT PIC $ZZZZZZZZ9.99.
-       01 WS-TOTAL-FILE-WH-EDIT PIC $ZZZZZZZZ9.99.
-      *	******************************************************************              
+      * SET BY 1013-WRITETOFILE THE FIRST TIME A PAYROLL-OUT WRITE
+      * FAILS. CHECKED AT GOBACK SO A CALLING DRIVER CAN TELL A RUN
+      * WITH BAD WRITES APART FROM A CLEAN ONE VIA RETURN-CODE.
+       01 WS-PAYROLL-OUT-ERROR-SW  PIC X(01) VALUE "N".
+           88 PAYROLL-OUT-HAD-ERROR    VALUE "Y".
+
+       01 WS-TAX-RATE-FILE-PATH    PIC X(40)
+           VALUE "C:\Users\Bob\TAXRATES.DAT".
+       01 WS-TAX-RATE-FILE-STATUS PIC X(02).
+           88 TAX-RATE-FILE-SUCCESSFUL VALUE "00".
+           88 END-OF-TAX-RATE-FILE     VALUE "10".
+
+      * RATES DEFAULT TO THE LONGSTANDING SCHEDULE AND ARE
+      * OVERLAID BY 1001-LOAD-TAX-RATES IF TAXRATES.DAT IS PRESENT.
+       01 WS-STATE-RATE             PIC V9(04) VALUE .0600.
+       01 WS-MEDICARE-RATE          PIC V9(04) VALUE .0765.
+       01 WS-LOCAL-RATE             PIC V9(04) VALUE .0100.
+       01 WS-FED-RATE-TABLE.
+           05 WS-FED-RATE            PIC V9(04) OCCURS 5 TIMES.
+       01 WS-FED-RATE-SUB           PIC 9(01).
+
+       01 WS-YTD-MASTER-IN-PATH    PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLLYTD.DAT".
+       01 WS-YTD-IN-STATUS PIC X(02).
+           88 YTD-IN-FILE-SUCCESSFUL VALUE "00".
+           88 END-OF-YTD-IN-FILE     VALUE "10".
+       01 WS-YTD-MASTER-OUT-PATH   PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLLYTD.NEW".
+       01 WS-YTD-OUT-STATUS PIC X(02).
+           COPY FILESTAT.
+
+      * IN-MEMORY YTD TABLE, LOADED FROM THE PRIOR MASTER AND
+      * UPDATED AS THIS RUN'S RECORDS ARE CALCULATED.
+       01 WS-YTD-TABLE.
+           05 WS-YTD-ENTRY OCCURS 999 TIMES
+                            INDEXED BY WS-YTD-IDX.
+              10 WS-YTD-EMP-NUMBER      PIC X(06).
+              10 WS-YTD-GROSS           PIC 9(09)V99.
+              10 WS-YTD-WH              PIC 9(09)V99.
+              10 WS-YTD-NET             PIC 9(09)V99.
+       01 WS-YTD-ENTRY-COUNT         PIC 9(03) VALUE 0.
+       01 WS-YTD-FOUND-SW            PIC X(01) VALUE "N".
+           88 YTD-ENTRY-FOUND             VALUE "Y".
+
+      * SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+       COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY
+            WS-TOTAL-FILE-GROSS-EDIT.
+       COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY
+            WS-TOTAL-FILE-NET-EDIT.
+       COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY
+            WS-TOTAL-FILE-WH-EDIT.
+       COPY MONEYEDIT REPLACING MONEY-EDIT-NAME BY
+            WS-TOTAL-FILE-GARNISH-EDIT.
+
+      * PAY-PERIOD-ENDING DATE, USED TO STAMP A UNIQUE OUTPUT FILE
+      * NAME SO AN OFF-CYCLE RERUN CANNOT OVERWRITE AN EARLIER
+      * PERIOD'S PAYROLL-OUT FILE.
+       01 WS-PERIOD-END-DATE.
+           05 WS-PERIOD-END-YYYY   PIC 9(04).
+           05 WS-PERIOD-END-MM     PIC 9(02).
+           05 WS-PERIOD-END-DD     PIC 9(02).
+       01 WS-PAYROLL-OUT-PREFIX    PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLL2_".
+       01 WS-PAYROLL-OUT-PATH      PIC X(40).
+
+       01 WS-PAYROLL-REPORT-PATH   PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLLREG.rpt".
+       01 WS-PAYROLL-REPORT-STATUS PIC X(02).
+           88 GOOD-PAYROLL-REPORT-WRITE VALUE "00".
+
+       01 WS-PAYROLL-REJECTS-PATH  PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLLREJ.txt".
+       01 WS-PAYROLL-REJECTS-STATUS PIC X(02).
+           COPY FILESTAT.
+
+      * SET BY 1006-VALIDATE-INPUT FOR EACH RECORD READ.
+       01 WS-VALID-RECORD-SW        PIC X(01) VALUE "Y".
+           88 VALID-PAYROLL-RECORD      VALUE "Y".
+       01 WS-REJECT-REASON          PIC X(40).
+       01 WS-REJECT-COUNT           PIC 9(02) VALUE 0.
+
+       01 WS-CHECKPOINT-PATH        PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLLCKP.DAT".
+       01 WS-CHECKPOINT-STATUS      PIC X(02).
+           88 CHECKPOINT-FILE-SUCCESSFUL VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(04) VALUE 100.
+       01 WS-CKP-QUOTIENT           PIC 9(06).
+       01 WS-CKP-REMAINDER          PIC 9(04).
+       01 WS-RESTART-EMP-NUMBER     PIC X(06) VALUE SPACES.
+       01 WS-RESTART-RECORDS-READ   PIC 9(06) VALUE 0.
+       01 WS-RESTART-SW             PIC X(01) VALUE "N".
+           88 RESTART-REQUESTED         VALUE "Y".
+
+       01 WS-GL-CONTROL-PATH        PIC X(40)
+           VALUE "C:\Users\Bob\PAYROLLGLC.DAT".
+       01 WS-GL-CONTROL-STATUS      PIC X(02).
+           88 GOOD-GL-CONTROL-WRITE     VALUE "00".
+
+       01 WS-PAY-STUB-PATH          PIC X(40)
+           VALUE "C:\Users\Bob\PAYSTUBS.txt".
+       01 WS-PAY-STUB-STATUS        PIC X(02).
+           88 GOOD-PAY-STUB-WRITE       VALUE "00".
+
+       COPY IOERRWS.
+       COPY AUDITWS.
+       COPY RUNCTLWS.
+       COPY DISTRIBWS.
+
+       01 WS-RUN-DATE               PIC X(08).
+       01 WS-PAGE-COUNT             PIC 999 VALUE 0.
+       01 WS-LINE-COUNT             PIC 99 VALUE 0.
+
+      * STD PAGES ARE 133 CHARACTERS, SO THE SUM OF PIC CLAUSE
+      * LENGTHS SHOULD ADD UP TO 133, OR THE WIDTH OF THE REPORT
+      * STD OF THE ORGANIZATION. THE HEADING TEXT IS USUALLY CENTERED.
+       01  PAGE-HDG-01.
+           05 PAGE-HDG-01-CC         PIC X(01).
+           05 FILLER                 PIC X(60) VALUE "AARON SEAVERS".
+           05 FILLER                 PIC X(16) VALUE "PAYROLL REGISTER".
+           05 FILLER                 PIC X(26) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE "PAGE: ".
+           05 PAGE-HDG-01-PAGE       PIC ZZ9.
+       01  PAGE-HDG-02.
+           05 PAGE-HDG-02-CC         PIC X(01).
+           05 FILLER                 PIC X(56) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "RUN DATE: ".
+           05 PAGE-HDG-02-DATE       PIC XX/XX/XXXX.
+           05 FILLER                 PIC X(56) VALUE SPACES.
+       01  PAGE-HDG-03.
+           05 PAGE-HDG-03-CC         PIC X(01).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "EMP NO.".
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "HOURS".
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE "RATE".
+           05 FILLER                 PIC X(07) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "GROSS".
+           05 FILLER                 PIC X(08) VALUE SPACES.
+           05 FILLER                 PIC X(08) VALUE "FED TAX ".
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "STATE TAX ".
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "LOCAL TAX ".
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(09) VALUE "MEDICARE ".
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "NET PAY".
+
+       01  DETAIL-LINE-PAYROLL.
+           05 DTL-PAY-CC             PIC X(01).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-PAY-EMP-NUMBER     PIC X(06).
+           05 FILLER                 PIC X(07) VALUE SPACES.
+           05 DTL-PAY-HOURS          PIC ZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 DTL-PAY-RATE           PIC Z9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DTL-PAY-GROSS          PIC ZZZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DTL-PAY-FED            PIC ZZZ9.99.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 DTL-PAY-STATE          PIC ZZZ9.99.
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 DTL-PAY-LOCAL          PIC ZZZ9.99.
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 DTL-PAY-MEDICARE       PIC ZZZ9.99.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 DTL-PAY-NET            PIC ZZZZ9.99.
+
+       01  TOTALS-LINE-PAYROLL.
+           05 TOTAL-PAY-CC           PIC X(01).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(11) VALUE "FILE TOTALS".
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE "RECORD COUNT: ".
+           05 TOTAL-PAY-COUNT        PIC ZZZZZ9.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE "GROSS: ".
+           05 TOTAL-PAY-GROSS        PIC $ZZZZZZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "WITHHELD: ".
+           05 TOTAL-PAY-WH           PIC $ZZZZZZZ9.99.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE "NET: ".
+           05 TOTAL-PAY-NET          PIC $ZZZZZZZ9.99.
+
+      * PAY-STUB LINE LAYOUTS. 1022-WRITE-PAY-STUB WRITES ONE HEADING
+      * LINE, ONE LABELED/DOLLAR-EDITED AMOUNT LINE PER CATEGORY, AND
+      * A BLANK SEPARATOR LINE PER EMPLOYEE.
+       01  STUB-HEADING-LINE.
+           05 FILLER                 PIC X(06) VALUE "EMP #:".
+           05 STUB-HDG-EMP-NUMBER    PIC X(06).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE "PAY DATE: ".
+           05 STUB-HDG-PAY-DATE      PIC X(06).
+           05 FILLER                 PIC X(48) VALUE SPACES.
+
+       01  STUB-AMOUNT-LINE.
+           05 STUB-AMOUNT-LABEL      PIC X(20).
+      * SHARED SHOP-WIDE DOLLAR-DISPLAY PICTURE. SEE MONEYEDIT.CPY.
+           COPY MONEYEDIT REPLACING 01 BY 05
+                MONEY-EDIT-NAME BY STUB-AMOUNT-VALUE.
+           05 FILLER                 PIC X(49) VALUE SPACES.
+
+       01  STUB-BLANK-LINE           PIC X(80) VALUE SPACES.
+
+       01 WS-REPORT-RULER.
+           05 FILLER                 PIC X(50)
+             VALUE "----+----1----+----2----+----3----+----4----+----5".
+           05 FILLER                 PIC X(50)
+             VALUE "----+----6----+----7----+----8----+----9----+----0".
+           05 FILLER                 PIC X(33)
+             VALUE "----+----1----+----2----+----3---".
+      *	******************************************************************
                                                                                         
        PROCEDURE DIVISION.  
         
@@ -106,13 +482,18 @@
        PERFORM 1000-INITIALIZE.
            PERFORM UNTIL END-OF-PAYROLL-FILE
                PERFORM 1010-READINPUT
+               PERFORM 1006-VALIDATE-INPUT
                PERFORM 1011-CALCULATIONS
                PERFORM 1012-MOVEINSANDCALCS
-               PERFORM 1013-WRITETOFILE.
+               PERFORM 1013-WRITETOFILE
+               PERFORM 1015-WRITE-REPORT-DETAIL-LINE
+               PERFORM 1022-WRITE-PAY-STUB
+               PERFORM 1009-WRITE-CHECKPOINT.
 
            display "RECORDS READ :                 " WS-RECORDS-READ
       * NEED TO DEBUG WRITTEN RECORDS
            DISPLAY "RECORDS WRITTEN :              " WS-RECORDS-WRITTEN
+           DISPLAY "RECORDS REJECTED :             " WS-REJECT-COUNT
 
            MOVE WS-TOTAL-FILE-GROSS TO WS-TOTAL-FILE-GROSS-EDIT
            DISPLAY "TOTAL FILE GROSS:   " WS-TOTAL-FILE-GROSS-EDIT
@@ -120,8 +501,36 @@
            DISPLAY "TOTAL FILE NET:     " WS-TOTAL-FILE-NET-EDIT
            MOVE WS-TOTAL-FILE-WH TO WS-TOTAL-FILE-WH-EDIT
            DISPLAY "TOTAL FILE WITHELD: " WS-TOTAL-FILE-WH-EDIT
+           MOVE WS-TOTAL-FILE-GARNISH TO WS-TOTAL-FILE-GARNISH-EDIT
+           DISPLAY "TOTAL FILE GARNISH: " WS-TOTAL-FILE-GARNISH-EDIT
+           PERFORM 1016-WRITE-REPORT-TOTALS
+           PERFORM 1021-WRITE-GL-CONTROL
            close PAYROLL-IN
            PAYROLL-OUT
+           PAYROLL-REPORT
+           PAYROLL-REJECTS
+           GL-CONTROL-FILE
+           PAY-STUB-FILE
+
+      * ROUTES THE FINISHED PAYROLL REGISTER TO WHATEVER DESTINATION
+      * DISTRIB.DAT HAS ON FILE FOR IT (E.G. THE PAYROLL MANAGER), IF
+      * ANY. SEE DISTRIBPARA.CPY.
+           MOVE "CALCPYAS" TO WS-IOERR-PROGRAM-ID
+           MOVE "PAYROLL-REGISTER"     TO WS-DISTRIB-REPORT-NAME
+           MOVE WS-PAYROLL-REPORT-PATH TO WS-DISTRIB-SOURCE-PATH
+           PERFORM 9940-DISTRIBUTE-REPORT
+
+           PERFORM 1014-WRITE-YTD-MASTER
+           MOVE "CALCPYAS" TO WS-AUDIT-PROGRAM-ID
+           MOVE WS-RECORDS-READ TO WS-AUDIT-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO WS-AUDIT-RECORDS-WRITTEN
+           MOVE WS-TOTAL-FILE-GROSS TO WS-AUDIT-KEY-TOTAL
+           PERFORM 9910-WRITE-AUDIT-RECORD
+           IF PAYROLL-OUT-HAD-ERROR
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
            DISPLAY "END CALCPYFL FOR AARON SEAVERS"
            goback.
                
@@ -136,18 +545,312 @@
       *	   CLOSE FILES
 
        1000-INITIALIZE.
+           PERFORM 1023-RESOLVE-RUN-CONTROL-PATHS
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-PERIOD-END-YYYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-PERIOD-END-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-PERIOD-END-DD
+           STRING WS-PAYROLL-OUT-PREFIX    DELIMITED BY SPACE
+                  WS-PERIOD-END-YYYY       DELIMITED BY SIZE
+                  WS-PERIOD-END-MM         DELIMITED BY SIZE
+                  WS-PERIOD-END-DD         DELIMITED BY SIZE
+                  ".txt"                   DELIMITED BY SIZE
+                  INTO WS-PAYROLL-OUT-PATH
+           END-STRING
            OPEN INPUT PAYROLL-IN.
-           OPEN OUTPUT PAYROLL-OUT.
+           PERFORM 1008-LOAD-CHECKPOINT.
+           IF RESTART-REQUESTED
+              OPEN EXTEND PAYROLL-OUT
+              OPEN EXTEND PAYROLL-REPORT
+              OPEN EXTEND PAYROLL-REJECTS
+              OPEN EXTEND GL-CONTROL-FILE
+              OPEN EXTEND PAY-STUB-FILE
+           ELSE
+              OPEN OUTPUT PAYROLL-OUT
+              OPEN OUTPUT PAYROLL-REPORT
+              OPEN OUTPUT PAYROLL-REJECTS
+              OPEN OUTPUT GL-CONTROL-FILE
+              OPEN OUTPUT PAY-STUB-FILE
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE   WS-RUN-DATE TO   PAGE-HDG-02-DATE.
+           IF NOT RESTART-REQUESTED
+              PERFORM 1005-WRITE-REPORT-HEADINGS
+           END-IF.
+           PERFORM 1001-LOAD-TAX-RATES.
+           PERFORM 1003-LOAD-YTD-TABLE.
+           IF RESTART-REQUESTED
+              PERFORM 1017-SKIP-TO-RESTART-POINT
+           END-IF.
+
+      * IF A CHECKPOINT FROM AN EARLIER ABENDED RUN EXISTS, RECORD
+      * WHERE IT LEFT OFF SO 1017-SKIP-TO-RESTART-POINT CAN FAST
+      * FORWARD PAST INPUT ALREADY COMMITTED TO PAYROLL-OUT. AN
+      * OPERATOR WANTING A FULL RERUN DELETES PAYROLLCKP.DAT FIRST.
+       1008-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-SUCCESSFUL
+              READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHECKPOINT-EMP-NUMBER TO
+                         WS-RESTART-EMP-NUMBER
+                    MOVE CHECKPOINT-RECORDS-READ TO
+                         WS-RESTART-RECORDS-READ
+                    MOVE CHECKPOINT-RECORDS-WRITTEN TO
+                         WS-RECORDS-WRITTEN
+                    MOVE CHECKPOINT-REJECT-COUNT TO
+                         WS-REJECT-COUNT
+                    MOVE CHECKPOINT-TOTAL-GROSS TO
+                         WS-TOTAL-FILE-GROSS
+                    MOVE CHECKPOINT-TOTAL-NET TO
+                         WS-TOTAL-FILE-NET
+                    MOVE CHECKPOINT-TOTAL-WH TO
+                         WS-TOTAL-FILE-WH
+                    MOVE CHECKPOINT-TOTAL-GARNISH TO
+                         WS-TOTAL-FILE-GARNISH
+                    MOVE "Y" TO WS-RESTART-SW
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * READS (BUT DOES NOT CALCULATE OR WRITE) PAST EVERY INPUT
+      * RECORD UP TO AND INCLUDING THE LAST ONE THE PRIOR RUN
+      * COMMITTED, SO THE MAIN LOOP RESUMES WITH THE NEXT NEW RECORD.
+      * DRIVEN OFF WS-RECORDS-READ AGAINST WS-RESTART-RECORDS-READ
+      * RATHER THAN THE EMPLOYEE NUMBER ALONE -- PAYROLL-IN HAS NO
+      * UNIQUENESS CONSTRAINT ON EMPLOYEE NUMBER (SPLIT REGULAR/
+      * OVERTIME ENTRIES CAN SHARE ONE), SO MATCHING ONLY ON THE
+      * NUMBER COULD STOP SKIPPING AT THE FIRST OF SEVERAL RECORDS
+      * FOR THAT EMPLOYEE AND REPROCESS THE REST.
+       1017-SKIP-TO-RESTART-POINT.
+           DISPLAY "RESTARTING AFTER EMPLOYEE: " WS-RESTART-EMP-NUMBER
+           PERFORM 1010-READINPUT
+           PERFORM UNTIL END-OF-PAYROLL-FILE
+                     OR WS-RECORDS-READ >= WS-RESTART-RECORDS-READ
+              PERFORM 1010-READINPUT
+           END-PERFORM.
+
+      * LOAD THE WITHHOLDING PERCENTAGES FROM TAXRATES.DAT SO
+      * FINANCE CAN CHANGE THEM WITHOUT A RECOMPILE. IF THE FILE
+      * IS MISSING OR EMPTY THE LONGSTANDING SCHEDULE IS KEPT.
+       1001-LOAD-TAX-RATES.
+           MOVE .2000 TO WS-FED-RATE(1)
+           MOVE .1800 TO WS-FED-RATE(2)
+           MOVE .1500 TO WS-FED-RATE(3)
+           MOVE .1200 TO WS-FED-RATE(4)
+           MOVE .1000 TO WS-FED-RATE(5)
+           OPEN INPUT TAX-RATE-FILE
+           IF TAX-RATE-FILE-SUCCESSFUL
+              PERFORM UNTIL END-OF-TAX-RATE-FILE
+                 READ TAX-RATE-FILE INTO TAX-RATE-REC-IN
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    PERFORM 1002-APPLY-TAX-RATE
+                 END-READ
+              END-PERFORM
+              CLOSE TAX-RATE-FILE
+           END-IF.
+
+      * TAX-RATE-DEDUCTIONS-IN COMES STRAIGHT OFF TAXRATES.DAT WITH NO
+      * RECOMPILE TO CATCH A BAD VALUE, SO A FEDERAL RECORD WITH A
+      * DEDUCTIONS CODE OUTSIDE WS-FED-RATE-TABLE'S 5 ENTRIES IS
+      * REJECTED HERE INSTEAD OF BEING ALLOWED TO SUBSCRIPT PAST IT.
+       1002-APPLY-TAX-RATE.
+           EVALUATE TRUE
+              WHEN TAX-RATE-IS-STATE
+                 MOVE TAX-RATE-PERCENT-IN TO WS-STATE-RATE
+              WHEN TAX-RATE-IS-MEDICARE
+                 MOVE TAX-RATE-PERCENT-IN TO WS-MEDICARE-RATE
+              WHEN TAX-RATE-IS-LOCAL
+                 MOVE TAX-RATE-PERCENT-IN TO WS-LOCAL-RATE
+              WHEN TAX-RATE-IS-FEDERAL AND TAX-RATE-DEDUCTIONS-IN <= 4
+                 MOVE TAX-RATE-PERCENT-IN TO
+                      WS-FED-RATE(TAX-RATE-DEDUCTIONS-IN + 1)
+              WHEN TAX-RATE-IS-FEDERAL
+                 DISPLAY "TAXRATES.DAT RECORD REJECTED -- FEDERAL "
+                    "DEDUCTIONS CODE OUT OF RANGE: "
+                    TAX-RATE-DEDUCTIONS-IN
+           END-EVALUATE.
+
+      * READ THE PRIOR PAYROLLYTD.DAT MASTER, IF ONE EXISTS, INTO
+      * WS-YTD-TABLE SO EACH EMPLOYEE'S RUNNING TOTALS CAN BE
+      * UPDATED AS THIS PERIOD IS CALCULATED.
+       1003-LOAD-YTD-TABLE.
+           OPEN INPUT YTD-MASTER-IN
+           IF YTD-IN-FILE-SUCCESSFUL
+              PERFORM UNTIL END-OF-YTD-IN-FILE
+                 READ YTD-MASTER-IN INTO YTD-REC-IN
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    ADD 1 TO WS-YTD-ENTRY-COUNT
+                    MOVE YTD-EMP-NUMBER-IN TO
+                         WS-YTD-EMP-NUMBER(WS-YTD-ENTRY-COUNT)
+                    MOVE YTD-GROSS-IN TO
+                         WS-YTD-GROSS(WS-YTD-ENTRY-COUNT)
+                    MOVE YTD-WH-IN TO
+                         WS-YTD-WH(WS-YTD-ENTRY-COUNT)
+                    MOVE YTD-NET-IN TO
+                         WS-YTD-NET(WS-YTD-ENTRY-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-MASTER-IN
+           END-IF.
+
+      * FIND (OR CREATE) THIS EMPLOYEE'S YTD ENTRY. SETS
+      * WS-YTD-IDX TO THE ENTRY'S SUBSCRIPT EITHER WAY.
+       1004-FIND-YTD-ENTRY.
+           MOVE "N" TO WS-YTD-FOUND-SW
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                     UNTIL WS-YTD-IDX > WS-YTD-ENTRY-COUNT
+                        OR YTD-ENTRY-FOUND
+              IF WS-YTD-EMP-NUMBER(WS-YTD-IDX) = PAYROLL-EMP-NUMBER-IN
+                 MOVE "Y" TO WS-YTD-FOUND-SW
+              END-IF
+           END-PERFORM
+           IF NOT YTD-ENTRY-FOUND
+              ADD 1 TO WS-YTD-ENTRY-COUNT
+              SET WS-YTD-IDX TO WS-YTD-ENTRY-COUNT
+              MOVE PAYROLL-EMP-NUMBER-IN TO
+                   WS-YTD-EMP-NUMBER(WS-YTD-IDX)
+              MOVE ZEROES TO WS-YTD-GROSS(WS-YTD-IDX)
+                             WS-YTD-WH(WS-YTD-IDX)
+                             WS-YTD-NET(WS-YTD-IDX)
+           ELSE
+              SET WS-YTD-IDX DOWN BY 1
+           END-IF.
+
+      * STARTS A NEW REPORT PAGE WITH THE RULER AND THREE HEADING
+      * LINES, THEN RESETS THE LINE COUNT.
+       1005-WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO PAGE-HDG-01-PAGE
+           WRITE PAYROLL-REPORT-RECORD FROM WS-REPORT-RULER
+             AFTER ADVANCING PAGE
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-01 AFTER ADVANCING 01 LINES
+           WRITE PAYROLL-REPORT-RECORD
+            FROM PAGE-HDG-02 AFTER ADVANCING 01 LINES
+           WRITE PAYROLL-REPORT-RECORD FROM PAGE-HDG-03
+            AFTER ADVANCING 02 LINES
+           MOVE 4 TO WS-LINE-COUNT.
 
        1010-READINPUT.
            READ PAYROLL-IN INTO PAYROLL-REC-IN
-           AT END 
+           AT END
                DISPLAY "END OF PAYROLL FILE"
            NOT AT END
                ADD 1 TO WS-RECORDS-READ
            end-read.
 
+      * CHECKS THE FIELDS 1011-CALCULATIONS DEPENDS ON BEFORE THEY
+      * ARE USED. HOURS/RATE MUST BE NUMERIC (BOTH ARE UNSIGNED
+      * PIC 9 FIELDS SO THEY CAN NEVER BE NEGATIVE), AND THE
+      * DEDUCTIONS CODE MUST BE ONE OF THE FIVE BRACKETS THE
+      * FEDERAL TAX TABLE UNDERSTANDS.
+       1006-VALIDATE-INPUT.
+           MOVE "Y" TO WS-VALID-RECORD-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           EVALUATE TRUE
+              WHEN PAYROLL-EMP-HOURS-IN IS NOT NUMERIC
+                 MOVE "N" TO WS-VALID-RECORD-SW
+                 MOVE "INVALID HOURS" TO WS-REJECT-REASON
+              WHEN PAYROLL-EMP-RATE-IN IS NOT NUMERIC
+                 MOVE "N" TO WS-VALID-RECORD-SW
+                 MOVE "INVALID RATE" TO WS-REJECT-REASON
+              WHEN NOT VALID-DEDUCTIONS-CODE
+                 MOVE "N" TO WS-VALID-RECORD-SW
+                 MOVE "INVALID DEDUCTIONS CODE" TO WS-REJECT-REASON
+           END-EVALUATE
+           IF NOT END-OF-PAYROLL-FILE AND NOT VALID-PAYROLL-RECORD
+              PERFORM 1007-WRITE-REJECT-RECORD
+           END-IF.
+
+      * WRITES ONE PAYROLL-REJECTS RECORD FOR A RECORD THAT FAILED
+      * 1006-VALIDATE-INPUT.
+       1007-WRITE-REJECT-RECORD.
+           MOVE PAYROLL-PAY-DATE-IN   TO REJECT-PAY-DATE-OUT
+           MOVE PAYROLL-EMP-NUMBER-IN TO REJECT-EMP-NUMBER-OUT
+           MOVE WS-REJECT-REASON      TO REJECT-REASON-OUT
+           WRITE PAYROLL-REJECT-RECORD
+           IF IO-STATUS-OK OF WS-PAYROLL-REJECTS-STATUS
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              MOVE "CALCPYAS"        TO WS-IOERR-PROGRAM-ID
+              MOVE "PAYROLL-REJECTS" TO WS-IOERR-FILE-NAME
+              MOVE WS-PAYROLL-REJECTS-STATUS TO WS-IOERR-FILE-STATUS
+              PERFORM 9900-LOG-IO-ERROR
+           END-IF.
+
+      * TOTALS THE EMPLOYEE'S GARNISHMENT/401(K)/INSURANCE ENTRIES.
+       1020-CALC-OVERTIME-NONUNION.
+           IF PAYROLL-EMP-HOURS-IN IS GREATER THAN 40
+              COMPUTE WS-OVERTIME-HOURS = PAYROLL-EMP-HOURS-IN - 40
+              COMPUTE WS-OVERTIME-GROSS = (PAYROLL-EMP-RATE-IN * 1.5)
+                                        * WS-OVERTIME-HOURS
+              COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN
+                                           * PAYROLL-EMP-RATE-IN
+              COMPUTE WS-TOTAL-GROSS = WS-OVERTIME-GROSS
+                                      + WS-NORMAL-PAY-GROSS
+           ELSE
+              COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN
+                                           * PAYROLL-EMP-RATE-IN
+              COMPUTE WS-TOTAL-GROSS = PAYROLL-EMP-HOURS-IN
+                                      * PAYROLL-EMP-RATE-IN
+           END-IF.
+
+      * UNION SCHEDULE: HOURS 40-56 PAY AT TIME-AND-A-HALF, HOURS
+      * OVER 56 PAY AT DOUBLE TIME.
+       1019-CALC-OVERTIME-UNION.
+           MOVE ZEROES TO WS-OT-1X5-HOURS
+           MOVE ZEROES TO WS-OT-1X5-GROSS
+           MOVE ZEROES TO WS-OT-DBL-HOURS
+           MOVE ZEROES TO WS-OT-DBL-GROSS
+           IF PAYROLL-EMP-HOURS-IN IS GREATER THAN 56
+              COMPUTE WS-OT-1X5-HOURS = 16
+              COMPUTE WS-OT-DBL-HOURS = PAYROLL-EMP-HOURS-IN - 56
+              COMPUTE WS-OT-1X5-GROSS = (PAYROLL-EMP-RATE-IN * 1.5)
+                                      * WS-OT-1X5-HOURS
+              COMPUTE WS-OT-DBL-GROSS = (PAYROLL-EMP-RATE-IN * 2)
+                                      * WS-OT-DBL-HOURS
+              COMPUTE WS-OVERTIME-HOURS = WS-OT-1X5-HOURS
+                                         + WS-OT-DBL-HOURS
+              COMPUTE WS-OVERTIME-GROSS = WS-OT-1X5-GROSS
+                                         + WS-OT-DBL-GROSS
+              COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN
+                                           * PAYROLL-EMP-RATE-IN
+              COMPUTE WS-TOTAL-GROSS = WS-OVERTIME-GROSS
+                                      + WS-NORMAL-PAY-GROSS
+           ELSE
+              IF PAYROLL-EMP-HOURS-IN IS GREATER THAN 40
+                 COMPUTE WS-OVERTIME-HOURS = PAYROLL-EMP-HOURS-IN - 40
+                 COMPUTE WS-OVERTIME-GROSS = (PAYROLL-EMP-RATE-IN * 1.5)
+                                           * WS-OVERTIME-HOURS
+                 COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN
+                                              * PAYROLL-EMP-RATE-IN
+                 COMPUTE WS-TOTAL-GROSS = WS-OVERTIME-GROSS
+                                         + WS-NORMAL-PAY-GROSS
+              ELSE
+                 COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN
+                                              * PAYROLL-EMP-RATE-IN
+                 COMPUTE WS-TOTAL-GROSS = PAYROLL-EMP-HOURS-IN
+                                         * PAYROLL-EMP-RATE-IN
+              END-IF
+           END-IF.
+
+       1018-SUM-GARNISHMENTS.
+           MOVE ZEROES TO WS-TOTAL-GARNISH
+           PERFORM VARYING WS-GARNISH-SUB FROM 1 BY 1
+                     UNTIL WS-GARNISH-SUB > PAYROLL-GARNISH-COUNT-IN
+                        OR WS-GARNISH-SUB > 3
+              ADD PAYROLL-GARNISH-AMOUNT-IN(WS-GARNISH-SUB)
+                  TO WS-TOTAL-GARNISH
+           END-PERFORM.
+
        1011-CALCULATIONS.
+           IF NOT END-OF-PAYROLL-FILE AND VALID-PAYROLL-RECORD
       * ZERO OUT THINGS
            MOVE ZEROES TO WS-OVERTIME-HOURS
            MOVE ZEROES TO WS-OVERTIME-GROSS
@@ -157,57 +860,59 @@
            MOVE ZEROES TO WS-MEDICARE-TAX-WH
            MOVE ZEROES TO WS-LOCAL-TAX-WH
            MOVE ZEROES TO WS-FEDERAL-TAX-WH
-      * PAY
-
-          IF PAYROLL-EMP-HOURS-IN IS GREATER THAN 40
-             COMPUTE WS-OVERTIME-HOURS = PAYROLL-EMP-HOURS-IN - 40
-             COMPUTE WS-OVERTIME-GROSS = (PAYROLL-EMP-RATE-IN * 1.5) * WS-OVERTIME-HOURS
-             COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN * PAYROLL-EMP-RATE-IN
-             COMPUTE WS-TOTAL-GROSS = WS-OVERTIME-GROSS + WS-NORMAL-PAY-GROSS
-             ADD WS-TOTAL-GROSS TO WS-TOTAL-FILE-GROSS
-          else
-             COMPUTE WS-NORMAL-PAY-GROSS = PAYROLL-EMP-HOURS-IN * PAYROLL-EMP-RATE-IN
-             COMPUTE WS-TOTAL-GROSS = PAYROLL-EMP-HOURS-IN * PAYROLL-EMP-RATE-IN
-             ADD WS-TOTAL-GROSS TO WS-TOTAL-FILE-GROSS
-          end-if
-
-      * TAXES   
-          COMPUTE WS-STATE-TAX-WH = WS-TOTAL-GROSS * 0.06
-          COMPUTE WS-MEDICARE-TAX-WH = WS-TOTAL-GROSS * .0765
-          COMPUTE WS-LOCAL-TAX-WH = WS-TOTAL-GROSS * .01
-          if
-            PAYROLL-EMP-DEDUCTIONS-IN EQUALS 0 
-              COMPUTE WS-FEDERAL-TAX-WH = WS-TOTAL-GROSS * .2
-          ELSE IF 
-                 PAYROLL-EMP-DEDUCTIONS-IN = 1
-                   COMPUTE WS-FEDERAL-TAX-WH = WS-TOTAL-GROSS * .18
-               ELSE IF 
-                      PAYROLL-EMP-DEDUCTIONS-IN = 2
-                        COMPUTE WS-FEDERAL-TAX-WH = WS-TOTAL-GROSS * .15
-                    ELSE IF 
-                           PAYROLL-EMP-DEDUCTIONS-IN = 3
-                             COMPUTE WS-FEDERAL-TAX-WH = WS-TOTAL-GROSS * .12
-                         ELSE
-                           COMPUTE WS-FEDERAL-TAX-WH = WS-TOTAL-GROSS * .1 
-                         END-IF
-                    END-IF
-               END-IF
-          end-if
-          ADD WS-TOTAL-WITHHELD TO WS-TOTAL-FILE-WH 
+      * PAY. THE UNION CONTRACT OVERTIME RULE (1.5X 40-56 HOURS,
+      * 2X OVER 56) ONLY APPLIES TO PAYROLL-UNION-CODE-IN OF "U" --
+      * EVERYONE ELSE STAYS ON THE FLAT 1.5X-OVER-40 SCHEDULE.
+          IF UNION-SCHEDULE
+             PERFORM 1019-CALC-OVERTIME-UNION
+          ELSE
+             PERFORM 1020-CALC-OVERTIME-NONUNION
+          END-IF
+          ADD WS-TOTAL-GROSS TO WS-TOTAL-FILE-GROSS
+
+      * TAXES
+          COMPUTE WS-STATE-TAX-WH = WS-TOTAL-GROSS * WS-STATE-RATE
+          COMPUTE WS-MEDICARE-TAX-WH = WS-TOTAL-GROSS * WS-MEDICARE-RATE
+          COMPUTE WS-LOCAL-TAX-WH = WS-TOTAL-GROSS * WS-LOCAL-RATE
+          MOVE PAYROLL-EMP-DEDUCTIONS-IN TO WS-FED-RATE-SUB
+          ADD 1 TO WS-FED-RATE-SUB
+          COMPUTE WS-FEDERAL-TAX-WH =
+                  WS-TOTAL-GROSS * WS-FED-RATE(WS-FED-RATE-SUB)
+
           COMPUTE WS-TOTAL-WITHHELD = WS-STATE-TAX-WH
           + WS-MEDICARE-TAX-WH +WS-LOCAL-TAX-WH
           + WS-FEDERAL-TAX-WH
+          ADD WS-TOTAL-WITHHELD TO WS-TOTAL-FILE-WH
 
           COMPUTE WS-TOTAL-NET = WS-TOTAL-GROSS
-          - WS-TOTAL-WITHHELD.
-           ADD WS-TOTAL-NET TO WS-TOTAL-FILE-NET.
+          - WS-TOTAL-WITHHELD
+           ADD WS-TOTAL-NET TO WS-TOTAL-FILE-NET
+
+      * GARNISHMENTS/401(K)/INSURANCE ARE SUBTRACTED FROM NET LAST,
+      * AFTER TAXES.
+           PERFORM 1018-SUM-GARNISHMENTS
+           SUBTRACT WS-TOTAL-GARNISH FROM WS-TOTAL-NET
+           ADD WS-TOTAL-GARNISH TO WS-TOTAL-FILE-GARNISH
+
+           PERFORM 1004-FIND-YTD-ENTRY
+           ADD WS-TOTAL-GROSS TO WS-YTD-GROSS(WS-YTD-IDX)
+           ADD WS-TOTAL-WITHHELD TO WS-YTD-WH(WS-YTD-IDX)
+           ADD WS-TOTAL-NET TO WS-YTD-NET(WS-YTD-IDX)
+           END-IF.
 
        1012-MOVEINSANDCALCS.
+        IF NOT END-OF-PAYROLL-FILE AND VALID-PAYROLL-RECORD
         MOVE PAYROLL-PAY-DATE-IN TO PAYROLL-PAY-DATE-OUT
         MOVE PAYROLL-EMP-DEDUCTIONS-IN TO PAYROLL-EMP-DEDUCTIONS-OUT
+        MOVE PAYROLL-UNION-CODE-IN TO PAYROLL-UNION-CODE-OUT
         MOVE PAYROLL-EMP-NUMBER-IN TO PAYROLL-EMP-NUMBER-OUT
         MOVE PAYROLL-EMP-HOURS-IN TO PAYROLL-EMP-HOURS-OUT
         MOVE PAYROLL-EMP-RATE-IN TO PAYROLL-EMP-RATE-OUT
+        MOVE PAYROLL-GARNISH-COUNT-IN TO PAYROLL-GARNISH-COUNT-OUT
+        MOVE PAYROLL-GARNISH-ENTRY-IN(1) TO PAYROLL-GARNISH-ENTRY-OUT(1)
+        MOVE PAYROLL-GARNISH-ENTRY-IN(2) TO PAYROLL-GARNISH-ENTRY-OUT(2)
+        MOVE PAYROLL-GARNISH-ENTRY-IN(3) TO PAYROLL-GARNISH-ENTRY-OUT(3)
+        MOVE WS-TOTAL-GARNISH TO PAYROLL-TOTAL-GARNISH-OUT
         MOVE WS-NORMAL-PAY-GROSS TO PAYROLL-BASE-PAY-OUT
         MOVE WS-OVERTIME-GROSS TO PAYROLL-OVERTIME-OUT
         MOVE WS-TOTAL-GROSS TO PAYROLL-EMP-GROSS-OUT
@@ -216,17 +921,221 @@
         MOVE WS-MEDICARE-TAX-WH TO PAYROLL-EMP-SSN-MED-OUT
         MOVE WS-STATE-TAX-WH TO PAYROLL-EMP-STATE-OUT
         MOVE WS-LOCAL-TAX-WH TO PAYROLL-EMP-LOCAL-OUT
-        MOVE WS-FEDERAL-TAX-WH TO PAYROLL-EMP-FED-OUT.
+        MOVE WS-FEDERAL-TAX-WH TO PAYROLL-EMP-FED-OUT
+        MOVE WS-YTD-GROSS(WS-YTD-IDX) TO PAYROLL-YTD-GROSS-OUT
+        MOVE WS-YTD-WH(WS-YTD-IDX) TO PAYROLL-YTD-WH-OUT
+        MOVE WS-YTD-NET(WS-YTD-IDX) TO PAYROLL-YTD-NET-OUT
+        END-IF.
 
 
        1013-WRITETOFILE.
-           IF END-OF-PAYROLL-FILE EQUALS FALSE
-           WRITE PAYROLL-REC-OUT FROM PAYROLL-EMP-CALCULATIONS
-           IF GOOD-PAYROLL-FILE-WRITE 
+           IF NOT END-OF-PAYROLL-FILE AND VALID-PAYROLL-RECORD
+           WRITE PAYROLL-REC-OUT
+           IF IO-STATUS-OK OF WS-PAYROLL-OUT-STATUS
                ADD 1 TO WS-RECORDS-WRITTEN
-           ELSE DISPLAY "BAD-WRITE"
+           ELSE
+               MOVE "CALCPYAS"    TO WS-IOERR-PROGRAM-ID
+               MOVE "PAYROLL-OUT" TO WS-IOERR-FILE-NAME
+               MOVE WS-PAYROLL-OUT-STATUS TO WS-IOERR-FILE-STATUS
+               PERFORM 9900-LOG-IO-ERROR
+               MOVE "Y" TO WS-PAYROLL-OUT-ERROR-SW
+           END-IF.
+
+      * FORMATS ONE PAYROLL REGISTER DETAIL LINE PER RECORD WRITTEN,
+      * STARTING A NEW PAGE WHEN THE CURRENT ONE FILLS.
+       1015-WRITE-REPORT-DETAIL-LINE.
+           IF NOT END-OF-PAYROLL-FILE AND VALID-PAYROLL-RECORD
+              IF WS-LINE-COUNT > 50
+                 PERFORM 1005-WRITE-REPORT-HEADINGS
+              END-IF
+              MOVE PAYROLL-EMP-NUMBER-OUT  TO DTL-PAY-EMP-NUMBER
+              MOVE PAYROLL-EMP-HOURS-OUT   TO DTL-PAY-HOURS
+              MOVE PAYROLL-EMP-RATE-OUT    TO DTL-PAY-RATE
+              MOVE PAYROLL-EMP-GROSS-OUT   TO DTL-PAY-GROSS
+              MOVE PAYROLL-EMP-FED-OUT     TO DTL-PAY-FED
+              MOVE PAYROLL-EMP-STATE-OUT   TO DTL-PAY-STATE
+              MOVE PAYROLL-EMP-LOCAL-OUT   TO DTL-PAY-LOCAL
+              MOVE PAYROLL-EMP-SSN-MED-OUT TO DTL-PAY-MEDICARE
+              MOVE PAYROLL-EMP-NET-OUT     TO DTL-PAY-NET
+              WRITE PAYROLL-REPORT-RECORD FROM DETAIL-LINE-PAYROLL
+                AFTER ADVANCING 01 LINES
+              ADD 1 TO WS-LINE-COUNT
            END-IF.
 
+      * WRITES ONE LABELED, DOLLAR-EDITED PAY STUB TO PAYSTUBS.txt
+      * FOR EACH EMPLOYEE WRITTEN TO PAYROLL-OUT.
+       1022-WRITE-PAY-STUB.
+           IF NOT END-OF-PAYROLL-FILE AND VALID-PAYROLL-RECORD
+              MOVE PAYROLL-EMP-NUMBER-OUT TO STUB-HDG-EMP-NUMBER
+              MOVE PAYROLL-PAY-DATE-OUT   TO STUB-HDG-PAY-DATE
+              WRITE PAY-STUB-RECORD FROM STUB-HEADING-LINE
+
+              MOVE "BASE PAY"            TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-BASE-PAY-OUT  TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "OVERTIME PAY"        TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-OVERTIME-OUT  TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "GROSS PAY"              TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-EMP-GROSS-OUT     TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "FEDERAL TAX"            TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-EMP-FED-OUT       TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "STATE TAX"              TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-EMP-STATE-OUT     TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "LOCAL TAX"              TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-EMP-LOCAL-OUT     TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "SOC SEC/MEDICARE"       TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-EMP-SSN-MED-OUT   TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "GARNISHMENTS/DEDUCTIONS" TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-TOTAL-GARNISH-OUT TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              MOVE "NET PAY"                TO STUB-AMOUNT-LABEL
+              MOVE PAYROLL-EMP-NET-OUT       TO STUB-AMOUNT-VALUE
+              WRITE PAY-STUB-RECORD FROM STUB-AMOUNT-LINE
+
+              WRITE PAY-STUB-RECORD FROM STUB-BLANK-LINE
+           END-IF.
+
+      * WRITES THE FILE-TOTALS LINE AND CLOSES OUT THE REGISTER.
+       1016-WRITE-REPORT-TOTALS.
+           MOVE WS-RECORDS-WRITTEN  TO TOTAL-PAY-COUNT
+           MOVE WS-TOTAL-FILE-GROSS TO TOTAL-PAY-GROSS
+           MOVE WS-TOTAL-FILE-WH    TO TOTAL-PAY-WH
+           MOVE WS-TOTAL-FILE-NET   TO TOTAL-PAY-NET
+           WRITE PAYROLL-REPORT-RECORD FROM WS-REPORT-RULER
+             AFTER ADVANCING 02 LINES
+           WRITE PAYROLL-REPORT-RECORD FROM TOTALS-LINE-PAYROLL
+             AFTER ADVANCING 01 LINES.
+
+      * ONE-LINE CONTROL RECORD FOR THE GL UPLOAD PROCESS TO MATCH
+      * AGAINST ITS OWN POSTED TOTALS BEFORE PAYROLL-OUT IS ACCEPTED.
+       1021-WRITE-GL-CONTROL.
+           MOVE WS-PERIOD-END-YYYY  TO GL-CONTROL-RUN-YYYY
+           MOVE WS-PERIOD-END-MM    TO GL-CONTROL-RUN-MM
+           MOVE WS-PERIOD-END-DD    TO GL-CONTROL-RUN-DD
+           MOVE WS-RECORDS-WRITTEN  TO GL-CONTROL-RECORD-COUNT
+           MOVE WS-TOTAL-FILE-GROSS TO GL-CONTROL-TOTAL-GROSS
+           MOVE WS-TOTAL-FILE-WH    TO GL-CONTROL-TOTAL-WH
+           MOVE WS-TOTAL-FILE-NET   TO GL-CONTROL-TOTAL-NET
+           WRITE GL-CONTROL-REC.
+
+      * REWRITES PAYROLLCKP.DAT WITH THE LAST SUCCESSFULLY WRITTEN
+      * EMPLOYEE NUMBER EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+       1009-WRITE-CHECKPOINT.
+           IF NOT END-OF-PAYROLL-FILE AND VALID-PAYROLL-RECORD
+              DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                 GIVING WS-CKP-QUOTIENT
+                 REMAINDER WS-CKP-REMAINDER
+              IF WS-CKP-REMAINDER = 0
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 MOVE PAYROLL-EMP-NUMBER-IN TO CHECKPOINT-EMP-NUMBER
+                 MOVE WS-RECORDS-READ       TO CHECKPOINT-RECORDS-READ
+                 MOVE WS-RECORDS-WRITTEN TO
+                      CHECKPOINT-RECORDS-WRITTEN
+                 MOVE WS-REJECT-COUNT       TO CHECKPOINT-REJECT-COUNT
+                 MOVE WS-TOTAL-FILE-GROSS   TO CHECKPOINT-TOTAL-GROSS
+                 MOVE WS-TOTAL-FILE-NET     TO CHECKPOINT-TOTAL-NET
+                 MOVE WS-TOTAL-FILE-WH      TO CHECKPOINT-TOTAL-WH
+                 MOVE WS-TOTAL-FILE-GARNISH TO
+                      CHECKPOINT-TOTAL-GARNISH
+                 WRITE CHECKPOINT-REC
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+           END-IF.
+
+      * REWRITE THE YTD MASTER WITH EVERY EMPLOYEE'S UPDATED RUNNING
+      * TOTALS SO THE NEXT PERIOD'S RUN PICKS UP WHERE THIS ONE LEFT
+      * OFF. THE NEW MASTER REPLACES PAYROLLYTD.DAT AFTER THE RUN.
+       1014-WRITE-YTD-MASTER.
+           OPEN OUTPUT YTD-MASTER-OUT
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                     UNTIL WS-YTD-IDX > WS-YTD-ENTRY-COUNT
+              MOVE WS-YTD-EMP-NUMBER(WS-YTD-IDX) TO YTD-EMP-NUMBER-OUT
+              MOVE WS-YTD-GROSS(WS-YTD-IDX)      TO YTD-GROSS-OUT
+              MOVE WS-YTD-WH(WS-YTD-IDX)         TO YTD-WH-OUT
+              MOVE WS-YTD-NET(WS-YTD-IDX)        TO YTD-NET-OUT
+              WRITE YTD-REC-OUT
+              IF NOT IO-STATUS-OK OF WS-YTD-OUT-STATUS
+                 MOVE "CALCPYAS"  TO WS-IOERR-PROGRAM-ID
+                 MOVE "YTD-MASTER-OUT" TO WS-IOERR-FILE-NAME
+                 MOVE WS-YTD-OUT-STATUS TO WS-IOERR-FILE-STATUS
+                 PERFORM 9900-LOG-IO-ERROR
+              END-IF
+           END-PERFORM
+           CLOSE YTD-MASTER-OUT.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+       COPY IOERRPARA.
+
+      * SHARED SHOP-WIDE AUDIT/TRANSACTION LOG PARAGRAPH. SEE
+      * AUDITPARA.CPY.
+       COPY AUDITPARA.
+
+      * OVERRIDES EACH COMPILED-IN DEFAULT PATH WITH WHATEVER
+      * RUNCTL.DAT HAS ON FILE FOR CALCPYAS, IF ANYTHING, SO THE
+      * PROGRAM DOESN'T HAVE TO BE RECOMPILED WHEN A PATH CHANGES.
+       1023-RESOLVE-RUN-CONTROL-PATHS.
+           MOVE "CALCPYAS" TO WS-RUNCTL-PROGRAM-ID
+           MOVE "PAYROLL-IN"      TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PAYROLL-IN-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PAYROLL-IN-PATH
+           MOVE "PAYROLL-OUT"     TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PAYROLL-OUT-PREFIX TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PAYROLL-OUT-PREFIX
+           MOVE "TAX-RATE-FILE"   TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-TAX-RATE-FILE-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-TAX-RATE-FILE-PATH
+           MOVE "YTD-MASTER-IN"   TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-YTD-MASTER-IN-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-YTD-MASTER-IN-PATH
+           MOVE "YTD-MASTER-OUT"  TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-YTD-MASTER-OUT-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-YTD-MASTER-OUT-PATH
+           MOVE "PAYROLL-REPORT"  TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PAYROLL-REPORT-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PAYROLL-REPORT-PATH
+           MOVE "PAYROLL-REJECTS" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PAYROLL-REJECTS-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PAYROLL-REJECTS-PATH
+           MOVE "GL-CONTROL-FILE"  TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-GL-CONTROL-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-GL-CONTROL-PATH
+           MOVE "PAY-STUB-FILE"   TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-PAY-STUB-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-PAY-STUB-PATH
+           MOVE "CHECKPOINT-FILE" TO WS-RUNCTL-LOGICAL-NAME
+           MOVE WS-CHECKPOINT-PATH TO WS-RUNCTL-RESULT-PATH
+           PERFORM 9920-LOOKUP-RUNCTL-PATH
+           MOVE WS-RUNCTL-RESULT-PATH TO WS-CHECKPOINT-PATH.
+
+       COPY RUNCTLPARA.
+
+      * SHARED SHOP-WIDE REPORT-DISTRIBUTION PARAGRAPHS. SEE
+      * DISTRIBPARA.CPY.
+       COPY DISTRIBPARA.
+
 
                   
        
\ No newline at end of file
