@@ -0,0 +1,7 @@
+      ******************************************************************
+      * FILE-CONTROL ENTRY FOR THE SHOP-WIDE I/O ERROR LOG.
+      ******************************************************************
+       SELECT IO-ERROR-LOG-FILE
+           ASSIGN TO "C:\Users\Bob\IOERRORLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IOERR-LOG-STATUS.
