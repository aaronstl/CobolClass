@@ -0,0 +1,6 @@
+      ******************************************************************
+      * OPERATOR ID CAPTURED AT SIGN-ON BY 9930-OPERATOR-SIGNON (SEE
+      * SIGNONPARA.CPY). COPY THIS UNDER WORKING-STORAGE IN ANY
+      * INTERACTIVE PROGRAM THAT PROMPTS AN OPERATOR DIRECTLY.
+      ******************************************************************
+       01  WS-OPERATOR-ID              PIC X(08) VALUE SPACES.
