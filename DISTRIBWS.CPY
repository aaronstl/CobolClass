@@ -0,0 +1,21 @@
+      ******************************************************************
+      * WORKING-STORAGE FOR 9940-DISTRIBUTE-REPORT. CALLING PROGRAM
+      * MOVES ITS OWN REPORT NAME AND THE SOURCE PATH IT JUST CLOSED
+      * INTO WS-DISTRIB-REPORT-NAME/WS-DISTRIB-SOURCE-PATH BEFORE
+      * PERFORMING THAT PARAGRAPH.
+      ******************************************************************
+       01 WS-DISTRIB-ROUTING-STATUS   PIC X(02).
+           88 DISTRIB-ROUTING-FILE-OK     VALUE "00".
+           88 END-OF-DISTRIB-ROUTING-FILE VALUE "10".
+       01 WS-DISTRIB-SOURCE-STATUS    PIC X(02).
+           88 DISTRIB-SOURCE-FILE-OK      VALUE "00".
+           88 END-OF-DISTRIB-SOURCE-FILE  VALUE "10".
+       01 WS-DISTRIB-DEST-STATUS      PIC X(02).
+           88 DISTRIB-DEST-FILE-OK        VALUE "00".
+
+       01 WS-DISTRIB-REPORT-NAME      PIC X(20).
+       01 WS-DISTRIB-SOURCE-PATH      PIC X(40).
+       01 WS-DISTRIB-DEST-PATH        PIC X(40).
+       01 WS-DISTRIB-ROUTE-FOUND-SW   PIC X(01).
+           88 DISTRIB-ROUTE-FOUND         VALUE "Y".
+           88 DISTRIB-ROUTE-NOT-FOUND     VALUE "N".
