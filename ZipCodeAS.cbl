@@ -1,92 +1,327 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ZipCodeAS.
-       AUTHOR.  Aaron Seavers.
-       CONFIGURATION SECTION.
- 
-       SPECIAL-NAMES.
-       CLASS ZipCodeClass IS "0" THRU "9", "A" THRU "Z", "a" Thru "z".
-       
-       DATA DIVISION.
-
-
-       WORKING-STORAGE SECTION.
-
-       
-       
-       01  ZipCode PIC X(5) VALUE ZERO.
-      *2 DAYS
-           88 StLouisArea       VALUE 63000 thru 63999. 
-           88 KansasCityArea       VALUE 64000 thru 64999.
-           88 ChicagoArea     VALUE 60000 thru 60999.
-      *3 Days
-           88 OutStateMissouri       VALUE 65000 thru 65999.
-           88 OutStateIllinois    VALUE 61000 thru 61999.
-           88 EastStLouis    VALUE 62000 thru 62999.
-      *4 Days    
-           88 OutsideBiStateArea   value 10000 thru 59999.
-           
-
-
-
-       PROCEDURE DIVISION.
-       Begin.
-       DISPLAY
-         "Enter a five digit zip code to find shipping times - "
-       
-       ACCEPT ZipCode
-       
-
-       if ZipCode is not numeric
-           if zipCode is ZipCodeClass
-               display "only enter numbers"
-               goback
-           else if zipCode is not zipCodeClass
-               display "you didnt enter enough numbers"
-      * so close!!!
-               goback
-               else
-                   display "You didnt enter enough values and you included a letter."
-               goback
-
-       end-if
-       end-if
-       end-if
-           
-        
-           
-       if OutsideBiStateArea 
-           display "You are from outside of the bi- state area"
-           Display " Your Zipcode " ZipCode " is 4 day shipping."
-       else if
-              OutStateMissouri
-                display "you are from -65 out state Missouri."
-                Display " Your Zipcode " ZipCode " is 3 day shipping."
-            else if 
-                   OutStateIllinois
-                     display "you are from -61 out state illinois"
-                     display "your zipcode " ZipCode " is 3 day shipping"
-                 else if
-                        EastStLouis
-                          display "you are from -62 east st louis"
-                          display "your zipcode " Zipcode " is 3 day shipping"
-                      else if
-                             stlouisarea
-                               DISPLAY "You are from the -63  St. Louis Area."
-                               Display " Your Zipcode " ZipCode " is 2 day shipping."
-                           else if
-                                  KansasCityArea
-                                    display "You are from the -64 Kansas City Area."
-                                   Display " Your Zipcode " ZipCode " is 2 day shipping."
-                                   else if ChicagoArea
-                                       Display "You are from the -60  Chicago Area."
-                                       Display " Your Zipcode " ZipCode " is 2 day shipping."
-                                       else
-                                           display "You did not enter a valid zip code. Please try again."
-                                   end-if
-                                end-if
-                           end-if
-                      end-if
-                 end-if
-            end-if
-       end-if
-       goback
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZipCodeAS.
+       AUTHOR.  Aaron Seavers.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+       CLASS ZipCodeClass IS "0" THRU "9", "A" THRU "Z", "a" Thru "z".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ZONE-TO-SHIP-DAYS TABLE, READ ONCE AT STARTUP, SO LOGISTICS
+      * CAN RESIZE OR ADD A SHIPPING ZONE WITHOUT A RECOMPILE.
+           SELECT ZoneRateFile
+             ASSIGN TO "C:\Users\Bob\ZIPRATES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-ZoneFileStatus.
+
+      * WHEN PRESENT, A DAY'S BATCH OF ORDERS IS CLASSIFIED FROM THIS
+      * FILE INSTEAD OF PROMPTING THE OPERATOR ONE ZIP AT A TIME.
+           SELECT ZipOrderFile
+             ASSIGN TO "C:\Users\Bob\ZIPORDERS.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-OrderFileStatus.
+
+           SELECT ZipOrderOutFile
+             ASSIGN TO "C:\Users\Bob\ZIPORDERS-OUT.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-OrderOutStatus.
+
+           COPY IOERRSEL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ZoneRateFile
+           RECORDING MODE IS F
+           DATA RECORD IS ZoneRateRecIn.
+       01  ZoneRateRecIn.
+           05 ZoneLowIn              PIC 9(05).
+           05 ZoneHighIn             PIC 9(05).
+           05 ZoneNameIn             PIC X(20).
+           05 ZoneGroundDaysIn       PIC 9(01).
+           05 Zone2DayEligibleIn     PIC X(01).
+           05 Zone2DaySurchargeIn    PIC 9(03)V99.
+           05 ZoneOvernightEligibleIn   PIC X(01).
+           05 ZoneOvernightSurchargeIn  PIC 9(03)V99.
+
+       FD  ZipOrderFile
+           RECORDING MODE IS F
+           DATA RECORD IS ZipOrderRec.
+       01  ZipOrderRec               PIC X(07).
+
+       FD  ZipOrderOutFile
+           RECORDING MODE IS F
+           DATA RECORD IS ZipOrderOutRec.
+       01  ZipOrderOutRec            PIC X(120).
+
+       COPY IOERRFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-Entry PIC X(07) VALUE SPACES.
+       01  ZipCode REDEFINES WS-Entry.
+           05 ZipCodeDigits          PIC X(05).
+           05 FILLER                 PIC X(02).
+       01  WS-ZipNumeric             PIC 9(05).
+       01  WS-Entry-Len              PIC 9(02) VALUE 0.
+       01  WS-ZipClass-SW            PIC X(01) VALUE "N".
+           88 ZipCodeClassOK             VALUE "Y".
+
+       01  ZoneRateTable.
+           05 ZoneEntry OCCURS 20 TIMES.
+              10 ZoneLow             PIC 9(05).
+              10 ZoneHigh            PIC 9(05).
+              10 ZoneName            PIC X(20).
+              10 ZoneGroundDays      PIC 9(01).
+              10 Zone2DayEligible    PIC X(01).
+                 88 Zone2DayIsEligible     VALUE "Y".
+              10 Zone2DaySurcharge   PIC 9(03)V99.
+              10 ZoneOvernightEligible PIC X(01).
+                 88 ZoneOvernightIsEligible VALUE "Y".
+              10 ZoneOvernightSurcharge PIC 9(03)V99.
+       01  WS-ZoneCount              PIC 9(02) VALUE 0.
+       01  WS-ZoneSub                PIC 9(02).
+       01  WS-ZoneFoundSub           PIC 9(02) VALUE 0.
+       01  WS-ZoneFoundSw            PIC X(01) VALUE "N".
+           88 ZoneFound                  VALUE "Y".
+
+       01  WS-ZoneFileStatus         PIC X(02).
+           88 ZoneFileOpenedOk           VALUE "00".
+           88 EndOfZoneFile              VALUE "10".
+       01  WS-OrderFileStatus        PIC X(02).
+           88 OrderFileOpenedOk          VALUE "00".
+           88 EndOfOrderFile             VALUE "10".
+       01  WS-OrderOutStatus         PIC X(02).
+
+      * CANADIAN POSTAL CODE IS LETTER-DIGIT-LETTER SPACE
+      * DIGIT-LETTER-DIGIT, E.G. "A1A 1A1".
+       01  WS-CanadianSw             PIC X(01) VALUE "N".
+           88 CanadianPostalValid        VALUE "Y".
+
+       01  WS-OutputLine             PIC X(120).
+       01  WS-2Day-Surcharge-Edit    PIC ZZ9.99.
+       01  WS-Overnight-Surcharge-Edit PIC ZZ9.99.
+
+       COPY IOERRWS.
+       COPY SIGNONWS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM 9930-OPERATOR-SIGNON.
+           PERFORM 1000-LOAD-ZONE-TABLE.
+           OPEN INPUT ZipOrderFile.
+           IF OrderFileOpenedOk
+              PERFORM 2000-BATCH-MODE
+           ELSE
+              PERFORM 3000-INTERACTIVE-MODE
+           END-IF
+           GOBACK.
+
+      * LOADS THE ZONE-TO-SHIP-DAYS TABLE FROM ZIPRATES.DAT.
+       1000-LOAD-ZONE-TABLE.
+           OPEN INPUT ZoneRateFile.
+           IF ZoneFileOpenedOk
+              PERFORM 1010-READ-ZONE-RECORD
+              PERFORM UNTIL EndOfZoneFile OR WS-ZoneCount = 20
+                  ADD 1 TO WS-ZoneCount
+                  MOVE ZoneLowIn               TO ZoneLow(WS-ZoneCount)
+                  MOVE ZoneHighIn              TO ZoneHigh(WS-ZoneCount)
+                  MOVE ZoneNameIn              TO ZoneName(WS-ZoneCount)
+                  MOVE ZoneGroundDaysIn
+                    TO ZoneGroundDays(WS-ZoneCount)
+                  MOVE Zone2DayEligibleIn
+                    TO Zone2DayEligible(WS-ZoneCount)
+                  MOVE Zone2DaySurchargeIn
+                    TO Zone2DaySurcharge(WS-ZoneCount)
+                  MOVE ZoneOvernightEligibleIn
+                    TO ZoneOvernightEligible(WS-ZoneCount)
+                  MOVE ZoneOvernightSurchargeIn
+                    TO ZoneOvernightSurcharge(WS-ZoneCount)
+                  PERFORM 1010-READ-ZONE-RECORD
+              END-PERFORM
+              CLOSE ZoneRateFile
+              DISPLAY "SHIPPING ZONES LOADED: " WS-ZoneCount
+           ELSE
+              MOVE "ZipCodeAS"    TO WS-IOERR-PROGRAM-ID
+              MOVE "ZoneRateFile" TO WS-IOERR-FILE-NAME
+              MOVE WS-ZoneFileStatus TO WS-IOERR-FILE-STATUS
+              MOVE WS-OPERATOR-ID TO WS-IOERR-OPERATOR-ID
+              PERFORM 9900-LOG-IO-ERROR
+           END-IF.
+
+       1010-READ-ZONE-RECORD.
+           READ ZoneRateFile INTO ZoneRateRecIn
+             AT END MOVE "10" TO WS-ZoneFileStatus
+           END-READ.
+
+      * FINDS WHICH ZONE ENTRY WS-ZipNumeric FALLS IN.
+       1020-FIND-ZONE.
+           MOVE "N" TO WS-ZoneFoundSw
+           MOVE 0   TO WS-ZoneFoundSub
+           PERFORM VARYING WS-ZoneSub FROM 1 BY 1
+                     UNTIL WS-ZoneSub > WS-ZoneCount OR ZoneFound
+               IF WS-ZipNumeric >= ZoneLow(WS-ZoneSub)
+                  AND WS-ZipNumeric <= ZoneHigh(WS-ZoneSub)
+                  MOVE "Y" TO WS-ZoneFoundSw
+                  MOVE WS-ZoneSub TO WS-ZoneFoundSub
+               END-IF
+           END-PERFORM.
+
+      * PROCESSES A WHOLE FILE OF ORDERS WHEN ZipOrderFile IS PRESENT.
+       2000-BATCH-MODE.
+           OPEN OUTPUT ZipOrderOutFile.
+           PERFORM 2010-READ-ORDER.
+           PERFORM UNTIL EndOfOrderFile
+               PERFORM 2020-CLASSIFY-AND-WRITE
+               PERFORM 2010-READ-ORDER
+           END-PERFORM
+           CLOSE ZipOrderFile
+                 ZipOrderOutFile.
+
+       2010-READ-ORDER.
+           READ ZipOrderFile INTO WS-Entry
+             AT END MOVE "10" TO WS-OrderFileStatus
+           END-READ.
+
+       2020-CLASSIFY-AND-WRITE.
+           PERFORM 1100-CLASSIFY-ENTRY.
+           PERFORM 2030-BUILD-OUTPUT-LINE.
+           WRITE ZipOrderOutRec FROM WS-OutputLine.
+           IF WS-OrderOutStatus NOT = "00"
+              MOVE "ZipCodeAS"       TO WS-IOERR-PROGRAM-ID
+              MOVE "ZipOrderOutFile" TO WS-IOERR-FILE-NAME
+              MOVE WS-OrderOutStatus TO WS-IOERR-FILE-STATUS
+              MOVE WS-OPERATOR-ID    TO WS-IOERR-OPERATOR-ID
+              PERFORM 9900-LOG-IO-ERROR
+           END-IF.
+
+      * BUILDS ONE COMMA-SEPARATED OUTPUT LINE PER ORDER, SHOWING THE
+      * GROUND TRANSIT TIME AND THE EXPEDITED OPTIONS FOR THAT ZONE.
+       2030-BUILD-OUTPUT-LINE.
+           EVALUATE TRUE
+              WHEN ZoneFound
+                 MOVE Zone2DaySurcharge(WS-ZoneFoundSub)
+                   TO WS-2Day-Surcharge-Edit
+                 MOVE ZoneOvernightSurcharge(WS-ZoneFoundSub)
+                   TO WS-Overnight-Surcharge-Edit
+                 STRING WS-Entry                 DELIMITED BY SIZE
+                        ","                       DELIMITED BY SIZE
+                        ZoneName(WS-ZoneFoundSub) DELIMITED BY SIZE
+                        ",GROUND="                DELIMITED BY SIZE
+                        ZoneGroundDays(WS-ZoneFoundSub)
+                                                   DELIMITED BY SIZE
+                        ",2DAY="                  DELIMITED BY SIZE
+                        Zone2DayEligible(WS-ZoneFoundSub)
+                                                   DELIMITED BY SIZE
+                        ",SURCHARGE2DAY="         DELIMITED BY SIZE
+                        WS-2Day-Surcharge-Edit    DELIMITED BY SIZE
+                        ",OVERNIGHT="             DELIMITED BY SIZE
+                        ZoneOvernightEligible(WS-ZoneFoundSub)
+                                                   DELIMITED BY SIZE
+                        ",SURCHARGEOVERNIGHT="    DELIMITED BY SIZE
+                        WS-Overnight-Surcharge-Edit
+                                                   DELIMITED BY SIZE
+                   INTO WS-OutputLine
+                 END-STRING
+              WHEN CanadianPostalValid
+                 STRING WS-Entry DELIMITED BY SIZE
+                        ",CANADA/INTERNATIONAL" DELIMITED BY SIZE
+                   INTO WS-OutputLine
+                 END-STRING
+              WHEN OTHER
+                 STRING WS-Entry DELIMITED BY SIZE
+                        ",INVALID"               DELIMITED BY SIZE
+                   INTO WS-OutputLine
+                 END-STRING
+           END-EVALUATE.
+
+      * ONE ZIP CODE AT A TIME FROM THE TERMINAL, USED WHEN NO BATCH
+      * ORDER FILE IS SUPPLIED.
+       3000-INTERACTIVE-MODE.
+           DISPLAY
+             "Enter a five digit zip code or Canadian postal code - "
+           ACCEPT WS-Entry
+           PERFORM 1100-CLASSIFY-ENTRY
+           PERFORM 3010-DISPLAY-RESULT.
+
+      * SHARED CLASSIFICATION LOGIC FOR BOTH BATCH AND INTERACTIVE
+      * MODE. SETS WS-ZoneFoundSw / WS-CanadianSw FOR THE CALLER TO
+      * ACT ON.
+       1100-CLASSIFY-ENTRY.
+           MOVE "N" TO WS-ZoneFoundSw.
+           MOVE "N" TO WS-CanadianSw.
+           IF ZipCodeDigits IS NUMERIC AND WS-Entry(6:2) = SPACES
+              MOVE ZipCodeDigits TO WS-ZipNumeric
+              PERFORM 1020-FIND-ZONE
+           ELSE
+              PERFORM 1200-CHECK-CANADIAN-POSTAL
+           END-IF
+           PERFORM 1300-CHECK-ZIP-CLASS.
+
+      * WS-Entry CARRIES TRAILING SPACES FOR A SHORT US ZIP (IT WAS
+      * WIDENED TO PIC X(07) TO HOLD CANADIAN POSTAL CODES), AND
+      * ZipCodeClass REQUIRES EVERY CHARACTER POSITION TO MATCH, SO
+      * THE CLASS TEST HAS TO BE LIMITED TO THE TRIMMED, NON-SPACE
+      * PORTION OF THE ENTRY INSTEAD OF THE WHOLE FIELD.
+       1300-CHECK-ZIP-CLASS.
+           MOVE "N" TO WS-ZipClass-SW
+           COMPUTE WS-Entry-Len =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-Entry))
+           IF WS-Entry-Len > 0
+              IF WS-Entry(1:WS-Entry-Len) IS ZipCodeClass
+                 MOVE "Y" TO WS-ZipClass-SW
+              END-IF
+           END-IF.
+
+      * A1A 1A1: LETTER-DIGIT-LETTER SPACE DIGIT-LETTER-DIGIT.
+       1200-CHECK-CANADIAN-POSTAL.
+           MOVE "N" TO WS-CanadianSw
+           IF WS-Entry(1:1) IS ALPHABETIC
+              AND WS-Entry(2:1) IS NUMERIC
+              AND WS-Entry(3:1) IS ALPHABETIC
+              AND WS-Entry(4:1) = SPACE
+              AND WS-Entry(5:1) IS NUMERIC
+              AND WS-Entry(6:1) IS ALPHABETIC
+              AND WS-Entry(7:1) IS NUMERIC
+              MOVE "Y" TO WS-CanadianSw
+           END-IF.
+
+      * DISPLAYS THE GROUND TRANSIT TIME PLUS THE 2-DAY/OVERNIGHT
+      * EXPEDITED OPTIONS (OR LACK OF THEM) FOR THE MATCHED ZONE.
+       3010-DISPLAY-RESULT.
+           EVALUATE TRUE
+              WHEN ZoneFound
+                 DISPLAY "Zone: " ZoneName(WS-ZoneFoundSub)
+                 DISPLAY " Your Zipcode " ZipCodeDigits " is "
+                         ZoneGroundDays(WS-ZoneFoundSub)
+                         " day ground shipping."
+                 IF Zone2DayIsEligible(WS-ZoneFoundSub)
+                    DISPLAY " 2-Day available, surcharge $"
+                            Zone2DaySurcharge(WS-ZoneFoundSub)
+                 ELSE
+                    DISPLAY " 2-Day is not available for this zone."
+                 END-IF
+                 IF ZoneOvernightIsEligible(WS-ZoneFoundSub)
+                    DISPLAY " Overnight available, surcharge $"
+                            ZoneOvernightSurcharge(WS-ZoneFoundSub)
+                 ELSE
+                    DISPLAY " Overnight is not available for this zone."
+                 END-IF
+              WHEN CanadianPostalValid
+                 DISPLAY " Your postal code " WS-Entry
+                   " is Canada/international - standard shipping only."
+              WHEN ZipCodeClassOK
+                 DISPLAY "You didn't enter enough characters, or they"
+                         " don't match a known zip/postal code format."
+              WHEN OTHER
+                 DISPLAY "You entered characters that aren't letters"
+                         " or numbers."
+           END-EVALUATE.
+
+      * SHARED SHOP-WIDE I/O ERROR LOG PARAGRAPH. SEE IOERRPARA.CPY.
+       COPY IOERRPARA.
+
+      * SHARED OPERATOR SIGN-ON PARAGRAPH. SEE SIGNONPARA.CPY.
+       COPY SIGNONPARA.
