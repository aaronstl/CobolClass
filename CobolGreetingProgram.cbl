@@ -1,17 +1,25 @@
-       program-id. CobolGreeting.
-
-       *>Program to display COBOL greetings
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  IterNum   PIC 9 VALUE 3.
-
-       PROCEDURE DIVISION.
-       BeginProgram.
-           PERFORM DisplayGreeting IterNum TIMES.
-           STOP RUN.
-   
-       DisplayGreeting.
-           DISPLAY "Greetings from Aaron Seavers".
-           
-       end program CobolGreeting.
-
+       program-id. CobolGreeting.
+
+       *>Program to display COBOL greetings
+       *>Operator name and repeat count are now entered at the start
+       *>of BeginProgram instead of being compiled-in constants, so
+       *>this can serve as the shift-change announcement banner.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  IterNum      PIC 9     VALUE 3.
+       01  OperatorName PIC X(30) VALUE "Aaron Seavers".
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           DISPLAY "Enter operator name for greeting banner:".
+           ACCEPT OperatorName.
+           DISPLAY "Enter number of times to repeat (1-9):".
+           ACCEPT IterNum.
+           PERFORM DisplayGreeting IterNum TIMES.
+           STOP RUN.
+
+       DisplayGreeting.
+           DISPLAY "Greetings from " OperatorName.
+
+       end program CobolGreeting.
+
