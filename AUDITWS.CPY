@@ -0,0 +1,14 @@
+      ******************************************************************
+      * WORKING-STORAGE FOR THE SHOP-WIDE AUDIT/TRANSACTION LOG. SET
+      * WS-AUDIT-PROGRAM-ID, WS-AUDIT-RECORDS-READ,
+      * WS-AUDIT-RECORDS-WRITTEN AND WS-AUDIT-KEY-TOTAL BEFORE
+      * PERFORMING 9910-WRITE-AUDIT-RECORD (SEE AUDITPARA.CPY).
+      ******************************************************************
+       01  WS-AUDIT-LOG-STATUS        PIC X(02).
+       01  WS-AUDIT-PROGRAM-ID        PIC X(12).
+       01  WS-AUDIT-DATE              PIC 9(08).
+       01  WS-AUDIT-TIME              PIC 9(08).
+       01  WS-AUDIT-RECORDS-READ      PIC 9(06) VALUE 0.
+       01  WS-AUDIT-RECORDS-WRITTEN   PIC 9(06) VALUE 0.
+       01  WS-AUDIT-KEY-TOTAL         PIC 9(09)V99 VALUE 0.
+       01  WS-AUDIT-LINE              PIC X(80).
