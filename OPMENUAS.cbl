@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPMENUAS.
+       AUTHOR.     AARON SEAVERS.
+      * SINGLE FRONT-END MENU FOR THE FLOOR-LEVEL LOOKUP UTILITIES SO
+      * OPERATORS DON'T NEED A CHEAT-SHEET OF PROGRAM-IDS. EACH CHOICE
+      * CALLS THE EXISTING STANDALONE UTILITY AND RETURNS HERE WHEN IT
+      * FINISHES.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-MENU-CHOICE     PIC X(01).
+       01  WS-QUIT-SW         PIC X(01) VALUE "N".
+           88 WS-OPERATOR-DONE    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL WS-OPERATOR-DONE
+               PERFORM 1000-DISPLAY-MENU
+               PERFORM 1010-DISPATCH-CHOICE
+           END-PERFORM
+           GOBACK.
+
+      * SHOWS THE UTILITY LIST AND ACCEPTS THE OPERATOR'S SELECTION.
+       1000-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "=== FLOOR OPERATOR UTILITY MENU ===".
+           DISPLAY "1 - Vehicle lookup (CARCHKAS)".
+           DISPLAY "2 - Shipping zone lookup (ZipCodeAS)".
+           DISPLAY "3 - Prime number checker (PRMCHKFLAS)".
+           DISPLAY "4 - U.S. President lookup (USPRESAS)".
+           DISPLAY "5 - Character classifier (EVALUEAARONSEAVERS)".
+           DISPLAY "X - Exit".
+           DISPLAY "Enter selection: ".
+           ACCEPT WS-MENU-CHOICE.
+
+      * CALLS THE UTILITY MATCHING WS-MENU-CHOICE AND CANCELS IT
+      * AFTERWARD SO ITS WORKING-STORAGE STARTS FRESH NEXT TIME IT'S
+      * SELECTED.
+       1010-DISPATCH-CHOICE.
+           EVALUATE TRUE
+              WHEN WS-MENU-CHOICE = "1"
+                 CALL "CARCHKAS"
+                 CANCEL "CARCHKAS"
+              WHEN WS-MENU-CHOICE = "2"
+                 CALL "ZipCodeAS"
+                 CANCEL "ZipCodeAS"
+              WHEN WS-MENU-CHOICE = "3"
+                 CALL "PRMCHKFLAS"
+                 CANCEL "PRMCHKFLAS"
+              WHEN WS-MENU-CHOICE = "4"
+                 CALL "PAYRDFAS"
+                 CANCEL "PAYRDFAS"
+              WHEN WS-MENU-CHOICE = "5"
+                 CALL "EVALUEAARONSEAVERS"
+                 CANCEL "EVALUEAARONSEAVERS"
+              WHEN WS-MENU-CHOICE = "X" OR WS-MENU-CHOICE = "x"
+                 MOVE "Y" TO WS-QUIT-SW
+              WHEN OTHER
+                 DISPLAY "INVALID SELECTION, TRY AGAIN."
+           END-EVALUATE.
